@@ -0,0 +1,198 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDCONS-COB.
+      *       SISTEMA DE NOTAS
+      *    ANALISTA: FABIO
+      *    PROGRAMADOR(A):
+      *    FINALIDADE: CONFERE, PARA CADA NOTA DE BIMESTRE LANCADA EM
+      *                ENTNOTAS (NOTAS.DAT), SE ELA REALMENTE FOI
+      *                GRAVADA NO BIMESTRE CORRESPONDENTE DO REGISTRO
+      *                CONSOLIDADO DE CADNOTAS (CADNOTAS.DAT), E EMITE
+      *                UM RELATORIO DAS NOTAS LANCADAS QUE NUNCA FORAM
+      *                EFETIVAMENTE CONSOLIDADAS (POR EXECUCAO DO
+      *                CADNOTAS INTERROMPIDA, OU POR LANCAMENTO FORA DE
+      *                ORDEM DOS BIMESTRES)
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ENTNOTAS ASSIGN TO DISK
+                       ORGANIZATION INDEXED
+                       ACCESS MODE DYNAMIC
+                       RECORD KEY CHAVE-ENTNT
+                       FILE STATUS STATUS-ENTNT.
+
+           SELECT CADNOTAS ASSIGN TO DISK
+                       ORGANIZATION INDEXED
+                       ACCESS MODE DYNAMIC
+                       RECORD KEY CHAVE-CADNT
+                       FILE STATUS STATUS-CADNT.
+
+           SELECT RELDIVERG ASSIGN TO PRINTER.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTNOTAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID 'NOTAS.DAT'
+           RECORD CONTAINS 71 CHARACTERS.
+
+       01  REG-ENTNOTAS.
+           05  CHAVE-ENTNT.
+               10 ANO-NOTA              PIC 9(04).
+               10 COD-CURSO-NOTA        PIC 9(02).
+               10 COD-ALUNO-NOTA        PIC 9(06).
+               10 COD-DISCI-NOTA        PIC 9(04).
+           05  BIM-NOTA                 PIC 9.
+           05  NOTA                     PIC 99V9.
+           05  FALTAS                   PIC 9(02).
+           05  NOME-ALUNO-NOTA          PIC X(40).
+           05  IND-SEG-CHAMADA          PIC X(01).
+           05  DATA-SEG-CHAMADA         PIC 9(08).
+
+       FD  CADNOTAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID 'CADNOTAS.DAT'
+           RECORD CONTAINS 87 CHARACTERS.
+
+       01  REG-CADNOTAS.
+           05  CHAVE-CADNT.
+               10 ANO-CADNOTA              PIC 9(04).
+               10 COD-CURSO-CADNOTA        PIC 9(02).
+               10 COD-ALUNO-CADNOTA        PIC 9(06).
+               10 COD-DISCI-CADNOTA        PIC 9(04).
+           05  NOTA-FALTA OCCURS 5 TIMES.
+               10  NOTA-CADNOTA           PIC 99V9.
+               10  FALTAS-CADNOTA         PIC 9(03).
+           05  BIM-CADNOTA                PIC 9.
+           05  NOME-ALUNO-CADNOTA         PIC X(40).
+
+       FD  RELDIVERG
+           LABEL RECORD OMITTED.
+
+       01  REG-ORELATO                    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  STATUS-ENTNT            PIC X(02) VALUE SPACES.
+       01  STATUS-CADNT            PIC X(02) VALUE SPACES.
+       01  CONTPAG                 PIC 9(05) VALUE ZEROS.
+       01  CONT-LIDOS              PIC 9(05) VALUE ZEROS.
+       01  CONT-PENDENTES          PIC 9(05) VALUE ZEROS.
+       01  WS-BIM-NOTA              PIC 9.
+
+       01  CAB1.
+           05 FILLER               PIC X(33) VALUE 'CURSO'.
+           05 FILLER               PIC X(37) VALUE
+              'AUDITORIA DE CONSOLIDACAO DE NOTAS'.
+           05 FILLER               PIC X(04) VALUE 'PAG.'.
+           05 PAG-CAB1             PIC ZZ.ZZ9.
+
+       01  CAB2.
+           05 FILLER               PIC X(24) VALUE SPACES.
+           05 FILLER               PIC X(56) VALUE
+           'NOTAS LANCADAS E NAO CONSOLIDADAS EM CADNOTAS.DAT'.
+
+       01  CAB3.
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 FILLER               PIC X(36) VALUE
+           '[ANO][CUR][ ALUNO][DISC][BIM][ NOTA'.
+           05 FILLER               PIC X(42) VALUE
+           '][FALTAS][SITUACAO                       ]'.
+
+       01  DET1.
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 ANO-DET1             PIC 9(04).
+           05 FILLER               PIC X(01) VALUE SPACES.
+           05 CUR-DET1             PIC 9(02).
+           05 FILLER               PIC X(01) VALUE SPACES.
+           05 ALU-DET1             PIC 9(06).
+           05 FILLER               PIC X(01) VALUE SPACES.
+           05 DIS-DET1             PIC 9(04).
+           05 FILLER               PIC X(01) VALUE SPACES.
+           05 BIM-DET1             PIC 9.
+           05 FILLER               PIC X(01) VALUE SPACES.
+           05 NOTA-DET1            PIC ZZ,9.
+           05 FILLER               PIC X(01) VALUE SPACES.
+           05 FALTAS-DET1          PIC ZZ9.
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 SIT-DET1             PIC X(25).
+
+       01  RODAPE.
+           05 FILLER               PIC X(30) VALUE
+              'TOTAL DE LANCAMENTOS LIDOS..:'.
+           05 TOT-LIDOS-RODAPE     PIC ZZZZ9.
+           05 FILLER               PIC X(10) VALUE SPACES.
+           05 FILLER               PIC X(30) VALUE
+              'TOTAL NAO CONSOLIDADOS......:'.
+           05 TOT-PEND-RODAPE      PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       0100-OPEN-ARQS.
+           OPEN INPUT ENTNOTAS
+           IF STATUS-ENTNT = '30'
+              DISPLAY (17 25) 'NOTAS.DAT INEXISTENTE - ABORTADO'
+              STOP ' '
+              CHAIN 'FACAD.EXE'.
+
+           OPEN INPUT CADNOTAS
+           IF STATUS-CADNT = '30'
+              DISPLAY (17 25) 'CADNOTAS.DAT INEXISTENTE - ABORTADO'
+              CLOSE ENTNOTAS
+              STOP ' '
+              CHAIN 'FACAD.EXE'.
+
+           OPEN OUTPUT RELDIVERG
+           ADD 1 TO CONTPAG
+           MOVE CONTPAG TO PAG-CAB1
+           WRITE REG-ORELATO FROM CAB1 AFTER PAGE
+           WRITE REG-ORELATO FROM CAB2 AFTER 4
+           WRITE REG-ORELATO FROM CAB3 AFTER 3.
+
+       0200-LE-ENTNOTAS.
+           READ ENTNOTAS NEXT
+           IF STATUS-ENTNT = '10'
+              GO TO 0900-FIM.
+           IF STATUS-ENTNT NOT = '00'
+              DISPLAY (17 33) 'PROBLEMA READ ' STATUS-ENTNT
+              GO TO 0900-FIM.
+
+           ADD 1 TO CONT-LIDOS
+           MOVE BIM-NOTA TO WS-BIM-NOTA
+
+           MOVE ANO-NOTA          TO ANO-CADNOTA
+           MOVE COD-CURSO-NOTA    TO COD-CURSO-CADNOTA
+           MOVE COD-ALUNO-NOTA    TO COD-ALUNO-CADNOTA
+           MOVE COD-DISCI-NOTA    TO COD-DISCI-CADNOTA
+           READ CADNOTAS INVALID KEY
+              PERFORM 0400-IMPRIME-PENDENTE
+              GO TO 0200-LE-ENTNOTAS.
+
+           IF NOTA-CADNOTA(WS-BIM-NOTA) NOT = NOTA
+              OR FALTAS-CADNOTA(WS-BIM-NOTA) NOT = FALTAS
+              PERFORM 0400-IMPRIME-PENDENTE.
+
+           GO TO 0200-LE-ENTNOTAS.
+
+       0400-IMPRIME-PENDENTE.
+           ADD 1 TO CONT-PENDENTES
+           MOVE ANO-NOTA       TO ANO-DET1
+           MOVE COD-CURSO-NOTA TO CUR-DET1
+           MOVE COD-ALUNO-NOTA TO ALU-DET1
+           MOVE COD-DISCI-NOTA TO DIS-DET1
+           MOVE BIM-NOTA       TO BIM-DET1
+           MOVE NOTA           TO NOTA-DET1
+           MOVE FALTAS         TO FALTAS-DET1
+           MOVE 'NAO CONSOLIDADO' TO SIT-DET1
+           WRITE REG-ORELATO FROM DET1 AFTER 1.
+
+       0900-FIM.
+           MOVE CONT-LIDOS TO TOT-LIDOS-RODAPE
+           MOVE CONT-PENDENTES TO TOT-PEND-RODAPE
+           WRITE REG-ORELATO FROM RODAPE AFTER 3
+           CLOSE ENTNOTAS
+                 CADNOTAS
+                 RELDIVERG
+           CHAIN 'FACAD.EXE'.
