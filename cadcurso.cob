@@ -25,11 +25,15 @@
        FD  CADCURSO
            LABEL RECORD STANDARD
            VALUE OF FILE-ID 'CURSO.DAT'
-           RECORD CONTAINS 42 CHARACTERS.
+           RECORD CONTAINS 44 CHARACTERS.
        01  REG-CADCURSO.
            05 CHAVE-CURSO.
               10 COD-CURSO         PIC 9(02).
            05 NOME-CURSO           PIC X(40).
+           05  SITUACAO-CURSO        PIC X(01).
+               88  CURSO-ATIVO      VALUE 'A'.
+               88  CURSO-INATIVO    VALUE 'I'.
+               05  PERIODOS-CURSO        PIC 9(01).
 
        WORKING-STORAGE SECTION.
        01  STATUS-CUR          PIC X(02) VALUE SPACES.
@@ -109,6 +113,7 @@
            05  LINE 09   COLUMN 16   VALUE "CODIGO DO CURSO [    ]".
            05  LINE 11   COLUMN 16   VALUE "NOME [".
            05  LINE 11   COLUMN 64   VALUE "].".
+           05  LINE 13   COLUMN 16   VALUE "PERIODOS (1-4) [ ]".
 
        PROCEDURE DIVISION
        0100-INICIO.
@@ -129,7 +134,7 @@
 
            IF WS-RESPOSTA = 'N' OR 'n'
               DISPLAY(17 20) 'CURSO ABORTADO!'
-              CHAIN 'menu.EXE'.
+              CHAIN 'FACAD.EXE'.
 
            DISPLAY(17 20) 'RESPOSTA INVALIDA'
            STOP ' '
@@ -155,7 +160,32 @@
                      GO TO 0400-NOME-CURSO.
 
            DISPLAY(17 26)'CODIGO DO CURSO JA CADASTRADO'
-           GO TO 0300-CURSO.
+           GO TO 0350-SITUACAO-CURSO.
+
+       0350-SITUACAO-CURSO.
+           DISPLAY (11 23) NOME-CURSO
+           IF CURSO-ATIVO
+              DISPLAY (17 20) 'INATIVAR ESTE CURSO(S/N)  [ ]'
+           ELSE
+              DISPLAY (17 20) 'REATIVAR ESTE CURSO(S/N)  [ ]'.
+           ACCEPT (17 47) RESP-CURSO WITH PROMPT AUTO-SKIP
+           DISPLAY (17 20) '                                           '
+
+           IF RESP-CURSO = 'N' OR 'n'
+              GO TO 0300-CURSO.
+
+           IF RESP-CURSO NOT = 'S' AND 's'
+              DISPLAY (17 26) 'RESPOSTA INVALIDA'
+              GO TO 0350-SITUACAO-CURSO.
+
+           IF CURSO-ATIVO
+              MOVE 'I' TO SITUACAO-CURSO
+           ELSE
+              MOVE 'A' TO SITUACAO-CURSO.
+           REWRITE REG-CADCURSO
+           DISPLAY (17 26) 'SITUACAO DO CURSO ALTERADA'
+           STOP ' '
+           GO TO 0200-TELA.
 
        0400-NOME-CURSO.
            ACCEPT (11 23) NOME-CURSO WITH PROMPT AUTO-SKIP
@@ -170,6 +200,19 @@
               DISPLAY (17 34) "NOME INVALIDO"
               GO TO 0400-NOME-CURSO.
 
+       0420-PERIODOS-CURSO.
+           ACCEPT (13 32) PERIODOS-CURSO WITH PROMPT AUTO-SKIP
+           ACCEPT RETORNO FROM ESCAPE KEY
+           IF ESC
+              GO TO 0400-NOME-CURSO.
+
+           IF PERIODOS-CURSO = 0
+              MOVE 4 TO PERIODOS-CURSO.
+
+           IF PERIODOS-CURSO > 4
+              DISPLAY (17 20) 'NUMERO DE PERIODOS INVALIDO'
+              GO TO 0420-PERIODOS-CURSO.
+
        0450-RESP-CURSO.
            DISPLAY (17 20) '                '
            DISPLAY (17 20) 'CONFIRMA INCLUSAO DO CURSO(S OU N)  [ X ]'
@@ -188,6 +231,7 @@
               GO TO 0450-RESP-CURSO.
 
            READ CADCURSO INVALID KEY
+              MOVE 'A' TO SITUACAO-CURSO
               WRITE REG-CADCURSO
               DISPLAY (17 20)
                 '                                         '
@@ -216,5 +260,5 @@
               DISPLAY(18 33) 'RESPOSTA INVALIDA'
               GO TO 1200-FINALIZA.
            CLOSE CADCURSO
-           CHAIN 'menu.EXE'.
+           CHAIN 'FACAD.EXE'.
 
