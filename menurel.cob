@@ -0,0 +1,170 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID MENUREL-COB.
+      *    FESP - FUNDACAO DE ESTUDOS SOCIAIS DO PARANA
+      *    ANALISTA         :ENZO 19 - JAMILE 26
+      *    PROGRAMADOR(A)   :ENZO 19 - JAMILE 26
+      *    DATA             :
+      *    FINALIDADE       :SUBMENU RELATORIO
+      *                      - RELACAO DE ALUNOS
+      *                      - RELACAO DE CURSOS
+      *                      - RELACAO DE DISCIPLINAS
+      *                      - NOTAS E FREQUENCIA
+      *                      - HISTORICO ESCOLAR
+      *                      - QUADRO DE HONRA
+      *                      - ALUNOS REPROVADOS
+      *    VRS              DATA              DESCRICAO
+      *    1.5                /  /            TRABALHO.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01 ws-opcao                  PIC X.
+       01 ws-resp                   PIC X.
+       01 ws-limpa-tela             PIC X(70) VALUE SPACES.
+
+       SCREEN SECTION.
+       01 tela-menu.
+          05 blank screen.
+          05 line  02   column 02  value 'SISTEMA - FACAD'.
+          05 line  02   column 29  value 'CONTROLE DE FACULDADE'.
+          05 line  02   column 72  value 'VRS 0.0'.
+          05 line  05   column 26  value 'E M I S S A O  D E  R E L A
+      -                                  'T O R I O S'.
+          05 line  08   column 10  value 'A L U N O S ------------------
+      -                                  '-------------------------[ ]'.
+          05 line  10   column 10  value 'C U R S O S ------------------
+      -                                  '-------------------------[ ]'.
+          05 line  12   column 10  value 'D I S C I P L I N A S --------
+      -                                  '-------------------------[ ]'.
+          05 line  14   column 10  value 'N O T A S  E  F R E Q U E N C
+      -                                  'I A ----------------------[ ]'.
+          05 line  16   column 10  value 'H I S T O R I C O  E S C O L A
+      -                                  'R ------------------------[ ]'.
+          05 line  18   column 10  value 'Q U A D R O  D E  H O N R A --
+      -                                  '-------------------------[ ]'.
+          05 line  19   column 10  value 'L I S T A  D E  C H A M A D A 
+      -                                  '-------------------------[ ]'.
+          05 line  20   column 10  value 'A L U N O S  R E P R O V A D O
+      -                                  'S ---------------------[ ]'.
+          05 line  21   column 10  value 'S I T U A C A O  D E  F O R M
+      -                                  'A T U R A ----------------[ ]'.
+          05 line  22   column 10  value 'V O L T A R ------------------
+      -                                  '-------------------------[ ]'.
+          05 line  24   column 25  value 'MARQUE COM UM <X> A OPCAO'.
+
+
+       PROCEDURE DIVISION.
+
+       0100-inicio.
+            DISPLAY tela-menu.
+
+       0200-alunos.
+            ACCEPT (08 66) ws-opcao with prompt AUTO-SKIP
+            DISPLAY (23 03) ws-limpa-tela
+            IF ws-opcao = 'X' or 'x'
+               CHAIN 'relaluno.EXE'
+               GO TO 0100-inicio.
+            IF ws-opcao = spaces
+               GO TO 0300-cursos.
+            DISPLAY (23 29) 'RESPOSTA INVALIDA'.
+               GO TO 0200-alunos.
+
+       0300-cursos.
+            ACCEPT (10 66) ws-opcao with prompt AUTO-SKIP
+            DISPLAY (23 03) ws-limpa-tela
+            IF ws-opcao = 'X' or 'x'
+               CHAIN 'relcurso.EXE'
+               GO TO 0100-inicio.
+            IF ws-opcao = spaces
+               GO TO 0350-disciplinas.
+            DISPLAY (23 29) 'RESPOSTA INVALIDA'.
+               GO TO 0300-cursos.
+
+       0350-disciplinas.
+            ACCEPT (12 66) ws-opcao with prompt AUTO-SKIP
+            DISPLAY (23 03) ws-limpa-tela
+            IF ws-opcao = 'X' or 'x'
+               CHAIN 'reldisci.EXE'
+               GO TO 0100-inicio.
+            IF ws-opcao = spaces
+               GO TO 0400-notas.
+            DISPLAY (23 29) 'RESPOSTA INVALIDA'.
+               GO TO 0350-disciplinas.
+
+       0400-notas.
+            ACCEPT (14 66) ws-opcao with prompt AUTO-SKIP
+            DISPLAY (23 03) ws-limpa-tela
+            IF ws-opcao = 'X' or 'x'
+               CHAIN 'relnot.EXE'
+               GO TO 0100-inicio.
+            IF ws-opcao = spaces
+               GO TO 0450-historico.
+            DISPLAY (23 29) 'RESPOSTA INVALIDA'.
+               GO TO 0400-notas.
+
+       0450-historico.
+            ACCEPT (16 66) ws-opcao with prompt AUTO-SKIP
+            DISPLAY (23 03) ws-limpa-tela
+            IF ws-opcao = 'X' or 'x'
+               CHAIN 'HISTESC.EXE'
+               GO TO 0100-inicio.
+            IF ws-opcao = spaces
+               GO TO 0470-honra.
+            DISPLAY (23 29) 'RESPOSTA INVALIDA'.
+               GO TO 0450-historico.
+
+       0470-honra.
+            ACCEPT (18 66) ws-opcao with prompt AUTO-SKIP
+            DISPLAY (23 03) ws-limpa-tela
+            IF ws-opcao = 'X' or 'x'
+               CHAIN 'RELHON.EXE'
+               GO TO 0100-inicio.
+            IF ws-opcao = spaces
+               GO TO 0475-chamada.
+            DISPLAY (23 29) 'RESPOSTA INVALIDA'.
+               GO TO 0470-honra.
+
+       0475-chamada.
+            ACCEPT (19 66) ws-opcao with prompt AUTO-SKIP
+            DISPLAY (23 03) ws-limpa-tela
+            IF ws-opcao = 'X' or 'x'
+               CHAIN 'LISTCHAM.EXE'
+               GO TO 0100-inicio.
+            IF ws-opcao = spaces
+               GO TO 0480-reprovados.
+            DISPLAY (23 29) 'RESPOSTA INVALIDA'.
+               GO TO 0475-chamada.
+
+       0480-reprovados.
+            ACCEPT (20 66) ws-opcao with prompt AUTO-SKIP
+            DISPLAY (23 03) ws-limpa-tela
+            IF ws-opcao = 'X' or 'x'
+               CHAIN 'RELREP.EXE'
+               GO TO 0100-inicio.
+            IF ws-opcao = spaces
+               GO TO 0490-formatura.
+            DISPLAY (23 29) 'RESPOSTA INVALIDA'.
+               GO TO 0480-reprovados.
+
+       0490-formatura.
+            ACCEPT (21 66) ws-opcao with prompt AUTO-SKIP
+            DISPLAY (23 03) ws-limpa-tela
+            IF ws-opcao = 'X' or 'x'
+               CHAIN 'FORMALU.EXE'
+               GO TO 0100-inicio.
+            IF ws-opcao = spaces
+               GO TO 0600-sair.
+            DISPLAY (23 29) 'RESPOSTA INVALIDA'.
+               GO TO 0490-formatura.
+
+       0600-sair.
+            ACCEPT (22 66) ws-opcao with prompt AUTO-SKIP
+            DISPLAY (23 03) ws-limpa-tela
+            IF ws-opcao = 'X' or 'x'
+               CHAIN 'FACAD.EXE'
+               GO TO 0100-inicio.
+            IF ws-opcao = spaces
+               GO TO 0200-alunos.
+           DISPLAY (23 29) 'RESPOSTA INVALIDA'.
+               GO TO 0600-sair.
