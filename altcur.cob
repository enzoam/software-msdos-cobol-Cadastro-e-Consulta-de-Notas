@@ -21,6 +21,12 @@
                          RECORD KEY cod-curso
                          FILE STATUS status-arq.
 
+           SELECT curalt ASSIGN TO DISK
+                         FILE STATUS status-curalt.
+
+           SELECT OPERADOR ASSIGN TO DISK
+                         FILE STATUS status-operador.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -35,11 +41,33 @@
            05 descricao            PIC X(40).
            05 mensalidade          PIC 9(04)v99.
 
+       FD curalt
+           LABEL record STANDARD
+           value OF FILE-ID 'curalt.dat'
+           record contains 120 characters.
+
+       01 reg-curalt.
+           05 data-alteracao       PIC 9(06).
+           05 cod-operador-curalt  PIC X(10).
+           05 reg-curso-antes      PIC X(52).
+           05 reg-curso-depois     PIC X(52).
+
+       FD OPERADOR
+           LABEL record STANDARD
+           value OF FILE-ID 'OPERADOR.DAT'
+           record contains 10 characteres.
+
+       01 REG-OPERADOR             PIC X(10).
+
        WORKING-STORAGE SECTION.
        01 ws-resp                  PIC x.
        01 linha-branco             PIC X(40) value spaces.
        01 status-arq               PIC X(02) value spaces.
-       01 ws-retorno               PIC X(02). 
+       01 status-curalt            PIC X(02) value spaces.
+       01 status-operador          PIC X(02) value spaces.
+       01 ws-cod-operador          PIC X(10) value spaces.
+       01 ws-curso-antes           PIC X(52).
+       01 ws-retorno               PIC X(02).
            88 ESC                  VALUE '01'.
 
        SCREEN SECTION.
@@ -107,10 +135,25 @@
        0100-open.
            OPEN I-O curcad
            IF status-arq = '00'
-              GO TO 0200-tela.
+              GO TO 0150-open-log.
            DISPLAY (12 30) '[CURSO.DAT INEXISTENTE - ABORTADO]'
            GO TO 0100-open.
 
+       0150-open-log.
+           OPEN EXTEND curalt
+           IF status-curalt NOT = '00'
+              OPEN OUTPUT curalt
+              CLOSE curalt
+              OPEN EXTEND curalt.
+           OPEN INPUT OPERADOR
+           IF status-operador = '00'
+              READ OPERADOR
+              MOVE REG-OPERADOR TO ws-cod-operador
+              CLOSE OPERADOR
+           ELSE
+              MOVE SPACES TO ws-cod-operador.
+           GO TO 0200-tela.
+
        0200-tela.
            DISPLAY tela-cadastra.
 
@@ -121,8 +164,9 @@
               GO TO 1300-finaliza.
            READ curcad INVALID KEY
                    DISPLAY (23 20) 'cliente inexistente para alteracao'
-                   GO TO 0210-cod-curso.	
-           
+                   GO TO 0210-cod-curso.
+           MOVE reg-oarq TO ws-curso-antes.
+
        0300-desc-curso.
            ACCEPT(08 18) descricao with update AUTO-SKIP
            DISPLAY (22 20) linha-branco
@@ -154,8 +198,14 @@
               IF status-arq = '24' or '34'
                  DISPLAY (22 20) 'ARQUIVO CHEIO - ABORTADO...'
                  CLOSE curcad
+                       curalt
                  CHAIN 'FACAD.EXE '
               ELSE
+                 ACCEPT data-alteracao FROM DATE
+                 MOVE ws-cod-operador TO cod-operador-curalt
+                 MOVE ws-curso-antes TO reg-curso-antes
+                 MOVE reg-oarq TO reg-curso-depois
+                 WRITE reg-curalt
                  GO TO 1300-finaliza.
            IF ws-resp='N' or 'n'
               GO TO 1300-finaliza.
@@ -172,6 +222,7 @@
               GO TO 0200-tela.
            IF ws-resp = 'N' or 'n'
               CLOSE curcad
+                    curalt
               CHAIN 'FACAD.EXE '
            ELSE
               DISPLAY (22 20) 'RESPOSTA INVALIDA'
