@@ -0,0 +1,205 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AVANDISC-COB.
+      *       SISTEMA DE NOTAS
+      *    ANALISTA: FABIO
+      *    PROGRAMADOR(A):
+      *    FINALIDADE: COPIA AS DISCIPLINAS CADASTRADAS EM CADDISCI.COB
+      *                (DISCI.DAT) DE UM ANO LETIVO PARA O ANO SEGUINTE,
+      *                MANTENDO NOME-DISCIPLINA, QTDE-AULAS-DIS E
+      *                CARGA-DIS, PARA NAO PRECISAR REDIGITAR TODAS AS
+      *                DISCIPLINAS A CADA VIRADA DE ANO. DISCIPLINAS JA
+      *                CADASTRADAS NO ANO DE DESTINO NAO SAO ALTERADAS
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CADDISCI ASSIGN TO DISK
+                       ORGANIZATION INDEXED
+                       ACCESS MODE DYNAMIC
+                       RECORD KEY CHAVE-DIS
+                       FILE STATUS STATUS-DIS.
+
+           SELECT DISCSORT ASSIGN TO DISK.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CADDISCI
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID 'DISCI.DAT'
+           RECORD CONTAINS 77 CHARACTERS.
+
+       01  REG-CADDISCI.
+           05  CHAVE-DIS.
+               10  COD-CURSO-DIS       PIC 9(02).
+               10  COD-DISCIPLINA      PIC 9(04).
+               10  ANO-DISCI           PIC 9(04).
+           05  NOME-DISCIPLINA         PIC X(35).
+           05  QTDE-AULAS-DIS          PIC 9(03).
+           05  CARGA-DIS               PIC 9(04).
+           05  PROFESSOR-DIS           PIC X(25).
+
+       SD  DISCSORT
+           VALUE OF FILE-ID 'AVANDISC.TMP'.
+
+       01  REG-DISCSORT.
+           05  COD-CURSO-DS            PIC 9(02).
+           05  COD-DISCIPLINA-DS       PIC 9(04).
+           05  NOME-DISCIPLINA-DS      PIC X(35).
+           05  QTDE-AULAS-DS           PIC 9(03).
+           05  CARGA-DS                PIC 9(04).
+           05  PROFESSOR-DS            PIC X(25).
+
+       WORKING-STORAGE SECTION.
+       01  STATUS-DIS              PIC X(02) VALUE SPACES.
+       01  WS-RESPOSTA             PIC X.
+       01  RETORNO                 PIC X(02).
+           88 ESC                  VALUE '01'.
+       01  WS-ANO-ORIGEM           PIC 9(04).
+       01  WS-ANO-DESTINO          PIC 9(04).
+       01  WS-DATA-ATUAL.
+           05 WS-ANO-ATUAL         PIC 9(04).
+           05 WS-MES-ATUAL         PIC 9(02).
+           05 WS-DIA-ATUAL         PIC 9(02).
+       01  CONT-COPIADAS           PIC 9(05) VALUE ZEROS.
+       01  CONT-EXISTENTES         PIC 9(05) VALUE ZEROS.
+
+       SCREEN SECTION.
+       01  TELA-ENTRADA.
+           05  BLANK SCREEN.
+           05  LINE 01 COLUMN 01   VALUE "ษอออออออออออออออออออออออออออออ
+      -            "อออออออออออออออออออออออออออออออออออออออออออออออออป".
+           05  LINE 02 COLUMN 01 VALUE "บ".
+           05  LINE 02 COLUMN 80 VALUE "บ".
+           05  LINE 03 COLUMN 01 VALUE "บ".
+           05  LINE 03 COLUMN 80 VALUE "บ".
+           05  LINE 04 COLUMN 01 VALUE "บ".
+           05  LINE 04 COLUMN 80 VALUE "บ".
+           05  LINE 05 COLUMN 01 VALUE "บ".
+           05  LINE 05 COLUMN 80 VALUE "บ".
+           05  LINE 06 COLUMN 01 VALUE "บ".
+           05  LINE 06 COLUMN 80 VALUE "บ".
+           05  LINE 07 COLUMN 01 VALUE "บ".
+           05  LINE 07 COLUMN 80 VALUE "บ".
+           05  LINE 08 COLUMN 01 VALUE "บ".
+           05  LINE 08 COLUMN 80 VALUE "บ".
+           05  LINE 09 COLUMN 01 VALUE "บ".
+           05  LINE 09 COLUMN 80 VALUE "บ".
+           05  LINE 10 COLUMN 01 VALUE "บ".
+           05  LINE 10 COLUMN 80 VALUE "บ".
+           05  LINE 11 COLUMN 01 VALUE "บ".
+           05  LINE 11 COLUMN 80 VALUE "บ".
+           05  LINE 12 COLUMN 01 VALUE "บ".
+           05  LINE 12 COLUMN 80 VALUE "บ".
+           05  LINE 13 COLUMN 01   VALUE "ศอออออออออออออออออออออออออออออ
+      -            "อออออออออออออออออออออออออออออออออออออออออออออออออ".
+           05  LINE 02   COLUMN 02   VALUE "AVANDISC".
+           05  LINE 02   COLUMN 32   VALUE "SISTEMA DE NOTAS".
+           05  LINE 02   COLUMN 73   VALUE "VRS 1.0".
+           05  LINE 05   COLUMN 16   VALUE
+               "[ COPIA DE DISCIPLINAS P/ NOVO ANO LETIVO ]"
+               FOREGROUND-COLOR 15.
+           05  LINE 08   COLUMN 16   VALUE "ANO DE ORIGEM  [    ]".
+           05  LINE 10   COLUMN 16   VALUE "ANO DE DESTINO [    ]".
+
+       PROCEDURE DIVISION.
+
+       0100-INICIO.
+           OPEN I-O CADDISCI
+           IF STATUS-DIS = '00'
+              GO TO 0200-TELA.
+           DISPLAY (12 20) 'DISCI.DAT INEXISTENTE - ABORTADO'
+           STOP ' '
+           CHAIN 'FACAD.EXE'.
+
+       0200-TELA.
+           DISPLAY TELA-ENTRADA.
+           ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD.
+
+       0300-ANO-ORIGEM.
+           ACCEPT (08 33) WS-ANO-ORIGEM WITH PROMPT AUTO-SKIP
+           ACCEPT RETORNO FROM ESCAPE KEY
+           IF ESC
+              CLOSE CADDISCI
+              CHAIN 'FACAD.EXE'.
+           IF WS-ANO-ORIGEM < 1997 OR > WS-ANO-ATUAL
+              DISPLAY (17 25) 'ANO DE ORIGEM INVALIDO'
+              GO TO 0300-ANO-ORIGEM.
+
+       0400-ANO-DESTINO.
+           ACCEPT (10 33) WS-ANO-DESTINO WITH PROMPT AUTO-SKIP
+           ACCEPT RETORNO FROM ESCAPE KEY
+           IF ESC
+              GO TO 0300-ANO-ORIGEM.
+           IF WS-ANO-DESTINO NOT > WS-ANO-ORIGEM
+              DISPLAY (17 25) 'ANO DE DESTINO INVALIDO'
+              GO TO 0400-ANO-DESTINO.
+
+       0450-CONFIRMA.
+           DISPLAY (17 16)
+             'CONFIRMA A COPIA DAS DISCIPLINAS(S OU N)  [ X ]'
+           ACCEPT (17 62) WS-RESPOSTA WITH PROMPT AUTO-SKIP
+           DISPLAY (17 16)
+             '                                                '
+
+           IF WS-RESPOSTA = 'N' OR 'n'
+              CLOSE CADDISCI
+              CHAIN 'FACAD.EXE'.
+
+           IF WS-RESPOSTA NOT= 'S' AND 's'
+              GO TO 0450-CONFIRMA.
+
+       0500-COPIA.
+           SORT DISCSORT ASCENDING KEY COD-CURSO-DS COD-DISCIPLINA-DS
+                INPUT  PROCEDURE 0600-ALIMENTA-SORT
+                OUTPUT PROCEDURE 0700-GRAVA-NOVO-ANO.
+
+           DISPLAY (17 16)
+             'DISCIPLINAS COPIADAS                               '
+           DISPLAY (19 16) 'COPIADAS   :' CONT-COPIADAS
+           DISPLAY (20 16) 'JA EXISTIAM:' CONT-EXISTENTES
+           STOP ' '
+           CLOSE CADDISCI
+           CHAIN 'FACAD.EXE'.
+
+       0600-ALIMENTA-SORT SECTION.
+       0610-LE-CADDISCI.
+           READ CADDISCI NEXT
+           IF STATUS-DIS = '10'
+              GO TO 0699-FIM.
+           IF STATUS-DIS NOT = '00'
+              GO TO 0699-FIM.
+           IF ANO-DISCI NOT = WS-ANO-ORIGEM
+              GO TO 0610-LE-CADDISCI.
+           MOVE COD-CURSO-DIS      TO COD-CURSO-DS
+           MOVE COD-DISCIPLINA     TO COD-DISCIPLINA-DS
+           MOVE NOME-DISCIPLINA    TO NOME-DISCIPLINA-DS
+           MOVE QTDE-AULAS-DIS     TO QTDE-AULAS-DS
+           MOVE CARGA-DIS          TO CARGA-DS
+           MOVE PROFESSOR-DIS      TO PROFESSOR-DS
+           RELEASE REG-DISCSORT
+           GO TO 0610-LE-CADDISCI.
+
+       0699-FIM. EXIT.
+
+       0700-GRAVA-NOVO-ANO SECTION.
+       0710-LE-SORT.
+           RETURN DISCSORT AT END
+              GO TO 0799-FIM.
+           MOVE COD-CURSO-DS       TO COD-CURSO-DIS
+           MOVE COD-DISCIPLINA-DS  TO COD-DISCIPLINA
+           MOVE WS-ANO-DESTINO     TO ANO-DISCI
+           READ CADDISCI INVALID KEY
+              MOVE NOME-DISCIPLINA-DS TO NOME-DISCIPLINA
+              MOVE QTDE-AULAS-DS      TO QTDE-AULAS-DIS
+              MOVE CARGA-DS           TO CARGA-DIS
+              MOVE PROFESSOR-DS       TO PROFESSOR-DIS
+              WRITE REG-CADDISCI
+              ADD 1 TO CONT-COPIADAS
+              GO TO 0710-LE-SORT.
+           ADD 1 TO CONT-EXISTENTES
+           GO TO 0710-LE-SORT.
+
+       0799-FIM. EXIT.
