@@ -0,0 +1,319 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CORRNOTA-COB.
+      *     EMPRESA S / A
+      * ANALISTA       : FABIO
+      * PROGRAMADOR(A) : FABIO
+      * FINALIDADE : Permite a um supervisor corrigir, mediante senha,
+      *              uma nota de bimestre ja consolidada em CADNOTAS,
+      *              registrando a alteracao em HISTNOTA.DAT
+      * DATA :
+      * VRS         DATA           DESCRICAO
+      * 1.0      /  /            IMPLANTACAO
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADNOTAS ASSIGN TO DISK
+                       ORGANIZATION INDEXED
+                       ACCESS MODE DYNAMIC
+                       RECORD KEY CHAVE-CADNT
+                       FILE STATUS STATUS-CADNT.
+
+           SELECT HISTNOTA ASSIGN TO DISK
+                       FILE STATUS STATUS-HIST.
+
+           SELECT OPERADOR ASSIGN TO DISK
+                       FILE STATUS STATUS-OPERADOR.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CADNOTAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID 'CADNOTAS.DAT'
+           RECORD CONTAINS 87 CHARACTERS.
+
+       01  REG-CADNOTAS.
+           05  CHAVE-CADNT.
+               10 ANO-CADNOTA              PIC 9(04).
+               10 COD-CURSO-CADNOTA        PIC 9(02).
+               10 COD-ALUNO-CADNOTA        PIC 9(06).
+               10 COD-DISCI-CADNOTA        PIC 9(04).
+           05  NOTA-FALTA OCCURS 5 TIMES.
+               10  NOTA-CADNOTA           PIC 99V9.
+               10  FALTAS-CADNOTA         PIC 9(03).
+           05  BIM-CADNOTA                PIC 9.
+           05  NOME-ALUNO-CADNOTA         PIC X(40).
+
+       FD  HISTNOTA
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID 'HISTNOTA.DAT'
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  REG-HISTNOTA.
+           05  DATA-HIST               PIC 9(06).
+           05  ANO-HIST                PIC 9(04).
+           05  CURSO-HIST              PIC 9(02).
+           05  ALUNO-HIST              PIC 9(06).
+           05  DISCI-HIST              PIC 9(04).
+           05  BIM-HIST                PIC 9.
+           05  NOTA-ANTIGA-HIST        PIC 99V9.
+           05  NOTA-NOVA-HIST          PIC 99V9.
+           05  FALTAS-ANTIGA-HIST      PIC 9(03).
+           05  FALTAS-NOVA-HIST        PIC 9(03).
+           05  OPERADOR-HIST           PIC X(10).
+           05  FILLER                  PIC X(35).
+
+       FD  OPERADOR
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID 'OPERADOR.DAT'
+           RECORD CONTAINS 10 CHARACTERS.
+
+       01  REG-OPERADOR             PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01  STATUS-CADNT         PIC X(02) VALUE SPACES.
+       01  STATUS-HIST          PIC X(02) VALUE SPACES.
+       01  STATUS-OPERADOR      PIC X(02) VALUE SPACES.
+       01  WS-COD-OPERADOR      PIC X(10) VALUE SPACES.
+       01  WS-ANO               PIC 9(04).
+       01  WS-CURSO             PIC 9(02).
+       01  WS-ALUNO             PIC 9(06).
+       01  WS-DISCI             PIC 9(04).
+       01  WS-BIM-COR           PIC 9.
+       01  WS-NOTA-ANTIGA       PIC 99V9.
+       01  WS-FALTAS-ANTIGA     PIC 9(03).
+       01  WS-NOTA-NOVA         PIC 99V9.
+       01  WS-FALTAS-NOVA       PIC 9(03).
+       01  WS-SENHA             PIC 9(06).
+       01  SENHA-SUPERVISOR     PIC 9(06) VALUE 240700.
+       01  WS-TENTATIVAS        PIC 9 VALUE 0.
+       01  WS-RESPOSTA          PIC X.
+       01  RETORNO              PIC X(02).
+           88 ESC                VALUE '01'.
+
+       SCREEN SECTION.
+       01  TELA-1.
+           05  BLANK SCREEN.
+           05  LINE 01 COLUMN 01   VALUE "浜様様様様様様様様様様様様様様
+      -            "様様様様様様様様様様様様様様様様様様様様様様様様融".
+           05  LINE 02 COLUMN 01 VALUE "�".
+           05  LINE 02 COLUMN 80 VALUE "�".
+           05  LINE 03 COLUMN 01 VALUE "�".
+           05  LINE 03 COLUMN 80 VALUE "�".
+           05  LINE 04 COLUMN 01 VALUE "�".
+           05  LINE 04 COLUMN 80 VALUE "�".
+           05  LINE 05 COLUMN 01 VALUE "�".
+           05  LINE 05 COLUMN 80 VALUE "�".
+           05  LINE 06 COLUMN 01 VALUE "�".
+           05  LINE 06 COLUMN 80 VALUE "�".
+           05  LINE 07 COLUMN 01 VALUE "�".
+           05  LINE 07 COLUMN 80 VALUE "�".
+           05  LINE 08 COLUMN 01 VALUE "�".
+           05  LINE 08 COLUMN 80 VALUE "�".
+           05  LINE 09 COLUMN 01 VALUE "�".
+           05  LINE 09 COLUMN 80 VALUE "�".
+           05  LINE 10 COLUMN 01 VALUE "�".
+           05  LINE 10 COLUMN 80 VALUE "�".
+           05  LINE 11 COLUMN 01 VALUE "�".
+           05  LINE 11 COLUMN 80 VALUE "�".
+           05  LINE 12 COLUMN 01 VALUE "�".
+           05  LINE 12 COLUMN 80 VALUE "�".
+           05  LINE 13 COLUMN 01 VALUE "�".
+           05  LINE 13 COLUMN 80 VALUE "�".
+           05  LINE 14 COLUMN 01 VALUE "�".
+           05  LINE 14 COLUMN 80 VALUE "�".
+           05  LINE 15 COLUMN 01 VALUE "�".
+           05  LINE 15 COLUMN 80 VALUE "�".
+           05  LINE 16 COLUMN 01 VALUE "�".
+           05  LINE 16 COLUMN 80 VALUE "�".
+           05  LINE 17 COLUMN 01 VALUE "�".
+           05  LINE 17 COLUMN 80 VALUE "�".
+           05  LINE 18 COLUMN 01 VALUE "�".
+           05  LINE 18 COLUMN 80 VALUE "�".
+           05  LINE 19 COLUMN 01 VALUE "�".
+           05  LINE 19 COLUMN 80 VALUE "�".
+           05  LINE 20 COLUMN 01 VALUE "�".
+           05  LINE 20 COLUMN 80 VALUE "�".
+           05  LINE 21 COLUMN 01   VALUE "麺様様様様様様様様様様様様様様
+      -            "様様様様様様様様様様様様様様様様様様様様様様様様郵".
+           05  LINE 22 COLUMN 01 VALUE "�".
+           05  LINE 22 COLUMN 80 VALUE "�".
+           05  LINE 23 COLUMN 01 VALUE "�".
+           05  LINE 23 COLUMN 80 VALUE "�".
+           05  LINE 24 COLUMN 01   VALUE "藩様様様様様様様様様様様様様様
+      -            "様様様様様様様様様様様様様様様様様様様様様様様様夕".
+           05  LINE 02   COLUMN 02   VALUE "CORRNOTA".
+           05  LINE 02   COLUMN 30   VALUE "*SISTEMA DE NOTAS*".
+           05  LINE 04   COLUMN 26   VALUE "CORRECAO DE NOTA"
+               FOREGROUND-COLOR 15.
+           05  LINE 02   COLUMN 73   VALUE "VRS 1.0".
+           05  LINE 06   COLUMN 04   VALUE "ANO [    ]  COD CURSO [  ]".
+           05  LINE 08   COLUMN 04   VALUE "COD ALUNO [      ]".
+           05  LINE 08   COLUMN 30   VALUE "COD DISCIPLINA [    ]".
+           05  LINE 10   COLUMN 04   VALUE "BIMESTRE A CORRIGIR [ ]".
+           05  LINE 12   COLUMN 04   VALUE "NOTA ATUAL [  , ]".
+           05  LINE 12   COLUMN 30   VALUE "FALTAS ATUAL [   ]".
+           05  LINE 14   COLUMN 04   VALUE "SENHA SUPERVISOR [      ]".
+           05  LINE 16   COLUMN 04   VALUE "NOVA NOTA [  , ]".
+           05  LINE 16   COLUMN 30   VALUE "NOVAS FALTAS [   ]".
+
+       PROCEDURE DIVISION.
+
+       0100-OPEN-ARQS.
+           OPEN I-O CADNOTAS
+           IF STATUS-CADNT = '00'
+              GO TO 0110-OPEN-HIST.
+           DISPLAY (12 20) 'CADNOTAS.DAT NAO EXISTE'
+           STOP RUN.
+
+       0110-OPEN-HIST.
+           OPEN EXTEND HISTNOTA
+           IF STATUS-HIST NOT = '00'
+              OPEN OUTPUT HISTNOTA
+              CLOSE HISTNOTA
+              OPEN EXTEND HISTNOTA.
+           OPEN INPUT OPERADOR
+           IF STATUS-OPERADOR = '00'
+              READ OPERADOR
+              MOVE REG-OPERADOR TO WS-COD-OPERADOR
+              CLOSE OPERADOR
+           ELSE
+              MOVE SPACES TO WS-COD-OPERADOR.
+           GO TO 0200-TELA.
+
+       0200-TELA.
+           DISPLAY TELA-1.
+
+       0300-ANO.
+           ACCEPT (06 09) WS-ANO WITH PROMPT AUTO-SKIP
+           ACCEPT RETORNO FROM ESCAPE KEY
+           IF ESC
+              GO TO 0200-TELA.
+           DISPLAY (22 20) '                                           '
+           IF WS-ANO = ZEROS
+              CLOSE CADNOTAS
+                    HISTNOTA
+              CHAIN 'FACAD.EXE'.
+
+       0350-CURSO.
+           ACCEPT (06 25) WS-CURSO WITH PROMPT AUTO-SKIP
+           ACCEPT RETORNO FROM ESCAPE KEY
+           IF ESC
+              GO TO 0300-ANO.
+           DISPLAY (22 20) '                                           '
+           IF WS-CURSO = ZEROS
+              DISPLAY (22 20) 'CODIGO DE CURSO INVALIDO'
+              GO TO 0350-CURSO.
+
+       0400-ALUNO.
+           ACCEPT (08 15) WS-ALUNO WITH PROMPT AUTO-SKIP
+           ACCEPT RETORNO FROM ESCAPE KEY
+           IF ESC
+              GO TO 0350-CURSO.
+           DISPLAY (22 20) '                                           '
+           IF WS-ALUNO = ZEROS
+              DISPLAY (22 20) 'CODIGO DE ALUNO INVALIDO'
+              GO TO 0400-ALUNO.
+
+       0500-DISCI.
+           ACCEPT (08 47) WS-DISCI WITH PROMPT AUTO-SKIP
+           ACCEPT RETORNO FROM ESCAPE KEY
+           IF ESC
+              GO TO 0400-ALUNO.
+           DISPLAY (22 20) '                                           '
+           IF WS-DISCI = ZEROS
+              DISPLAY (22 20) 'CODIGO DE DISCIPLINA INVALIDO'
+              GO TO 0500-DISCI.
+
+           MOVE WS-ANO   TO ANO-CADNOTA
+           MOVE WS-CURSO TO COD-CURSO-CADNOTA
+           MOVE WS-ALUNO TO COD-ALUNO-CADNOTA
+           MOVE WS-DISCI TO COD-DISCI-CADNOTA
+           READ CADNOTAS INVALID KEY
+              DISPLAY (22 20) 'REGISTRO NAO CONSOLIDADO PARA ESTA CHAVE'
+              GO TO 0300-ANO.
+
+       0600-BIMESTRE.
+           ACCEPT (10 26) WS-BIM-COR WITH PROMPT AUTO-SKIP
+           ACCEPT RETORNO FROM ESCAPE KEY
+           IF ESC
+              GO TO 0500-DISCI.
+           DISPLAY (22 20) '                                           '
+           IF WS-BIM-COR = 0 OR > 5
+              DISPLAY (22 20) 'BIMESTRE INVALIDO'
+              GO TO 0600-BIMESTRE.
+
+           MOVE NOTA-CADNOTA(WS-BIM-COR)   TO WS-NOTA-ANTIGA
+           MOVE FALTAS-CADNOTA(WS-BIM-COR) TO WS-FALTAS-ANTIGA
+           DISPLAY (12 17) WS-NOTA-ANTIGA
+           DISPLAY (12 45) WS-FALTAS-ANTIGA.
+
+       0700-SENHA.
+           ACCEPT (14 25) WS-SENHA WITH PROMPT AUTO-SKIP
+           DISPLAY (22 20) '                                           '
+           IF WS-SENHA NOT = SENHA-SUPERVISOR
+              ADD 1 TO WS-TENTATIVAS
+              DISPLAY (22 20) 'SENHA INVALIDA - CORRECAO NEGADA'
+              IF WS-TENTATIVAS > 2
+                 MOVE 0 TO WS-TENTATIVAS
+                 GO TO 0200-TELA
+              ELSE
+                 GO TO 0700-SENHA.
+           MOVE 0 TO WS-TENTATIVAS.
+
+       0800-NOVA-NOTA.
+           ACCEPT (16 15) WS-NOTA-NOVA WITH PROMPT AUTO-SKIP
+           ACCEPT RETORNO FROM ESCAPE KEY
+           IF ESC
+              GO TO 0700-SENHA.
+           DISPLAY (22 20) '                                           '
+           IF WS-NOTA-NOVA < 0 OR > 10
+              DISPLAY (22 20) 'NOTA INVALIDA'
+              GO TO 0800-NOVA-NOTA.
+
+       0900-NOVAS-FALTAS.
+           ACCEPT (16 44) WS-FALTAS-NOVA WITH PROMPT AUTO-SKIP
+           ACCEPT RETORNO FROM ESCAPE KEY
+           IF ESC
+              GO TO 0800-NOVA-NOTA.
+           DISPLAY (22 20) '                                           '
+           IF WS-FALTAS-NOVA > 20
+              DISPLAY (22 20) 'NUMERO DE FALTAS INVALIDO'
+              GO TO 0900-NOVAS-FALTAS.
+
+       1000-CONFIRMA.
+           DISPLAY (19 04) 'CONFIRMA A CORRECAO ACIMA (S OU N)  [ ]'
+           ACCEPT (19 38) WS-RESPOSTA WITH PROMPT AUTO-SKIP
+           DISPLAY (22 20) '                                           '
+           IF WS-RESPOSTA = 'N' OR 'n'
+              DISPLAY (22 20) 'CORRECAO NAO EFETUADA'
+              GO TO 0200-TELA.
+           IF WS-RESPOSTA NOT = 'S' AND 's'
+              DISPLAY (22 20) 'RESPOSTA INVALIDA'
+              GO TO 1000-CONFIRMA.
+
+           MOVE WS-NOTA-NOVA   TO NOTA-CADNOTA(WS-BIM-COR)
+           MOVE WS-FALTAS-NOVA TO FALTAS-CADNOTA(WS-BIM-COR)
+           REWRITE REG-CADNOTAS
+           IF STATUS-CADNT = '24' OR '34'
+              DISPLAY (22 20) 'ARQUIVO CHEIO - ABORTADO'
+              CLOSE CADNOTAS
+                    HISTNOTA
+              CHAIN 'FACAD.EXE'.
+
+           ACCEPT DATA-HIST FROM DATE
+           MOVE WS-ANO           TO ANO-HIST
+           MOVE WS-CURSO         TO CURSO-HIST
+           MOVE WS-ALUNO         TO ALUNO-HIST
+           MOVE WS-DISCI         TO DISCI-HIST
+           MOVE WS-BIM-COR       TO BIM-HIST
+           MOVE WS-NOTA-ANTIGA   TO NOTA-ANTIGA-HIST
+           MOVE WS-NOTA-NOVA     TO NOTA-NOVA-HIST
+           MOVE WS-FALTAS-ANTIGA TO FALTAS-ANTIGA-HIST
+           MOVE WS-FALTAS-NOVA   TO FALTAS-NOVA-HIST
+           MOVE WS-COD-OPERADOR  TO OPERADOR-HIST
+           WRITE REG-HISTNOTA
+           DISPLAY (22 20) 'NOTA CORRIGIDA COM SUCESSO'
+           GO TO 0200-TELA.
