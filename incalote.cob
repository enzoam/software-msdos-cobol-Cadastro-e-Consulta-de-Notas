@@ -0,0 +1,296 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID INCALOTE-COB.
+      *           SISTEMAS DE COMPUTACAO
+      *    ANALISTA         :ENZO 19 - JAMILE 26
+      *    PROGRAMADOR(A)   :ENZO 19 - JAMILE 26
+      *    DATA             :
+      *    FINALIDADE       :INCLUSAO DE ALUNOS EM LOTE
+      *    VRS              DATA              DESCRICAO
+      *    1.5                /  /            IMPLANTACAO
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT alucad ASSIGN TO DISK
+                         ORGANIZATION INDEXED
+                         ACCESS MODE DYNAMIC
+                         RECORD KEY chave-aluno
+                         FILE STATUS status-arq.
+
+           SELECT curcad ASSIGN TO DISK
+                         ORGANIZATION INDEXED
+                         ACCESS MODE DYNAMIC
+                         RECORD KEY chave-curso
+                         FILE STATUS statcur-arq.
+
+           SELECT alulote ASSIGN TO DISK
+                         FILE STATUS status-lote.
+
+           SELECT logalote ASSIGN TO DISK
+                         FILE STATUS status-log.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD alucad
+           LABEL record STANDARD
+           value OF FILE-ID 'alunos.dat'
+           record contains 144 characteres.
+
+       01 reg-oarq.
+           05 chave-aluno.
+              10 cod-aluno         PIC 9(06).
+              10 cod-curso         PIC 9(06).
+           05 nome                 PIC X(40).
+           05 endereco             PIC X(30).
+           05 bairro               PIC X(20).
+           05 cidade               PIC X(15).
+           05 estado               PIC X(02).
+           05 data-nasc.
+              10 ano-nasc          PIC 9(04).
+              10 mes-nasc          PIC 9(02).
+              10 dia-nasc          PIC 9(02).
+           05 data-nasc-r REDEFINES data-nasc PIC 9(08).
+           05 rg.
+              10 rg-num            PIC 9(07).
+              10 rg-dig            PIC 9(01).
+           05 rg-r REDEFINES rg    PIC 9(08).
+           05 situacao-alu         PIC X(01).
+              88 alu-ativo         VALUE 'A'.
+              88 alu-formado       VALUE 'F'.
+              88 alu-desistente    VALUE 'D'.
+           05 data-situacao-alu    PIC 9(08).
+
+       FD curcad
+           LABEL record STANDARD
+           value OF FILE-ID 'curso.dat'
+           record contains 52 characteres.
+
+       01 regoarq.
+           05 chave-curso.
+              10 codcurso          PIC 9(06).
+           05 descricao            PIC X(40).
+           05 mensalidade          PIC 9(04)v99.
+
+       FD alulote
+           LABEL record STANDARD
+           value OF FILE-ID 'alulote.dat'
+           record contains 135 characteres.
+
+       01 reg-alulote.
+           05 chave-aluno-lote.
+              10 cod-aluno-lote    PIC 9(06).
+              10 cod-curso-lote    PIC 9(06).
+           05 nome-lote            PIC X(40).
+           05 endereco-lote        PIC X(30).
+           05 bairro-lote          PIC X(20).
+           05 cidade-lote          PIC X(15).
+           05 estado-lote          PIC X(02).
+           05 data-nasc-lote.
+              10 ano-nasc-lote     PIC 9(04).
+              10 mes-nasc-lote     PIC 9(02).
+              10 dia-nasc-lote     PIC 9(02).
+           05 rg-lote.
+              10 rg-num-lote       PIC 9(07).
+              10 rg-dig-lote       PIC 9(01).
+
+       FD logalote
+           LABEL record STANDARD
+           value OF FILE-ID 'logalote.dat'
+           record contains 40 characteres.
+
+       01 reg-logalote.
+           05 data-log             PIC 9(06).
+           05 hora-log             PIC 9(06).
+           05 tipo-log             PIC X(08).
+           05 lidos-log            PIC 9(05).
+           05 gravados-log         PIC 9(05).
+           05 rejeitados-log       PIC 9(05).
+           05 FILLER               PIC X(05).
+
+       WORKING-STORAGE SECTION.
+       01 status-arq               PIC X(02) value spaces.
+       01 statcur-arq              PIC X(02) value spaces.
+       01 status-lote               PIC X(02) value spaces.
+       01 status-log                PIC X(02) value spaces.
+       01 cont-lidos                PIC 9(05) value zeros.
+       01 cont-gravados             PIC 9(05) value zeros.
+       01 cont-rejeitados           PIC 9(05) value zeros.
+
+       SCREEN SECTION.
+       01  tela-lote.
+           05 blank screen.
+           05  LINE 01 COLUMN 01   VALUE "浜様様様様様様様様様様様様様様
+      -            "様様様様様様様様様様様様様様様様様様様様様様様様融".
+           05  LINE 02 COLUMN 01 VALUE "�".
+           05  LINE 02 COLUMN 80 VALUE "�".
+           05  LINE 03 COLUMN 01 VALUE "�".
+           05  LINE 03 COLUMN 80 VALUE "�".
+           05  LINE 04 COLUMN 01   VALUE "麺様様様様様様様様様様様様様様
+      -            "様様様様様様様様様様様様様様様様様様様様様様様様郵".
+           05  LINE 05 COLUMN 01 VALUE "�".
+           05  LINE 05 COLUMN 80 VALUE "�".
+           05  LINE 06 COLUMN 01 VALUE "�".
+           05  LINE 06 COLUMN 80 VALUE "�".
+           05  LINE 07 COLUMN 01 VALUE "�".
+           05  LINE 07 COLUMN 80 VALUE "�".
+           05  LINE 08 COLUMN 01 VALUE "�".
+           05  LINE 08 COLUMN 80 VALUE "�".
+           05  LINE 09 COLUMN 01 VALUE "�".
+           05  LINE 09 COLUMN 80 VALUE "�".
+           05  LINE 10 COLUMN 01 VALUE "�".
+           05  LINE 10 COLUMN 80 VALUE "�".
+           05  LINE 11 COLUMN 01 VALUE "�".
+           05  LINE 11 COLUMN 80 VALUE "�".
+           05  LINE 12 COLUMN 01 VALUE "�".
+           05  LINE 12 COLUMN 80 VALUE "�".
+           05  LINE 13 COLUMN 01 VALUE "�".
+           05  LINE 13 COLUMN 80 VALUE "�".
+           05  LINE 14 COLUMN 01 VALUE "�".
+           05  LINE 14 COLUMN 80 VALUE "�".
+           05  LINE 15 COLUMN 01 VALUE "�".
+           05  LINE 15 COLUMN 80 VALUE "�".
+           05  LINE 16 COLUMN 01 VALUE "�".
+           05  LINE 16 COLUMN 80 VALUE "�".
+           05  LINE 17 COLUMN 01 VALUE "�".
+           05  LINE 17 COLUMN 80 VALUE "�".
+           05  LINE 18 COLUMN 01 VALUE "�".
+           05  LINE 18 COLUMN 80 VALUE "�".
+           05  LINE 19 COLUMN 01 VALUE "�".
+           05  LINE 19 COLUMN 80 VALUE "�".
+           05  LINE 20 COLUMN 01 VALUE "�".
+           05  LINE 20 COLUMN 80 VALUE "�".
+           05  LINE 21 COLUMN 01 VALUE "�".
+           05  LINE 21 COLUMN 80 VALUE "�".
+           05  LINE 22 COLUMN 01 VALUE "�".
+           05  LINE 22 COLUMN 80 VALUE "�".
+           05  LINE 23 COLUMN 01 VALUE "�".
+           05  LINE 23 COLUMN 80 VALUE "�".
+           05  LINE 24 COLUMN 01   VALUE "藩様様様様様様様様様様様様様様
+      -            "様様様様様様様様様様様様様様様様様様様様様様様様夕".
+           05 line  02   column 02  value 'MENU'.
+           05 line  02   column 31  value 'INCLUSAO DE ALUNOS EM LOTE'.
+           05 line  02   column 72  value 'VRS 1.5'.
+           05 line  06   column 07  value 'CODIGO CURSO [000000]'.
+           05 line  08   column 07  value 'CODIGO ALUNO [000000]'.
+           05 line  10   column 07  value 'NOME ['.
+           05 line  10   column 53  value ']'.
+
+       PROCEDURE DIVISION.
+       0100-open.
+           OPEN I-O alucad
+           IF status-arq = '00'
+              GO TO 0160-opencurso.
+           DISPLAY (12 30) '[ALUNOS.DAT INEXISTENTE]'
+           STOP RUN.
+
+       0160-opencurso.
+           OPEN INPUT curcad
+           IF statcur-arq = '00'
+              GO TO 0170-openlote.
+           DISPLAY (12 30) '[CURSO.DAT INEXISTENTE]'
+           CLOSE alucad
+                 curcad
+           STOP RUN.
+
+       0170-openlote.
+           OPEN INPUT alulote
+           IF status-lote = '00'
+              GO TO 0180-openlog.
+           DISPLAY (12 30) '[ALULOTE.DAT INEXISTENTE]'
+           CLOSE alucad
+                 curcad
+           STOP RUN.
+
+       0180-openlog.
+           OPEN EXTEND logalote
+           IF status-log NOT = '00'
+              OPEN OUTPUT logalote
+              CLOSE logalote
+              OPEN EXTEND logalote.
+
+           ACCEPT data-log FROM DATE
+           ACCEPT hora-log FROM TIME
+           MOVE 'INICIO' TO tipo-log
+           MOVE ZEROS TO lidos-log
+           MOVE ZEROS TO gravados-log
+           MOVE ZEROS TO rejeitados-log
+           WRITE reg-logalote.
+
+       0200-tela.
+           DISPLAY tela-lote.
+
+       0300-le-lote.
+           READ alulote
+           IF status-lote = '10'
+              GO TO 0900-fim.
+           IF status-lote NOT = '00'
+              DISPLAY (22 20) 'PROBLEMA NA LEITURA DO ARQUIVO-LOTE'
+              GO TO 0900-fim.
+
+           ADD 1 TO cont-lidos
+           DISPLAY (06 21) cod-curso-lote
+           DISPLAY (08 21) cod-aluno-lote
+           DISPLAY (10 13) nome-lote
+
+           MOVE cod-curso-lote TO codcurso
+           READ curcad INVALID KEY
+              DISPLAY (22 20) 'CURSO INEXISTENTE-REGISTRO REJEITADO'
+              ADD 1 TO cont-rejeitados
+              GO TO 0300-le-lote.
+
+           MOVE cod-aluno-lote TO cod-aluno
+           MOVE cod-curso-lote TO cod-curso
+           READ alucad INVALID KEY
+              GO TO 0400-grava.
+           DISPLAY (22 20) 'ALUNO JA CADASTRADO-REGISTRO REJEITADO'
+           ADD 1 TO cont-rejeitados
+           GO TO 0300-le-lote.
+
+       0400-grava.
+           MOVE nome-lote         TO nome
+           MOVE endereco-lote     TO endereco
+           MOVE bairro-lote       TO bairro
+           MOVE cidade-lote       TO cidade
+           MOVE estado-lote       TO estado
+           MOVE ano-nasc-lote     TO ano-nasc
+           MOVE mes-nasc-lote     TO mes-nasc
+           MOVE dia-nasc-lote     TO dia-nasc
+           MOVE rg-num-lote       TO rg-num
+           MOVE rg-dig-lote       TO rg-dig
+           MOVE 'A'               TO situacao-alu
+           MOVE ZEROS             TO data-situacao-alu
+
+           WRITE reg-oarq
+           IF status-arq = '24' OR '34'
+              DISPLAY (22 20) 'ARQUIVO CHEIO-ABORTADO'
+              GO TO 0900-fim.
+
+           ADD 1 TO cont-gravados
+           DISPLAY (22 20) 'REGISTRO INCLUIDO'
+           GO TO 0300-le-lote.
+
+       0900-fim.
+           ACCEPT data-log FROM DATE
+           ACCEPT hora-log FROM TIME
+           MOVE 'FIM'            TO tipo-log
+           MOVE cont-lidos       TO lidos-log
+           MOVE cont-gravados    TO gravados-log
+           MOVE cont-rejeitados  TO rejeitados-log
+           WRITE reg-logalote
+
+           DISPLAY (23 20) 'IMPORTACAO CONCLUIDA-LIDOS '
+           DISPLAY (23 44) cont-lidos
+           DISPLAY (23 50) 'GRAVADOS '
+           DISPLAY (23 61) cont-gravados
+           CLOSE alucad
+                 curcad
+                 alulote
+                 logalote
+           STOP ' '
+           CHAIN 'FACAD.EXE '.
