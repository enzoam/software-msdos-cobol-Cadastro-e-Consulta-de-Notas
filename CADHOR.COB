@@ -0,0 +1,357 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADHOR-COB.
+      *     EMPRESA S / A
+      * ANALISTA       : FABIO
+      * PROGRAMADOR(A) : FABIO
+      * FINALIDADE : Efetua CADASTRO de HORARIO das DISCIPLINAS no arq
+      *              indexado, recusando horarios que colidem com um
+      *              horario ja cadastrado para o mesmo curso e dia
+      * DATA :
+      * VRS         DATA           DESCRICAO
+      * 1.0      /  /            IMPLANTACAO
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCURSO ASSIGN TO DISK
+                       ORGANIZATION INDEXED
+                       ACCESS MODE DYNAMIC
+                       RECORD KEY CHAVE-CURSO
+                       FILE STATUS STATUS-CUR.
+
+           SELECT CADDISCI ASSIGN TO DISK
+                       ORGANIZATION INDEXED
+                       ACCESS MODE DYNAMIC
+                       RECORD KEY CHAVE-DIS
+                       FILE STATUS STATUS-DIS.
+
+           SELECT CADHOR ASSIGN TO DISK
+                       ORGANIZATION INDEXED
+                       ACCESS MODE DYNAMIC
+                       RECORD KEY CHAVE-HOR
+                       FILE STATUS STATUS-HOR.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CADCURSO
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID 'CURSO.DAT'
+           RECORD CONTAINS 44 CHARACTERS.
+
+       01  REG-CADCURSO.
+           05  CHAVE-CURSO.
+               10  COD-CURSO           PIC 9(02).
+           05  NOME-CURSO              PIC X(40).
+           05  SITUACAO-CURSO        PIC X(01).
+               88  CURSO-ATIVO      VALUE 'A'.
+               88  CURSO-INATIVO    VALUE 'I'.
+               05  PERIODOS-CURSO        PIC 9(01).
+
+       FD  CADDISCI
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID 'DISCI.DAT'
+           RECORD CONTAINS 77 CHARACTERS.
+
+       01  REG-CADDISCI.
+           05  CHAVE-DIS.
+               10  COD-CURSO-DIS       PIC 9(02).
+               10  COD-DISCIPLINA      PIC 9(04).
+               10  ANO-DISCI           PIC 9(04).
+           05  NOME-DISCIPLINA         PIC X(35).
+           05  QTDE-AULAS-DIS          PIC 9(03).
+           05  CARGA-DIS               PIC 9(04).
+           05  PROFESSOR-DIS           PIC X(25).
+
+       FD  CADHOR
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID 'HORARIO.DAT'
+           RECORD CONTAINS 19 CHARACTERS.
+
+       01  REG-CADHOR.
+           05  CHAVE-HOR.
+               10  COD-CURSO-HOR       PIC 9(02).
+               10  DIA-SEM-HOR         PIC 9(01).
+               10  HORA-INI-HOR        PIC 9(04).
+           05  COD-DISCIPLINA-HOR      PIC 9(04).
+           05  ANO-HOR                 PIC 9(04).
+           05  HORA-FIM-HOR            PIC 9(04).
+
+       WORKING-STORAGE SECTION.
+       01  STATUS-CUR          PIC X(02) VALUE SPACES.
+       01  STATUS-DIS          PIC X(02) VALUE SPACES.
+       01  STATUS-HOR          PIC X(02) VALUE SPACES.
+       01  WS-RESPOSTA         PIC X.
+       01  RESP-HOR            PIC X.
+       01  RETORNO             PIC X(02).
+           88 ESC              VALUE '01'.
+       01  NOVO-CURSO-HOR      PIC 9(02).
+       01  NOVO-DISCIPLINA-HOR PIC 9(04).
+       01  NOVO-ANO-HOR        PIC 9(04).
+       01  NOVO-DIA-SEM-HOR    PIC 9(01).
+       01  NOVO-HORA-INI-HOR   PIC 9(04).
+       01  NOVO-HORA-FIM-HOR   PIC 9(04).
+
+       SCREEN SECTION.
+       01  TELA-ENTRADA.
+           05  BLANK SCREEN.
+           05  LINE 01 COLUMN 01   VALUE "ษอออออออออออออออออออออออออออออ
+      -            "อออออออออออออออออออออออออออออออออออออออออออออออออป".
+           05  LINE 02 COLUMN 01 VALUE "บ".
+           05  LINE 02 COLUMN 80 VALUE "บ".
+           05  LINE 03 COLUMN 01 VALUE "บ".
+           05  LINE 03 COLUMN 80 VALUE "บ".
+           05  LINE 04 COLUMN 01 VALUE "บ".
+           05  LINE 04 COLUMN 80 VALUE "บ".
+           05  LINE 05 COLUMN 01 VALUE "บ".
+           05  LINE 05 COLUMN 80 VALUE "บ".
+           05  LINE 06 COLUMN 01 VALUE "บ".
+           05  LINE 06 COLUMN 80 VALUE "บ".
+           05  LINE 07 COLUMN 01 VALUE "บ".
+           05  LINE 07 COLUMN 80 VALUE "บ".
+           05  LINE 08 COLUMN 01 VALUE "บ".
+           05  LINE 08 COLUMN 80 VALUE "บ".
+           05  LINE 09 COLUMN 01 VALUE "บ".
+           05  LINE 09 COLUMN 80 VALUE "บ".
+           05  LINE 10 COLUMN 01 VALUE "บ".
+           05  LINE 10 COLUMN 80 VALUE "บ".
+           05  LINE 11 COLUMN 01 VALUE "บ".
+           05  LINE 11 COLUMN 80 VALUE "บ".
+           05  LINE 12 COLUMN 01 VALUE "บ".
+           05  LINE 12 COLUMN 80 VALUE "บ".
+           05  LINE 13 COLUMN 01 VALUE "บ".
+           05  LINE 13 COLUMN 80 VALUE "บ".
+           05  LINE 14 COLUMN 01 VALUE "บ".
+           05  LINE 14 COLUMN 80 VALUE "บ".
+           05  LINE 15 COLUMN 01 VALUE "บ".
+           05  LINE 15 COLUMN 80 VALUE "บ".
+           05  LINE 16 COLUMN 01 VALUE "บ".
+           05  LINE 16 COLUMN 80 VALUE "บ".
+           05  LINE 17 COLUMN 01 VALUE "บ".
+           05  LINE 17 COLUMN 80 VALUE "บ".
+           05  LINE 18 COLUMN 01 VALUE "บ".
+           05  LINE 18 COLUMN 80 VALUE "บ".
+           05  LINE 19 COLUMN 01 VALUE "บ".
+           05  LINE 19 COLUMN 80 VALUE "บ".
+           05  LINE 20 COLUMN 01 VALUE "บ".
+           05  LINE 20 COLUMN 80 VALUE "บ".
+           05  LINE 21 COLUMN 01   VALUE "ฬอออออออออออออออออออออออออออออ
+      -            "อออออออออออออออออออออออออออออออออออออออออออออออออน".
+           05  LINE 22 COLUMN 01 VALUE "บ".
+           05  LINE 22 COLUMN 80 VALUE "บ".
+           05  LINE 23 COLUMN 01 VALUE "บ".
+           05  LINE 23 COLUMN 80 VALUE "บ".
+           05  LINE 24 COLUMN 01   VALUE "ศอออออออออออออออออออออออออออออ
+      -            "อออออออออออออออออออออออออออออออออออออออออออออออออ".
+           05  LINE 02   COLUMN 02   VALUE "CADHOR".
+           05  LINE 02   COLUMN 35   VALUE "SISTEMA DE NOTAS".
+           05  LINE 02   COLUMN 73   VALUE "VRS 1.0".
+           05  LINE 05   COLUMN 28   VALUE "[ CADASTRO DE HORARIO DE AULA ]"
+               FOREGROUND-COLOR 15.
+           05  LINE 07   COLUMN 10   VALUE "CODIGO DO CURSO [    ]".
+           05  LINE 09   COLUMN 10   VALUE "CODIGO DA DISCIPLINA [    ]".
+           05  LINE 11   COLUMN 10   VALUE "ANO [      ]".
+           05  LINE 13   COLUMN 10   VALUE "DIA DA SEMANA (1=SEG...7=DOM) [ ]".
+           05  LINE 15   COLUMN 10   VALUE "HORA INICIO (HHMM) [    ]".
+           05  LINE 17   COLUMN 10   VALUE "HORA FIM (HHMM) [    ]".
+
+       PROCEDURE DIVISION.
+
+       0050-OPEN-CADCURSO.
+           OPEN INPUT CADCURSO
+           IF STATUS-CUR = '00'
+              GO TO 0060-OPEN-CADDISCI.
+           DISPLAY (12 20) 'CADCURSO INEXISTENTE'
+           STOP RUN.
+
+       0060-OPEN-CADDISCI.
+           OPEN INPUT CADDISCI
+           IF STATUS-DIS = '00'
+              GO TO 0100-INICIO.
+           DISPLAY (12 20) 'DISCI.DAT INEXISTENTE'
+           STOP RUN.
+
+       0100-INICIO.
+           OPEN I-O CADHOR
+           IF STATUS-HOR = '00'
+              GO TO 0200-TELA.
+           DISPLAY (12 20)'HORARIO.DAT INEXISTENTE'
+           DISPLAY (14 20)'DESEJA GERAR(S OU N)  [ X ]'.
+
+       0150-RESP.
+           ACCEPT (14 44) WS-RESPOSTA WITH PROMPT AUTO-SKIP
+           DISPLAY (17 20) '                                           '
+
+           IF WS-RESPOSTA = 'S' OR 's'
+              OPEN OUTPUT CADHOR
+              CLOSE CADHOR
+              GO TO 0100-INICIO.
+
+           IF WS-RESPOSTA = 'N' OR 'n'
+              DISPLAY(17 20) 'HORARIO ABORTADO!'
+              CHAIN 'FACAD.EXE'.
+
+           DISPLAY(17 20) 'RESPOSTA INVALIDA'
+           STOP ' '
+           GO TO 0150-RESP.
+
+
+       0200-TELA.
+           DISPLAY TELA-ENTRADA.
+
+       0300-CURSO.
+           ACCEPT (07 28) NOVO-CURSO-HOR WITH PROMPT AUTO-SKIP
+           ACCEPT RETORNO FROM ESCAPE KEY
+           IF ESC
+              GO TO 0200-TELA.
+           DISPLAY (22 20)
+             '                                                  '
+           IF NOVO-CURSO-HOR = 0
+              GO TO 1200-FINALIZA.
+
+           MOVE NOVO-CURSO-HOR TO COD-CURSO
+           READ CADCURSO INVALID KEY
+                DISPLAY (22 30) 'CURSO NAO CADASTRADO'
+                STOP ' '
+                GO TO 0200-TELA.
+
+       0400-DISCIPLINA.
+           ACCEPT (09 33) NOVO-DISCIPLINA-HOR WITH PROMPT AUTO-SKIP
+           ACCEPT RETORNO FROM ESCAPE KEY
+           IF ESC
+              GO TO 0300-CURSO.
+           DISPLAY (22 20)
+             '                                                  '
+           IF NOVO-DISCIPLINA-HOR = 0
+              DISPLAY (22 31) 'CODIGO INVALIDO '
+              GO TO 0400-DISCIPLINA.
+
+       0500-ANO.
+           ACCEPT (11 16) NOVO-ANO-HOR WITH PROMPT AUTO-SKIP
+           ACCEPT RETORNO FROM ESCAPE KEY
+           IF ESC
+              GO TO 0400-DISCIPLINA.
+           DISPLAY (22 20)
+             '                                                  '
+
+           MOVE NOVO-CURSO-HOR TO COD-CURSO-DIS
+           MOVE NOVO-DISCIPLINA-HOR TO COD-DISCIPLINA
+           MOVE NOVO-ANO-HOR TO ANO-DISCI
+           READ CADDISCI INVALID KEY
+                DISPLAY (22 26) 'DISCIPLINA NAO CADASTRADA P/ CURSO'
+                STOP ' '
+                GO TO 0400-DISCIPLINA.
+
+       0600-DIA-SEM.
+           ACCEPT (13 47) NOVO-DIA-SEM-HOR WITH PROMPT AUTO-SKIP
+           ACCEPT RETORNO FROM ESCAPE KEY
+           IF ESC
+              GO TO 0500-ANO.
+           DISPLAY (22 20)
+             '                                                  '
+           IF NOVO-DIA-SEM-HOR < 1 OR > 7
+              DISPLAY (22 31) 'DIA DA SEMANA INVALIDO'
+              GO TO 0600-DIA-SEM.
+
+       0700-HORA-INI.
+           ACCEPT (15 30) NOVO-HORA-INI-HOR WITH PROMPT AUTO-SKIP
+           ACCEPT RETORNO FROM ESCAPE KEY
+           IF ESC
+              GO TO 0600-DIA-SEM.
+           DISPLAY (22 20)
+             '                                                  '
+           IF NOVO-HORA-INI-HOR > 2359
+              DISPLAY (22 31) 'HORA INVALIDA'
+              GO TO 0700-HORA-INI.
+
+       0800-HORA-FIM.
+           ACCEPT (17 27) NOVO-HORA-FIM-HOR WITH PROMPT AUTO-SKIP
+           ACCEPT RETORNO FROM ESCAPE KEY
+           IF ESC
+              GO TO 0700-HORA-INI.
+           DISPLAY (22 20)
+             '                                                  '
+           IF NOVO-HORA-FIM-HOR > 2359 OR
+              NOVO-HORA-FIM-HOR NOT > NOVO-HORA-INI-HOR
+              DISPLAY (22 31) 'HORA INVALIDA'
+              GO TO 0800-HORA-FIM.
+
+       0850-VERIFICA-CONFLITO.
+           MOVE NOVO-CURSO-HOR  TO COD-CURSO-HOR
+           MOVE NOVO-DIA-SEM-HOR TO DIA-SEM-HOR
+           MOVE ZEROS           TO HORA-INI-HOR
+           START CADHOR KEY IS NOT LESS THAN CHAVE-HOR
+               INVALID KEY
+                  GO TO 0900-RESP-HOR.
+
+       0860-LE-CONFLITO.
+           READ CADHOR NEXT RECORD
+               AT END
+                  GO TO 0900-RESP-HOR.
+           IF COD-CURSO-HOR NOT= NOVO-CURSO-HOR OR
+              DIA-SEM-HOR NOT= NOVO-DIA-SEM-HOR
+              GO TO 0900-RESP-HOR.
+
+           IF NOVO-HORA-INI-HOR < HORA-FIM-HOR AND
+              NOVO-HORA-FIM-HOR > HORA-INI-HOR
+              DISPLAY (22 20)
+                '                                                  '
+              DISPLAY (22 20) 'HORARIO CONFLITA COM DISCIPLINA JA'
+              DISPLAY (22 56) 'CADASTRADA'
+              STOP ' '
+              GO TO 0600-DIA-SEM.
+
+           GO TO 0860-LE-CONFLITO.
+
+       0900-RESP-HOR.
+           DISPLAY (22 20)
+             '                                                  '
+           DISPLAY (22 20) 'CONFIRMA INCLUSAO DO HORARIO(S OU N) [ X ]'
+           ACCEPT (22 59) RESP-HOR WITH PROMPT AUTO-SKIP
+           DISPLAY (22 20)
+             '                                                  '
+
+           IF RESP-HOR = 'N' OR 'n'
+              DISPLAY (22 27)'HORARIO NAO CADASTRADO'
+              STOP ' '
+              GO TO 0200-TELA.
+
+           IF RESP-HOR = 'S' OR 's'
+              MOVE NOVO-CURSO-HOR      TO COD-CURSO-HOR
+              MOVE NOVO-DIA-SEM-HOR    TO DIA-SEM-HOR
+              MOVE NOVO-HORA-INI-HOR   TO HORA-INI-HOR
+              MOVE NOVO-DISCIPLINA-HOR TO COD-DISCIPLINA-HOR
+              MOVE NOVO-ANO-HOR        TO ANO-HOR
+              MOVE NOVO-HORA-FIM-HOR   TO HORA-FIM-HOR
+              WRITE REG-CADHOR INVALID KEY
+                   DISPLAY (22 25) 'HORARIO JA CADASTRADO'
+                   STOP ' '
+                   GO TO 0200-TELA
+              NOT INVALID KEY
+                   DISPLAY (22 29)'HORARIO CADASTRADO'
+                   STOP ' '
+                   GO TO 0200-TELA.
+
+           DISPLAY (22 30)'RESPOSTA INVALIDA'
+           GO TO 0900-RESP-HOR.
+
+       1200-FINALIZA.
+           DISPLAY (22 17)
+           "[ENTER] P/ CONTINUAR  [F] P/FINALIZAR    [   ]".
+
+       1300-RESPOSTA.
+           ACCEPT (22 60) WS-RESPOSTA WITH PROMPT AUTO-SKIP
+           DISPLAY (22 17)
+            '                                              '
+           IF WS-RESPOSTA = SPACES
+              GO TO 0200-TELA.
+
+           IF WS-RESPOSTA NOT= "F" AND "f"
+              DISPLAY(23 33) 'RESPOSTA INVALIDA'
+              GO TO 1200-FINALIZA.
+           CLOSE CADCURSO
+                 CADDISCI
+                 CADHOR
+           CHAIN 'FACAD.EXE'.
