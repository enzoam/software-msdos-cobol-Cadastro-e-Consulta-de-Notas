@@ -70,7 +70,7 @@
        FD  CADALU
            LABEL RECORD STANDARD
            VALUE OF FILE-ID 'alunos.dat'
-           RECORD CONTAINS 135 CHARACTERS.
+           RECORD CONTAINS 144 CHARACTERS.
 
        01  REG-CADALUNO.
            05  chave-alu.
@@ -90,6 +90,11 @@
                10 rg-num               PIC 9(07).
                10 rg-dig               PIC 9(01).
            05 rg-r REDEFINES rg        PIC 9(08).
+           05 situacao-alu         PIC X(01).
+              88 alu-ativo         VALUE 'A'.
+              88 alu-formado       VALUE 'F'.
+              88 alu-desistente    VALUE 'D'.
+           05 data-situacao-alu    PIC 9(08).
 
        FD  ENTNOT
            LABEL RECORD STANDARD
