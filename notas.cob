@@ -42,12 +42,16 @@
        FD  CADCURSO
            LABEL RECORD STANDARD
            VALUE OF FILE-ID 'CURSO.DAT'
-           RECORD CONTAINS 42 CHARACTERS.
+           RECORD CONTAINS 44 CHARACTERS.
 
        01  REG-CADCURSO.
            05  CHAVE-CURSO.
                10  COD-CURSO           PIC 9(02).
            05  NOME-CURSO              PIC X(40).
+           05  SITUACAO-CURSO        PIC X(01).
+               88  CURSO-ATIVO      VALUE 'A'.
+               88  CURSO-INATIVO    VALUE 'I'.
+               05  PERIODOS-CURSO        PIC 9(01).
 
        FD  CADDISCI
            LABEL RECORD STANDARD
@@ -65,7 +69,7 @@
        FD  CADALUNO
            LABEL RECORD STANDARD
            VALUE OF FILE-ID 'ALUNO.DAT'
-           RECORD CONTAINS 119 CHARACTERS.
+           RECORD CONTAINS 128 CHARACTERS.
 
        01  REG-CADALUNO.
            05  CHAVE-ALU.
@@ -77,6 +81,11 @@
            05  CIDADE                  PIC X(15).
            05  CEP                     PIC 9(08).
            05  FONE                    PIC 9(12).
+           05  SITUACAO-ALU            PIC X(01).
+               88  ALU-ATIVO           VALUE 'A'.
+               88  ALU-FORMADO         VALUE 'F'.
+               88  ALU-DESISTENTE      VALUE 'D'.
+           05  DATA-SITUACAO-ALU       PIC 9(08).
 
        FD  CADNOTAS
            LABEL RECORD STANDARD
