@@ -27,6 +27,9 @@
                          RECORD KEY chave-curso
                          FILE STATUS statcur-arq.
 
+           SELECT discbak ASSIGN TO DISK
+                         FILE STATUS status-bak.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -54,16 +57,26 @@
            05 chave-curso.
               10 codcurso          PIC 9(06).
            05 descricao            PIC X(40).
-           05 mensalidade          PIC 9(04)v99.                  
+           05 mensalidade          PIC 9(04)v99.
+
+       FD discbak
+           LABEL record STANDARD
+           value OF FILE-ID 'discbak.dat'
+           record contains 68 characteres.
+
+       01 reg-discbak.
+           05 data-exclusao        PIC 9(06).
+           05 reg-disc-antigo      PIC X(62).
 
        WORKING-STORAGE SECTION.
        01 ws-resp                  PIC x.
        01 linha-branco             PIC X(40) value spaces.
        01 status-arq               PIC X(02) value spaces.
        01 statcur-arq              PIC X(02) value spaces.
+       01 status-bak               PIC X(02) value spaces.
        01 codcur                   PIC 9(06) value 0.
        01 resp                     PIC 9(01) value 1.
-       01 carga                    PIC 9(03) value 45. 
+       01 carga                    PIC 9(03) value 45.
 
        SCREEN SECTION.
        01  tela-cadastra.
@@ -142,12 +155,19 @@
        0160-opencurso.
            OPEN INPUT curcad
            IF statcur-arq = '00'
-              GO TO 0200-tela.
+              GO TO 0170-open-bak.
            DISPLAY (12 30) '[CURSO.DAT INEXISTENTE]'
            CLOSE discad
            CLOSE curcad
            STOP RUN.
 
+       0170-open-bak.
+           OPEN EXTEND discbak
+           IF status-bak NOT = '00'
+              OPEN OUTPUT discbak
+              CLOSE discbak
+              OPEN EXTEND discbak.
+
        0200-tela.
            DISPLAY tela-cadastra.
 
@@ -203,9 +223,13 @@
               DISPLAY (23 20) 'RESPOSTA INVALIDA'
               GO TO 1200-confirma
            ELSE
+               ACCEPT data-exclusao FROM DATE
+               MOVE reg-oarq TO reg-disc-antigo
+               WRITE reg-discbak
                DELETE DISCAD invalid key
                    DISPLAY (23 20)'problema na exclusao ' status-arq
                    CLOSE DISCAD
+                         discbak
                    CHAIN 'FACAD.EXE '.
                DISPLAY (23 20)'exclusao efetuada com sucesso'
                STOP '  '
@@ -216,6 +240,7 @@
               REWRITE reg-oarq
               DISPLAY (23 20) 'ARQUIVO CHEIO-ABORTADO'
               CLOSE DISCAD
+                    discbak
               CHAIN 'FACAD.EXE '
            ELSE
               GO TO 0200-tela.
@@ -231,6 +256,7 @@
               GO TO 0200-tela.
            IF ws-resp = 'N' or 'n'
               CLOSE discad
+                    discbak
               CHAIN 'FACAD.EXE '
            ELSE
               DISPLAY (22 20) 'RESPOSTA INVALIDA'
