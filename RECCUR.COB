@@ -0,0 +1,228 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECCUR-COB.
+      *       SISTEMA DE NOTAS
+      *    ANALISTA: FABIO
+      *    PROGRAMADOR(A):
+      *    FINALIDADE: RECONCILIA O CADASTRO DE CURSOS MANTIDO POR
+      *                CADCURSO.COB (CURSO.DAT) COM O CADASTRO MANTIDO
+      *                POR CONSCUR.COB/EXCALU.COB/ALTCUR.COB (curso.dat)
+      *                E EMITE UM RELATORIO DE CODIGOS DE CURSO QUE SO
+      *                EXISTEM EM UM DOS ARQUIVOS OU CUJA DESCRICAO
+      *                DIVERGE ENTRE OS DOIS
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CADCURSO ASSIGN TO DISK
+                       ORGANIZATION INDEXED
+                       ACCESS MODE DYNAMIC
+                       RECORD KEY CHAVE-CURSO
+                       FILE STATUS STATUS-CUR.
+
+           SELECT CURCAD ASSIGN TO DISK
+                       ORGANIZATION INDEXED
+                       ACCESS MODE DYNAMIC
+                       RECORD KEY CHAVE-CURCAD
+                       FILE STATUS STATUS-CURCAD.
+
+           SELECT RECSORT ASSIGN TO DISK.
+
+           SELECT RELREC ASSIGN TO PRINTER.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CADCURSO
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID 'CURSO.DAT'
+           RECORD CONTAINS 44 CHARACTERS.
+
+       01  REG-CADCURSO.
+           05 CHAVE-CURSO.
+              10 COD-CURSO         PIC 9(02).
+           05 NOME-CURSO           PIC X(40).
+           05  SITUACAO-CURSO        PIC X(01).
+               88  CURSO-ATIVO      VALUE 'A'.
+               88  CURSO-INATIVO    VALUE 'I'.
+               05  PERIODOS-CURSO        PIC 9(01).
+
+       FD  CURCAD
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID 'curso.dat'
+           RECORD CONTAINS 52 CHARACTERS.
+
+       01  REG-CURCAD.
+           05 CHAVE-CURCAD.
+              10 CODCURSO-B        PIC 9(06).
+           05 DESCRICAO-B          PIC X(40).
+           05 MENSALIDADE-B        PIC 9(04)V99.
+
+       SD  RECSORT
+           VALUE OF FILE-ID 'RECCUR.TMP'.
+
+       01  REG-RECSORT.
+           05  COD-CUR-RS          PIC 9(06).
+           05  ORIGEM-RS           PIC X(01).
+           05  DESC-RS             PIC X(40).
+
+       FD  RELREC
+           LABEL RECORD OMITTED.
+
+       01  REG-ORELATO              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  STATUS-CUR               PIC X(02) VALUE SPACES.
+       01  STATUS-CURCAD            PIC X(02) VALUE SPACES.
+       01  PRIMEIRO-SW              PIC X VALUE 'S'.
+       01  FOUND-A                  PIC X VALUE 'N'.
+       01  FOUND-B                  PIC X VALUE 'N'.
+       01  ANT-CODIGO               PIC 9(06) VALUE ZEROS.
+       01  DESC-A-ULT               PIC X(40) VALUE SPACES.
+       01  DESC-B-ULT               PIC X(40) VALUE SPACES.
+       01  CONT-DIVERG              PIC 9(05) VALUE ZEROS.
+
+       01  CAB1.
+           05 FILLER               PIC X(40) VALUE
+           'RECONCILIACAO DE CADASTROS DE CURSOS ('.
+           05 FILLER               PIC X(40) VALUE
+           'CURSO.DAT X curso.dat)'.
+
+       01  CAB2.
+           05 FILLER               PIC X(40) VALUE
+           '[COD][DESCRICAO CURSO.DAT    ][DESCRICA'.
+           05 FILLER               PIC X(40) VALUE
+           'O curso.dat          ][SITUACAO        '.
+
+       01  DET1.
+           05 FILLER               PIC X(01) VALUE SPACES.
+           05 COD-DET1             PIC 9(06).
+           05 FILLER               PIC X(01) VALUE SPACES.
+           05 DESCA-DET1           PIC X(25).
+           05 FILLER               PIC X(01) VALUE SPACES.
+           05 DESCB-DET1           PIC X(25).
+           05 FILLER               PIC X(01) VALUE SPACES.
+           05 SIT-DET1             PIC X(25).
+
+       01  RODAPE.
+           05 FILLER               PIC X(35) VALUE
+           'TOTAL DE DIVERGENCIAS ENCONTRADAS.:'.
+           05 TOT-RODAPE           PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       0100-OPEN-ARQS.
+           OPEN INPUT CADCURSO
+           IF STATUS-CUR = '30'
+              DISPLAY (17 25) 'CURSO.DAT INEXISTENTE - ABORTADO'
+              STOP ' '
+              CHAIN 'FACAD.EXE'.
+
+           OPEN INPUT CURCAD
+           IF STATUS-CURCAD = '30'
+              DISPLAY (17 25) 'curso.dat INEXISTENTE - ABORTADO'
+              CLOSE CADCURSO
+              STOP ' '
+              CHAIN 'FACAD.EXE'.
+
+           OPEN OUTPUT RELREC
+           SORT RECSORT ASCENDING KEY COD-CUR-RS ORIGEM-RS
+                INPUT  PROCEDURE 0200-ALIMENTA-SORT
+                OUTPUT PROCEDURE 0500-EMITE-RELATORIO.
+
+           CLOSE CADCURSO
+                 CURCAD
+                 RELREC
+           CHAIN 'FACAD.EXE'.
+
+       0200-ALIMENTA-SORT SECTION.
+       0210-LE-CADCURSO.
+           READ CADCURSO NEXT
+           IF STATUS-CUR = '10'
+              GO TO 0220-LE-CURCAD.
+           IF STATUS-CUR NOT = '00'
+              GO TO 0220-LE-CURCAD.
+           MOVE ZEROS TO COD-CUR-RS
+           MOVE COD-CURSO TO COD-CUR-RS
+           MOVE 'A'       TO ORIGEM-RS
+           MOVE NOME-CURSO TO DESC-RS
+           RELEASE REG-RECSORT
+           GO TO 0210-LE-CADCURSO.
+
+       0220-LE-CURCAD.
+           READ CURCAD NEXT
+           IF STATUS-CURCAD = '10'
+              GO TO 0299-FIM.
+           IF STATUS-CURCAD NOT = '00'
+              GO TO 0299-FIM.
+           MOVE CODCURSO-B   TO COD-CUR-RS
+           MOVE 'B'          TO ORIGEM-RS
+           MOVE DESCRICAO-B  TO DESC-RS
+           RELEASE REG-RECSORT
+           GO TO 0220-LE-CURCAD.
+
+       0299-FIM. EXIT.
+
+       0500-EMITE-RELATORIO SECTION.
+       0500-INICIO.
+           PERFORM 0600-CABECALHO.
+
+       0500-LE-SORT.
+           RETURN RECSORT AT END
+              PERFORM 0550-AVALIA-GRUPO
+              MOVE CONT-DIVERG TO TOT-RODAPE
+              WRITE REG-ORELATO FROM RODAPE AFTER 3
+              GO TO 0599-FIM.
+
+           IF PRIMEIRO-SW = 'S'
+              MOVE 'N' TO PRIMEIRO-SW
+              MOVE COD-CUR-RS TO ANT-CODIGO
+              GO TO 0520-MARCA.
+
+           IF COD-CUR-RS NOT = ANT-CODIGO
+              PERFORM 0550-AVALIA-GRUPO
+              MOVE COD-CUR-RS TO ANT-CODIGO
+              MOVE 'N' TO FOUND-A
+              MOVE 'N' TO FOUND-B
+              MOVE SPACES TO DESC-A-ULT
+              MOVE SPACES TO DESC-B-ULT.
+
+       0520-MARCA.
+           IF ORIGEM-RS = 'A'
+              MOVE 'S' TO FOUND-A
+              MOVE DESC-RS TO DESC-A-ULT
+           ELSE
+              MOVE 'S' TO FOUND-B
+              MOVE DESC-RS TO DESC-B-ULT.
+           GO TO 0500-LE-SORT.
+
+       0550-AVALIA-GRUPO.
+           IF FOUND-A = 'S' AND FOUND-B = 'N'
+              MOVE ANT-CODIGO TO COD-DET1
+              MOVE DESC-A-ULT TO DESCA-DET1
+              MOVE SPACES     TO DESCB-DET1
+              MOVE 'SO EM CURSO.DAT' TO SIT-DET1
+              ADD 1 TO CONT-DIVERG
+              WRITE REG-ORELATO FROM DET1 AFTER 1.
+           IF FOUND-A = 'N' AND FOUND-B = 'S'
+              MOVE ANT-CODIGO TO COD-DET1
+              MOVE SPACES     TO DESCA-DET1
+              MOVE DESC-B-ULT TO DESCB-DET1
+              MOVE 'SO EM curso.dat' TO SIT-DET1
+              ADD 1 TO CONT-DIVERG
+              WRITE REG-ORELATO FROM DET1 AFTER 1.
+           IF FOUND-A = 'S' AND FOUND-B = 'S'
+              AND DESC-A-ULT NOT = DESC-B-ULT
+              MOVE ANT-CODIGO TO COD-DET1
+              MOVE DESC-A-ULT TO DESCA-DET1
+              MOVE DESC-B-ULT TO DESCB-DET1
+              MOVE 'DESCRICAO DIVERGENTE' TO SIT-DET1
+              ADD 1 TO CONT-DIVERG
+              WRITE REG-ORELATO FROM DET1 AFTER 1.
+
+       0599-FIM. EXIT.
+
+       0600-CABECALHO.
+           WRITE REG-ORELATO FROM CAB1 AFTER PAGE
+           WRITE REG-ORELATO FROM CAB2 AFTER 2.
