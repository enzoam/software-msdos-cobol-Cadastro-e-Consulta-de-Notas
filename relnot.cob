@@ -32,7 +32,11 @@
                          FILE STATUS scadnot-arq.
 
            SELECT SORTCAD ASSIGN TO DISK.
-           SELECT RELAT ASSIGN TO PRINTER.
+
+           SELECT RELAT ASSIGN TO DISK
+                         FILE STATUS statrelat-arq.
+
+           SELECT IMPRESSORA ASSIGN TO PRINTER.
 
        DATA DIVISION.
        FILE SECTION.
@@ -79,9 +83,17 @@
            05  notaf-nome-alu            PIC X(40).
 
        FD RELAT
-           LABEL RECORD OMITTED.
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID 'relfila.dat'
+           RECORD CONTAINS 88 CHARACTERS.
+
        01  REG-RELAT                     PIC X(88).
 
+       FD IMPRESSORA
+           LABEL RECORD OMITTED.
+
+       01  REG-IMPRESSORA                PIC X(88).
+
        SD SORTCAD
            VALUE OF FILE-ID 'relcad.dat'.
 
@@ -100,6 +112,8 @@
        01  statcur-arq             PIC X(02) VALUE SPACE.
        01  statdis-arq             PIC X(02) VALUE SPACE.
        01  scadnot-arq             PIC X(02) VALUE SPACE.
+       01  statrelat-arq           PIC X(02) VALUE SPACE.
+       01  statimp-arq             PIC X(02) VALUE SPACE.
        01  ws-cont-lin             PIC 9(02) VALUE ZEROS.
        01  ws-cont-pg              PIC 9(05) VALUE ZEROS.
        01  ws-resp                 PIC 9.
@@ -253,6 +267,7 @@
            DISPLAY (10 20) '[1] - T E L A'
            DISPLAY (11 20) '[2] - I M P R E S S O R A'
            DISPLAY (12 20) '[3] - S A I R'
+           DISPLAY (13 20) '[4] - REIMPRIMIR FILA'
 
            DISPLAY (14 20) 'OPCAO  [.]'.
 
@@ -269,6 +284,8 @@
               CLOSE CADNOT
               CLOSE RELAT
               CHAIN 'mnotas.exe'.
+           IF ws-resp = 4
+              GO TO 0900-imprime-fila.
            DISPLAY (17 33) 'RESPOSTA INVALIDA'
            GO TO 0200-resp.
             
@@ -278,11 +295,8 @@
                                       sd-alu-cod
                 INPUT  PROCEDURE 0400-seleciona
                 OUTPUT PROCEDURE 0500-relatorio
-                CLOSE CADCUR
-                CLOSE CADDIS
-                CLOSE CADNOT
-                CLOSE RELAT
-                CHAIN 'mnotas.exe'.
+           CLOSE RELAT
+           GO TO 0900-imprime-fila.
 
        0400-seleciona SECTION.
 
@@ -410,6 +424,42 @@
            CLOSE RELAT
            CHAIN 'mnotas.exe'.
 
+       0900-imprime-fila.
+           OPEN INPUT RELAT
+           IF statrelat-arq NOT= '00'
+              DISPLAY (17 20) 'NAO HA RELATORIO EM FILA P/ REIMPRESSAO'
+              STOP ' '
+              CLOSE CADCUR
+                    CADDIS
+                    CADNOT
+              CHAIN 'mnotas.exe'.
+           OPEN OUTPUT IMPRESSORA
+           IF statimp-arq NOT= '00'
+              DISPLAY (18 14) 'IMPRESSORA INDISPONIVEL'
+              DISPLAY (19 14) 'RELATORIO FICA EM FILA P/ REIMPRESSAO'
+              STOP ' '
+              CLOSE RELAT
+                    CADCUR
+                    CADDIS
+                    CADNOT
+              CHAIN 'mnotas.exe'.
+
+       0910-copia-fila.
+           READ RELAT NEXT
+           IF statrelat-arq = '10'
+              GO TO 0920-fim-impressao.
+           WRITE REG-IMPRESSORA FROM REG-RELAT
+           GO TO 0910-copia-fila.
+
+       0920-fim-impressao.
+           CLOSE RELAT
+                 IMPRESSORA
+                 CADCUR
+                 CADDIS
+                 CADNOT
+           STOP ' '
+           CHAIN 'mnotas.exe'.
+
        0700-print-tela.
            SORT SORTCAD ASCENDING KEY sd-cur-cod
                                       sd-nome-alu
