@@ -0,0 +1,351 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MATRDISC-COB.
+      *     EMPRESA S / A
+      * ANALISTA       : FABIO
+      * PROGRAMADOR(A) : FABIO
+      * FINALIDADE : Efetua MATRICULA de ALUNOS em DISCIPLINAS no arq
+      *              indexado, formando a relacao de cadastrados numa
+      *              disciplina independente do lancamento de notas
+      * DATA :
+      * VRS         DATA           DESCRICAO
+      * 1.0      /  /            IMPLANTACAO
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCURSO ASSIGN TO DISK
+                       ORGANIZATION INDEXED
+                       ACCESS MODE DYNAMIC
+                       RECORD KEY CHAVE-CURSO
+                       FILE STATUS STATUS-CUR.
+
+           SELECT CADDISCI ASSIGN TO DISK
+                       ORGANIZATION INDEXED
+                       ACCESS MODE DYNAMIC
+                       RECORD KEY CHAVE-DIS
+                       FILE STATUS STATUS-DIS.
+
+           SELECT CADALUNO ASSIGN TO DISK
+                       ORGANIZATION INDEXED
+                       ACCESS MODE DYNAMIC
+                       RECORD KEY CHAVE-ALU
+                       FILE STATUS STATUS-ALU.
+
+           SELECT MATRIC ASSIGN TO DISK
+                       ORGANIZATION INDEXED
+                       ACCESS MODE DYNAMIC
+                       RECORD KEY CHAVE-MAT
+                       FILE STATUS STATUS-MAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CADCURSO
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID 'CURSO.DAT'
+           RECORD CONTAINS 44 CHARACTERS.
+
+       01  REG-CADCURSO.
+           05  CHAVE-CURSO.
+               10  COD-CURSO           PIC 9(02).
+           05  NOME-CURSO              PIC X(40).
+           05  SITUACAO-CURSO        PIC X(01).
+               88  CURSO-ATIVO      VALUE 'A'.
+               88  CURSO-INATIVO    VALUE 'I'.
+               05  PERIODOS-CURSO        PIC 9(01).
+
+       FD  CADDISCI
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID 'DISCI.DAT'
+           RECORD CONTAINS 77 CHARACTERS.
+
+       01  REG-CADDISCI.
+           05  CHAVE-DIS.
+               10  COD-CURSO-DIS       PIC 9(02).
+               10  COD-DISCIPLINA      PIC 9(04).
+               10  ANO-DISCI           PIC 9(04).
+           05  NOME-DISCIPLINA         PIC X(35).
+           05  QTDE-AULAS-DIS          PIC 9(03).
+           05  CARGA-DIS               PIC 9(04).
+           05  PROFESSOR-DIS           PIC X(25).
+
+       FD  CADALUNO
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID 'ALUNO.DAT'
+           RECORD CONTAINS 128 CHARACTERS.
+
+       01  REG-CADALUNO.
+           05  CHAVE-ALU.
+               10  COD-ALUNO           PIC 9(06).
+               10  COD-CURSO-ALU       PIC 9(02).
+           05  NOME-ALUNO              PIC X(35).
+           05  SEXO                    PIC X.
+           05  ENDERECO                PIC X(40).
+           05  CIDADE                  PIC X(15).
+           05  CEP                     PIC 9(08).
+           05  FONE                    PIC 9(12).
+           05  SITUACAO-ALU            PIC X(01).
+               88  ALU-ATIVO           VALUE 'A'.
+               88  ALU-FORMADO         VALUE 'F'.
+               88  ALU-DESISTENTE      VALUE 'D'.
+           05  DATA-SITUACAO-ALU       PIC 9(08).
+
+       FD  MATRIC
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID 'MATRIC.DAT'
+           RECORD CONTAINS 64 CHARACTERS.
+
+       01  REG-MATRIC.
+           05  CHAVE-MAT.
+               10 ANO-MAT              PIC 9(04).
+               10 COD-CURSO-MAT        PIC 9(02).
+               10 COD-DISCI-MAT        PIC 9(04).
+               10 COD-ALUNO-MAT        PIC 9(06).
+           05  NOME-ALUNO-MAT          PIC X(40).
+           05  DATA-MATRICULA          PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+       01  STATUS-CUR          PIC X(02) VALUE SPACES.
+       01  STATUS-DIS          PIC X(02) VALUE SPACES.
+       01  STATUS-ALU          PIC X(02) VALUE SPACES.
+       01  STATUS-MAT          PIC X(02) VALUE SPACES.
+       01  WS-RESPOSTA         PIC X.
+       01  RESP-MAT            PIC X.
+       01  RETORNO             PIC X(02).
+           88 ESC              VALUE '01'.
+
+       01  WS-DATA-ATUAL.
+           05 WS-ANO-ATUAL     PIC 9(04).
+           05 WS-MES-ATUAL     PIC 9(02).
+           05 WS-DIA-ATUAL     PIC 9(02).
+
+       SCREEN SECTION.
+       01  TELA-ENTRADA.
+           05  BLANK SCREEN.
+           05  LINE 01 COLUMN 01   VALUE "ษอออออออออออออออออออออออออออออ
+      -            "อออออออออออออออออออออออออออออออออออออออออออออออออป".
+           05  LINE 02 COLUMN 01 VALUE "บ".
+           05  LINE 02 COLUMN 80 VALUE "บ".
+           05  LINE 03 COLUMN 01 VALUE "บ".
+           05  LINE 03 COLUMN 80 VALUE "บ".
+           05  LINE 04 COLUMN 01 VALUE "บ".
+           05  LINE 04 COLUMN 80 VALUE "บ".
+           05  LINE 05 COLUMN 01 VALUE "บ".
+           05  LINE 05 COLUMN 80 VALUE "บ".
+           05  LINE 06 COLUMN 01 VALUE "บ".
+           05  LINE 06 COLUMN 80 VALUE "บ".
+           05  LINE 07 COLUMN 01 VALUE "บ".
+           05  LINE 07 COLUMN 80 VALUE "บ".
+           05  LINE 08 COLUMN 01 VALUE "บ".
+           05  LINE 08 COLUMN 80 VALUE "บ".
+           05  LINE 09 COLUMN 01 VALUE "บ".
+           05  LINE 09 COLUMN 80 VALUE "บ".
+           05  LINE 10 COLUMN 01 VALUE "บ".
+           05  LINE 10 COLUMN 80 VALUE "บ".
+           05  LINE 11 COLUMN 01 VALUE "บ".
+           05  LINE 11 COLUMN 80 VALUE "บ".
+           05  LINE 12 COLUMN 01 VALUE "บ".
+           05  LINE 12 COLUMN 80 VALUE "บ".
+           05  LINE 13 COLUMN 01 VALUE "บ".
+           05  LINE 13 COLUMN 80 VALUE "บ".
+           05  LINE 14 COLUMN 01 VALUE "บ".
+           05  LINE 14 COLUMN 80 VALUE "บ".
+           05  LINE 15 COLUMN 01 VALUE "บ".
+           05  LINE 15 COLUMN 80 VALUE "บ".
+           05  LINE 16 COLUMN 01 VALUE "บ".
+           05  LINE 16 COLUMN 80 VALUE "บ".
+           05  LINE 17 COLUMN 01 VALUE "บ".
+           05  LINE 17 COLUMN 80 VALUE "บ".
+           05  LINE 18 COLUMN 01 VALUE "บ".
+           05  LINE 18 COLUMN 80 VALUE "บ".
+           05  LINE 19 COLUMN 01 VALUE "บ".
+           05  LINE 19 COLUMN 80 VALUE "บ".
+           05  LINE 20 COLUMN 01 VALUE "บ".
+           05  LINE 20 COLUMN 80 VALUE "บ".
+           05  LINE 21 COLUMN 01   VALUE "ฬอออออออออออออออออออออออออออออ
+      -            "อออออออออออออออออออออออออออออออออออออออออออออออออน".
+           05  LINE 22 COLUMN 01 VALUE "บ".
+           05  LINE 22 COLUMN 80 VALUE "บ".
+           05  LINE 23 COLUMN 01 VALUE "บ".
+           05  LINE 23 COLUMN 80 VALUE "บ".
+           05  LINE 24 COLUMN 01   VALUE "ศอออออออออออออออออออออออออออออ
+      -            "อออออออออออออออออออออออออออออออออออออออออออออออออ".
+           05  LINE 02   COLUMN 02   VALUE "MATRDISC".
+           05  LINE 02   COLUMN 35   VALUE "SISTEMA DE NOTAS".
+           05  LINE 02   COLUMN 73   VALUE "VRS 1.0".
+           05  LINE 05   COLUMN 26   VALUE "[ MATRICULA EM DISCIPLINAS ]"
+               FOREGROUND-COLOR 15.
+           05  LINE 07   COLUMN 10   VALUE "CODIGO DO CURSO [    ]".
+           05  LINE 09   COLUMN 10   VALUE "ANO [      ]".
+           05  LINE 11   COLUMN 10   VALUE "CODIGO DA DISCIPLINA [    ]".
+           05  LINE 13   COLUMN 10   VALUE "CODIGO DO ALUNO [      ]".
+           05  LINE 13   COLUMN 50   VALUE "NOME [".
+           05  LINE 13   COLUMN 79   VALUE "]".
+
+       PROCEDURE DIVISION.
+
+       0050-OPEN-CADCURSO.
+           OPEN INPUT CADCURSO
+           IF STATUS-CUR = '00'
+              GO TO 0060-OPEN-CADDISCI.
+           DISPLAY (12 20) 'CADCURSO INEXISTENTE'
+           STOP RUN.
+
+       0060-OPEN-CADDISCI.
+           OPEN INPUT CADDISCI
+           IF STATUS-DIS = '00'
+              GO TO 0070-OPEN-CADALUNO.
+           DISPLAY (12 20) 'DISCI.DAT INEXISTENTE'
+           STOP RUN.
+
+       0070-OPEN-CADALUNO.
+           OPEN INPUT CADALUNO
+           IF STATUS-ALU = '00'
+              GO TO 0100-INICIO.
+           DISPLAY (12 20) 'ALUNO.DAT INEXISTENTE'
+           STOP RUN.
+
+       0100-INICIO.
+           OPEN I-O MATRIC
+           IF STATUS-MAT = '00'
+              GO TO 0200-TELA.
+           DISPLAY (12 20)'MATRIC.DAT INEXISTENTE'
+           DISPLAY (14 20)'DESEJA GERAR(S OU N)  [ X ]'.
+
+       0150-RESP.
+           ACCEPT (14 44) WS-RESPOSTA WITH PROMPT AUTO-SKIP
+           DISPLAY (17 20) '                                           '
+
+           IF WS-RESPOSTA = 'S' OR 's'
+              OPEN OUTPUT MATRIC
+              CLOSE MATRIC
+              GO TO 0100-INICIO.
+
+           IF WS-RESPOSTA = 'N' OR 'n'
+              DISPLAY(17 20) 'MATRICULA ABORTADA!'
+              CHAIN 'FACAD.EXE'.
+
+           DISPLAY(17 20) 'RESPOSTA INVALIDA'
+           STOP ' '
+           GO TO 0150-RESP.
+
+
+       0200-TELA.
+           DISPLAY TELA-ENTRADA.
+
+       0300-CURSO.
+           ACCEPT (07 28) COD-CURSO WITH PROMPT AUTO-SKIP
+           ACCEPT RETORNO FROM ESCAPE KEY
+           IF ESC
+              GO TO 0200-TELA.
+           DISPLAY (22 20)
+             '                                                  '
+           IF COD-CURSO = 0
+              GO TO  1200-FINALIZA.
+
+           READ CADCURSO INVALID KEY
+                DISPLAY (22 30) 'CURSO NAO CADASTRADO'
+                STOP ' '
+                GO TO 0200-TELA.
+           DISPLAY (07 40) NOME-CURSO
+           MOVE COD-CURSO TO COD-CURSO-MAT
+           MOVE COD-CURSO TO COD-CURSO-DIS
+           MOVE COD-CURSO TO COD-CURSO-ALU.
+
+       0400-ANO.
+           ACCEPT (09 16) ANO-MAT WITH PROMPT AUTO-SKIP
+           ACCEPT RETORNO FROM ESCAPE KEY
+           IF ESC
+              GO TO 0300-CURSO.
+           DISPLAY (22 20)
+             '                                                  '
+           ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD
+           IF ANO-MAT < 1997 OR > WS-ANO-ATUAL
+              DISPLAY (22 31) 'ANO INVALIDO'
+              GO TO 0400-ANO.
+           MOVE ANO-MAT TO ANO-DISCI.
+
+       0500-DISCIPLINA.
+           ACCEPT (11 33) COD-DISCIPLINA WITH PROMPT AUTO-SKIP
+           ACCEPT RETORNO FROM ESCAPE KEY
+           IF ESC
+              GO TO 0400-ANO.
+           DISPLAY (22 20)
+             '                                                  '
+           IF COD-DISCIPLINA = 0
+              DISPLAY (22 31) 'CODIGO INVALIDO '
+              GO TO 0500-DISCIPLINA.
+
+           READ CADDISCI INVALID KEY
+                DISPLAY (22 26) 'DISCIPLINA NAO CADASTRADA P/ CURSO'
+                STOP ' '
+                GO TO 0500-DISCIPLINA.
+           DISPLAY (11 40) NOME-DISCIPLINA
+           MOVE COD-DISCIPLINA TO COD-DISCI-MAT.
+
+       0600-ALUNO.
+           ACCEPT (13 28) COD-ALUNO WITH PROMPT AUTO-SKIP
+           ACCEPT RETORNO FROM ESCAPE KEY
+           IF ESC
+              GO TO 0500-DISCIPLINA.
+           DISPLAY (22 20)
+             '                                                  '
+           IF COD-ALUNO = 0
+              GO TO 0300-CURSO.
+
+           READ CADALUNO INVALID KEY
+                DISPLAY (22 25) 'ALUNO NAO CADASTRADO'
+                STOP ' '
+                GO TO 0600-ALUNO.
+           DISPLAY (13 57) NOME-ALUNO
+           MOVE COD-ALUNO TO COD-ALUNO-MAT
+           MOVE NOME-ALUNO TO NOME-ALUNO-MAT.
+
+       0700-RESP-MATRICULA.
+           DISPLAY (22 20)
+             '                                                  '
+           DISPLAY (22 20) 'CONFIRMA MATRICULA DO ALUNO(S OU N) [ X ]'
+           ACCEPT (22 58) RESP-MAT WITH PROMPT AUTO-SKIP
+           DISPLAY (22 20)
+             '                                                  '
+
+           IF RESP-MAT = 'N' OR 'n'
+              DISPLAY (22 27)'MATRICULA NAO CADASTRADA'
+              STOP ' '
+              GO TO 0600-ALUNO.
+
+           IF RESP-MAT = 'S' OR 's'
+              READ MATRIC INVALID KEY
+                   ACCEPT DATA-MATRICULA FROM DATE
+                   WRITE REG-MATRIC
+                   DISPLAY (22 29)'MATRICULA CADASTRADA'
+                   STOP ' '
+                   GO TO 0600-ALUNO
+              NOT INVALID KEY
+                   DISPLAY (22 26)'ALUNO JA MATRICULADO NA DISCIPLINA'
+                   STOP ' '
+                   GO TO 0600-ALUNO.
+
+           DISPLAY (22 30)'RESPOSTA INVALIDA'
+           GO TO 0700-RESP-MATRICULA.
+
+       1200-FINALIZA.
+           DISPLAY (22 17)
+           "[ENTER] P/ CONTINUAR  [F] P/FINALIZAR    [   ]".
+
+       1300-RESPOSTA.
+           ACCEPT (22 60) WS-RESPOSTA WITH PROMPT AUTO-SKIP
+           DISPLAY (22 17)
+            '                                              '
+           IF WS-RESPOSTA = SPACES
+              GO TO 0200-TELA.
+
+           IF WS-RESPOSTA NOT= "F" AND "f"
+              DISPLAY(23 33) 'RESPOSTA INVALIDA'
+              GO TO 1200-FINALIZA.
+           CLOSE CADCURSO
+                 CADDISCI
+                 CADALUNO
+                 MATRIC
+           CHAIN 'FACAD.EXE'.
