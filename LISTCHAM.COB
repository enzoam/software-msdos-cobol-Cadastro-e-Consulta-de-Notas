@@ -0,0 +1,316 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LISTCHAM-COB.
+      *       SISTEMA DE NOTAS
+      *    ANALISTA: FABIO
+      *    PROGRAMADOR(A): FABIO
+      *    FINALIDADE: EMITE LISTA DE CHAMADA EM BRANCO P/ UMA
+      *                DISCIPLINA, A PARTIR DOS ALUNOS MATRICULADOS
+      *                EM MATRIC.DAT
+      *    DATA :
+      *    VRS         DATA           DESCRICAO
+      *    1.0      /  /            IMPLANTACAO
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CADCURSO ASSIGN TO DISK
+                       ORGANIZATION INDEXED
+                       ACCESS MODE DYNAMIC
+                       RECORD KEY CHAVE-CURSO
+                       FILE STATUS STATUS-CUR.
+
+           SELECT CADDISCI ASSIGN TO DISK
+                       ORGANIZATION INDEXED
+                       ACCESS MODE DYNAMIC
+                       RECORD KEY CHAVE-DIS
+                       FILE STATUS STATUS-DIS.
+
+           SELECT MATRIC ASSIGN TO DISK
+                       ORGANIZATION INDEXED
+                       ACCESS MODE DYNAMIC
+                       RECORD KEY CHAVE-MAT
+                       FILE STATUS STATUS-MAT.
+
+           SELECT LISTCHAM ASSIGN TO PRINTER.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CADCURSO
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID 'CURSO.DAT'
+           RECORD CONTAINS 44 CHARACTERS.
+
+       01  REG-CADCURSO.
+           05 CHAVE-CURSO.
+              10 COD-CURSO         PIC 9(02).
+           05 NOME-CURSO           PIC X(40).
+           05  SITUACAO-CURSO        PIC X(01).
+               88  CURSO-ATIVO      VALUE 'A'.
+               88  CURSO-INATIVO    VALUE 'I'.
+               05  PERIODOS-CURSO        PIC 9(01).
+
+       FD  CADDISCI
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID 'DISCI.DAT'
+           RECORD CONTAINS 77 CHARACTERS.
+
+       01  REG-CADDISCI.
+           05  CHAVE-DIS.
+               10  COD-CURSO-DIS       PIC 9(02).
+               10  COD-DISCIPLINA      PIC 9(04).
+               10  ANO-DISCI           PIC 9(04).
+           05  NOME-DISCIPLINA         PIC X(35).
+           05  QTDE-AULAS-DIS          PIC 9(03).
+           05  CARGA-DIS               PIC 9(04).
+           05  PROFESSOR-DIS           PIC X(25).
+
+       FD  MATRIC
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID 'MATRIC.DAT'
+           RECORD CONTAINS 64 CHARACTERS.
+
+       01  REG-MATRIC.
+           05  CHAVE-MAT.
+              10 ANO-MAT              PIC 9(04).
+              10 COD-CURSO-MAT        PIC 9(02).
+              10 COD-DISCI-MAT        PIC 9(04).
+              10 COD-ALUNO-MAT        PIC 9(06).
+           05  NOME-ALUNO-MAT          PIC X(40).
+           05  DATA-MATRICULA          PIC 9(08).
+
+       FD LISTCHAM
+           LABEL RECORD OMITTED.
+
+       01  REG-ORELATO                    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  STATUS-CUR              PIC X(02) VALUE SPACE.
+       01  STATUS-DIS              PIC X(02) VALUE SPACE.
+       01  STATUS-MAT              PIC X(02) VALUE SPACE.
+       01  CONTLIN                 PIC 99 VALUE ZEROS.
+       01  CONTPAG                 PIC 9(05) VALUE ZEROS.
+       01  CONTALU                 PIC 9(03) VALUE ZEROS.
+       01  ANO-REL                 PIC 9(04) VALUE ZEROS.
+       01  CURSO-REL               PIC 9(02) VALUE ZEROS.
+       01  DISCI-REL               PIC 9(04) VALUE ZEROS.
+       01  RETORNO                 PIC X(02).
+           88 ESC                  VALUE '01'.
+
+       01  CAB1.
+           05 FILLER               PIC X(33) VALUE 'CURSO'.
+           05 FILLER               PIC X(37) VALUE 'SISTEMA DE NOTAS'.
+           05 FILLER               PIC X(04) VALUE 'PAG.'.
+           05 PAG-CAB1             PIC ZZ.ZZ9.
+
+       01  CAB2.
+           05 FILLER               PIC X(24) VALUE SPACES.
+           05 FILLER               PIC X(56) VALUE
+           'LISTA DE CHAMADA'.
+
+       01  CAB3.
+           05 FILLER               PIC X(10) VALUE 'CURSO: '.
+           05 NOME-CURSO-CAB3      PIC X(40).
+
+       01  CAB4.
+           05 FILLER               PIC X(14) VALUE 'DISCIPLINA: '.
+           05 NOME-DISCI-CAB4      PIC X(35).
+           05 FILLER               PIC X(10) VALUE SPACES.
+           05 FILLER               PIC X(06) VALUE 'ANO: '.
+           05 ANO-CAB4             PIC 9(04).
+
+       01  CAB5.
+           05 FILLER               PIC X(04) VALUE SPACES.
+           05 FILLER               PIC X(40) VALUE
+           'NUMERO   ALUNO'.
+           05 FILLER               PIC X(36) VALUE
+           '01  02  03  04  05  06  07  08  09'.
+
+       01  DET1.
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 NUMERO-DET1          PIC ZZ9.
+           05 FILLER               PIC X(03) VALUE SPACES.
+           05 COD-ALUNO-DET1       PIC 9(06).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 NOME-ALUNO-DET1      PIC X(40).
+
+       SCREEN SECTION.
+       01  TELA-INICIO.
+           05  BLANK SCREEN.
+           05  LINE 01 COLUMN 01   VALUE "ษอออออออออออออออออออออออออออออ
+      -            "อออออออออออออออออออออออออออออออออออออออออออออออออป".
+           05  LINE 02 COLUMN 01 VALUE "บ".
+           05  LINE 02 COLUMN 80 VALUE "บ".
+           05  LINE 03 COLUMN 01 VALUE "บ".
+           05  LINE 03 COLUMN 80 VALUE "บ".
+           05  LINE 04 COLUMN 01 VALUE "บ".
+           05  LINE 04 COLUMN 80 VALUE "บ".
+           05  LINE 05 COLUMN 01 VALUE "บ".
+           05  LINE 05 COLUMN 80 VALUE "บ".
+           05  LINE 06 COLUMN 01 VALUE "บ".
+           05  LINE 06 COLUMN 80 VALUE "บ".
+           05  LINE 07 COLUMN 01 VALUE "บ".
+           05  LINE 07 COLUMN 80 VALUE "บ".
+           05  LINE 08 COLUMN 01 VALUE "บ".
+           05  LINE 08 COLUMN 80 VALUE "บ".
+           05  LINE 09 COLUMN 01 VALUE "บ".
+           05  LINE 09 COLUMN 80 VALUE "บ".
+           05  LINE 10 COLUMN 01 VALUE "บ".
+           05  LINE 10 COLUMN 80 VALUE "บ".
+           05  LINE 11 COLUMN 01 VALUE "บ".
+           05  LINE 11 COLUMN 80 VALUE "บ".
+           05  LINE 12 COLUMN 01 VALUE "บ".
+           05  LINE 12 COLUMN 80 VALUE "บ".
+           05  LINE 13 COLUMN 01 VALUE "บ".
+           05  LINE 13 COLUMN 80 VALUE "บ".
+           05  LINE 14 COLUMN 01 VALUE "บ".
+           05  LINE 14 COLUMN 80 VALUE "บ".
+           05  LINE 15 COLUMN 01 VALUE "บ".
+           05  LINE 15 COLUMN 80 VALUE "บ".
+           05  LINE 16 COLUMN 01 VALUE "บ".
+           05  LINE 16 COLUMN 80 VALUE "บ".
+           05  LINE 17 COLUMN 01 VALUE "บ".
+           05  LINE 17 COLUMN 80 VALUE "บ".
+           05  LINE 18 COLUMN 01 VALUE "บ".
+           05  LINE 18 COLUMN 80 VALUE "บ".
+           05  LINE 19 COLUMN 01 VALUE "บ".
+           05  LINE 19 COLUMN 80 VALUE "บ".
+           05  LINE 20 COLUMN 01 VALUE "บ".
+           05  LINE 20 COLUMN 80 VALUE "บ".
+           05  LINE 21 COLUMN 01   VALUE "ฬอออออออออออออออออออออออออออออ
+      -            "อออออออออออออออออออออออออออออออออออออออออออออออออน".
+           05  LINE 22 COLUMN 01 VALUE "บ".
+           05  LINE 22 COLUMN 80 VALUE "บ".
+           05  LINE 23 COLUMN 01 VALUE "บ".
+           05  LINE 23 COLUMN 80 VALUE "บ".
+           05  LINE 24 COLUMN 01   VALUE "ศอออออออออออออออออออออออออออออ
+      -            "อออออออออออออออออออออออออออออออออออออออออออออออออ".
+           05  LINE 02   COLUMN 02   VALUE "LISTCHAM".
+           05  LINE 02   COLUMN 35   VALUE "SISTEMA DE NOTAS".
+           05  LINE 02   COLUMN 73   VALUE "VRS 1.0".
+           05  LINE 04   COLUMN 22   VALUE "[ LISTA DE CHAMADA EM BRANCO ]".
+           05  LINE 08   COLUMN 20   VALUE "CODIGO DO CURSO [    ]".
+           05  LINE 10   COLUMN 20   VALUE "CODIGO DA DISCIPLINA [    ]".
+           05  LINE 12   COLUMN 20   VALUE "ANO [      ]".
+
+       PROCEDURE DIVISION.
+
+       0050-OPEN-CURSO.
+           OPEN INPUT CADCURSO
+           IF STATUS-CUR = '30'
+              DISPLAY (17 25) 'CURSO.DAT INEXISTENTE - ABORTADO'
+              STOP ' '
+              CHAIN 'FACAD.EXE'.
+
+       0100-OPEN-DISCI.
+           OPEN INPUT CADDISCI
+           IF STATUS-DIS = '30'
+              DISPLAY (17 25) 'DISCI.DAT INEXISTENTE - ABORTADO'
+              STOP ' '
+              CLOSE CADCURSO
+              CHAIN 'FACAD.EXE'.
+
+       0150-OPEN-MATRIC.
+           OPEN INPUT MATRIC
+           IF STATUS-MAT = '30'
+              DISPLAY (17 25) 'MATRIC.DAT INEXISTENTE - ABORTADO'
+              STOP ' '
+              CLOSE CADCURSO
+                    CADDISCI
+              CHAIN 'FACAD.EXE'.
+
+       0200-TELA.
+           DISPLAY TELA-INICIO.
+
+       0300-CURSO.
+           ACCEPT (08 37) CURSO-REL WITH PROMPT AUTO-SKIP
+           ACCEPT RETORNO FROM ESCAPE KEY
+           IF ESC
+              CLOSE CADCURSO
+                    CADDISCI
+                    MATRIC
+              STOP ' '
+              CHAIN 'FACAD.EXE'.
+           MOVE CURSO-REL TO COD-CURSO
+           READ CADCURSO INVALID KEY
+              DISPLAY (17 25) 'CURSO NAO CADASTRADO'
+              STOP ' '
+              GO TO 0300-CURSO.
+
+       0400-DISCIPLINA.
+           ACCEPT (10 43) DISCI-REL WITH PROMPT AUTO-SKIP
+           ACCEPT RETORNO FROM ESCAPE KEY
+           IF ESC
+              GO TO 0300-CURSO.
+           MOVE CURSO-REL TO COD-CURSO-DIS
+           MOVE DISCI-REL TO COD-DISCIPLINA.
+
+       0500-ANO.
+           ACCEPT (12 25) ANO-REL WITH PROMPT AUTO-SKIP
+           ACCEPT RETORNO FROM ESCAPE KEY
+           IF ESC
+              GO TO 0400-DISCIPLINA.
+           MOVE ANO-REL TO ANO-DISCI
+           READ CADDISCI INVALID KEY
+              DISPLAY (17 25) 'DISCIPLINA NAO CADASTRADA P/ CURSO/ANO'
+              STOP ' '
+              GO TO 0400-DISCIPLINA.
+
+       0600-ABRE-LISTA.
+           OPEN OUTPUT LISTCHAM
+           ADD 1 TO CONTPAG
+           MOVE CONTPAG TO PAG-CAB1
+           WRITE REG-ORELATO FROM CAB1 AFTER PAGE
+           WRITE REG-ORELATO FROM CAB2 AFTER 4
+           MOVE NOME-CURSO TO NOME-CURSO-CAB3
+           WRITE REG-ORELATO FROM CAB3 AFTER 2
+           MOVE NOME-DISCIPLINA TO NOME-DISCI-CAB4
+           MOVE ANO-REL TO ANO-CAB4
+           WRITE REG-ORELATO FROM CAB4 AFTER 1
+           WRITE REG-ORELATO FROM CAB5 AFTER 2
+           MOVE 10 TO CONTLIN.
+
+       0650-MONTA-CHAVE.
+           MOVE ANO-REL TO ANO-MAT
+           MOVE CURSO-REL TO COD-CURSO-MAT
+           MOVE DISCI-REL TO COD-DISCI-MAT
+           MOVE ZEROS TO COD-ALUNO-MAT
+           START MATRIC KEY NOT LESS THAN CHAVE-MAT INVALID KEY
+              GO TO 0800-FIM.
+
+       0700-LE-MATRIC.
+           READ MATRIC NEXT AT END
+              GO TO 0800-FIM.
+           IF ANO-MAT NOT= ANO-REL OR COD-CURSO-MAT NOT= CURSO-REL
+                               OR COD-DISCI-MAT NOT= DISCI-REL
+              GO TO 0800-FIM.
+
+           IF CONTLIN > 55
+              ADD 1 TO CONTPAG
+              MOVE CONTPAG TO PAG-CAB1
+              WRITE REG-ORELATO FROM CAB1 AFTER PAGE
+              WRITE REG-ORELATO FROM CAB5 AFTER 4
+              MOVE 6 TO CONTLIN.
+
+           ADD 1 TO CONTALU
+           MOVE CONTALU TO NUMERO-DET1
+           MOVE COD-ALUNO-MAT TO COD-ALUNO-DET1
+           MOVE NOME-ALUNO-MAT TO NOME-ALUNO-DET1
+           WRITE REG-ORELATO FROM DET1 AFTER 2
+           ADD 2 TO CONTLIN
+           GO TO 0700-LE-MATRIC.
+
+       0800-FIM.
+           IF CONTALU = 0
+              WRITE REG-ORELATO FROM SPACES AFTER 2
+              MOVE 'NENHUM ALUNO MATRICULADO NESTA DISCIPLINA'
+                TO REG-ORELATO
+              WRITE REG-ORELATO AFTER 1.
+           CLOSE CADCURSO
+                 CADDISCI
+                 MATRIC
+                 LISTCHAM
+           STOP ' '
+           CHAIN 'FACAD.EXE'.
