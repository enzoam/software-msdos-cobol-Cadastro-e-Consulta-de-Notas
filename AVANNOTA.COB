@@ -0,0 +1,216 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AVANNOTA-COB.
+      *       SISTEMA DE NOTAS
+      *    ANALISTA: FABIO
+      *    PROGRAMADOR(A):
+      *    FINALIDADE: COPIA PARA O NOVO ANO LETIVO AS ASSOCIACOES
+      *                CURSO/ALUNO/DISCIPLINA JA CADASTRADAS EM
+      *                CADNOTAS.DAT (COD-CURSO-CADNOTA/COD-ALUNO-CADNOTA/
+      *                COD-DISCI-CADNOTA), SEM COPIAR NENHUMA NOTA OU
+      *                FALTA, PARA QUE ESSES PARES JA EXISTAM ANTES DO
+      *                PRIMEIRO BIMESTRE SER DIGITADO PELO ENTNOTAS.COB.
+      *                REGISTROS JA EXISTENTES NO ANO DE DESTINO NAO
+      *                SAO ALTERADOS
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CADNOTAS ASSIGN TO DISK
+                       ORGANIZATION INDEXED
+                       ACCESS MODE DYNAMIC
+                       RECORD KEY CHAVE-CADNT
+                       FILE STATUS STATUS-CADNT.
+
+           SELECT NOTASORT ASSIGN TO DISK.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CADNOTAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID 'CADNOTAS.DAT'
+           RECORD CONTAINS 87 CHARACTERS.
+
+       01  REG-CADNOTAS.
+           05  CHAVE-CADNT.
+               10 ANO-CADNOTA              PIC 9(04).
+               10 COD-CURSO-CADNOTA        PIC 9(02).
+               10 COD-ALUNO-CADNOTA        PIC 9(06).
+               10 COD-DISCI-CADNOTA        PIC 9(04).
+           05  NOTA-FALTA OCCURS 5 TIMES.
+               10  NOTA-CADNOTA           PIC 99V9.
+               10  FALTAS-CADNOTA         PIC 9(03).
+           05  BIM-CADNOTA                PIC 9.
+           05  NOME-ALUNO-CADNOTA         PIC X(40).
+
+       SD  NOTASORT
+           VALUE OF FILE-ID 'AVANNOTA.TMP'.
+
+       01  REG-NOTASORT.
+           05  COD-CURSO-NS            PIC 9(02).
+           05  COD-ALUNO-NS            PIC 9(06).
+           05  COD-DISCI-NS            PIC 9(04).
+           05  NOME-ALUNO-NS           PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01  STATUS-CADNT            PIC X(02) VALUE SPACES.
+       01  WS-RESPOSTA             PIC X.
+       01  RETORNO                 PIC X(02).
+           88 ESC                  VALUE '01'.
+       01  WS-ANO-ORIGEM           PIC 9(04).
+       01  WS-ANO-DESTINO          PIC 9(04).
+       01  WS-DATA-ATUAL.
+           05 WS-ANO-ATUAL         PIC 9(04).
+           05 WS-MES-ATUAL         PIC 9(02).
+           05 WS-DIA-ATUAL         PIC 9(02).
+       01  CONT-COPIADAS           PIC 9(05) VALUE ZEROS.
+       01  CONT-EXISTENTES         PIC 9(05) VALUE ZEROS.
+       01  WS-BIM-IDX              PIC 9.
+
+       SCREEN SECTION.
+       01  TELA-ENTRADA.
+           05  BLANK SCREEN.
+           05  LINE 01 COLUMN 01   VALUE "ษอออออออออออออออออออออออออออออ
+      -            "อออออออออออออออออออออออออออออออออออออออออออออออออป".
+           05  LINE 02 COLUMN 01 VALUE "บ".
+           05  LINE 02 COLUMN 80 VALUE "บ".
+           05  LINE 03 COLUMN 01 VALUE "บ".
+           05  LINE 03 COLUMN 80 VALUE "บ".
+           05  LINE 04 COLUMN 01 VALUE "บ".
+           05  LINE 04 COLUMN 80 VALUE "บ".
+           05  LINE 05 COLUMN 01 VALUE "บ".
+           05  LINE 05 COLUMN 80 VALUE "บ".
+           05  LINE 06 COLUMN 01 VALUE "บ".
+           05  LINE 06 COLUMN 80 VALUE "บ".
+           05  LINE 07 COLUMN 01 VALUE "บ".
+           05  LINE 07 COLUMN 80 VALUE "บ".
+           05  LINE 08 COLUMN 01 VALUE "บ".
+           05  LINE 08 COLUMN 80 VALUE "บ".
+           05  LINE 09 COLUMN 01 VALUE "บ".
+           05  LINE 09 COLUMN 80 VALUE "บ".
+           05  LINE 10 COLUMN 01 VALUE "บ".
+           05  LINE 10 COLUMN 80 VALUE "บ".
+           05  LINE 11 COLUMN 01 VALUE "บ".
+           05  LINE 11 COLUMN 80 VALUE "บ".
+           05  LINE 12 COLUMN 01 VALUE "บ".
+           05  LINE 12 COLUMN 80 VALUE "บ".
+           05  LINE 13 COLUMN 01   VALUE "ศอออออออออออออออออออออออออออออ
+      -            "อออออออออออออออออออออออออออออออออออออออออออออออออ".
+           05  LINE 02   COLUMN 02   VALUE "AVANNOTA".
+           05  LINE 02   COLUMN 32   VALUE "SISTEMA DE NOTAS".
+           05  LINE 02   COLUMN 73   VALUE "VRS 1.0".
+           05  LINE 05   COLUMN 09   VALUE
+               "[ COPIA DE ASSOCIACOES P/ NOVO ANO LETIVO ]"
+               FOREGROUND-COLOR 15.
+           05  LINE 08   COLUMN 16   VALUE "ANO DE ORIGEM  [    ]".
+           05  LINE 10   COLUMN 16   VALUE "ANO DE DESTINO [    ]".
+
+       PROCEDURE DIVISION.
+
+       0100-INICIO.
+           OPEN I-O CADNOTAS
+           IF STATUS-CADNT = '00'
+              GO TO 0200-TELA.
+           DISPLAY (12 20) 'CADNOTAS.DAT INEXISTENTE - ABORTADO'
+           STOP ' '
+           CHAIN 'FACAD.EXE'.
+
+       0200-TELA.
+           DISPLAY TELA-ENTRADA.
+           ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD.
+
+       0300-ANO-ORIGEM.
+           ACCEPT (08 33) WS-ANO-ORIGEM WITH PROMPT AUTO-SKIP
+           ACCEPT RETORNO FROM ESCAPE KEY
+           IF ESC
+              CLOSE CADNOTAS
+              CHAIN 'FACAD.EXE'.
+           IF WS-ANO-ORIGEM < 1997 OR > WS-ANO-ATUAL
+              DISPLAY (17 25) 'ANO DE ORIGEM INVALIDO'
+              GO TO 0300-ANO-ORIGEM.
+
+       0400-ANO-DESTINO.
+           ACCEPT (10 33) WS-ANO-DESTINO WITH PROMPT AUTO-SKIP
+           ACCEPT RETORNO FROM ESCAPE KEY
+           IF ESC
+              GO TO 0300-ANO-ORIGEM.
+           IF WS-ANO-DESTINO NOT > WS-ANO-ORIGEM
+              DISPLAY (17 25) 'ANO DE DESTINO INVALIDO'
+              GO TO 0400-ANO-DESTINO.
+
+       0450-CONFIRMA.
+           DISPLAY (17 09)
+             'CONFIRMA A COPIA DAS ASSOCIACOES(S OU N)  [ X ]'
+           ACCEPT (17 55) WS-RESPOSTA WITH PROMPT AUTO-SKIP
+           DISPLAY (17 09)
+             '                                                '
+
+           IF WS-RESPOSTA = 'N' OR 'n'
+              CLOSE CADNOTAS
+              CHAIN 'FACAD.EXE'.
+
+           IF WS-RESPOSTA NOT= 'S' AND 's'
+              GO TO 0450-CONFIRMA.
+
+       0500-COPIA.
+           SORT NOTASORT ASCENDING KEY COD-CURSO-NS COD-ALUNO-NS
+                                        COD-DISCI-NS
+                INPUT  PROCEDURE 0600-ALIMENTA-SORT
+                OUTPUT PROCEDURE 0700-GRAVA-NOVO-ANO.
+
+           DISPLAY (17 09)
+             'ASSOCIACOES COPIADAS                               '
+           DISPLAY (19 16) 'COPIADAS   :' CONT-COPIADAS
+           DISPLAY (20 16) 'JA EXISTIAM:' CONT-EXISTENTES
+           STOP ' '
+           CLOSE CADNOTAS
+           CHAIN 'FACAD.EXE'.
+
+       0600-ALIMENTA-SORT SECTION.
+       0610-LE-CADNOTAS.
+           READ CADNOTAS NEXT
+           IF STATUS-CADNT = '10'
+              GO TO 0699-FIM.
+           IF STATUS-CADNT NOT = '00'
+              GO TO 0699-FIM.
+           IF ANO-CADNOTA NOT = WS-ANO-ORIGEM
+              GO TO 0610-LE-CADNOTAS.
+           MOVE COD-CURSO-CADNOTA  TO COD-CURSO-NS
+           MOVE COD-ALUNO-CADNOTA  TO COD-ALUNO-NS
+           MOVE COD-DISCI-CADNOTA  TO COD-DISCI-NS
+           MOVE NOME-ALUNO-CADNOTA TO NOME-ALUNO-NS
+           RELEASE REG-NOTASORT
+           GO TO 0610-LE-CADNOTAS.
+
+       0699-FIM. EXIT.
+
+       0700-GRAVA-NOVO-ANO SECTION.
+       0710-LE-SORT.
+           RETURN NOTASORT AT END
+              GO TO 0799-FIM.
+           MOVE WS-ANO-DESTINO     TO ANO-CADNOTA
+           MOVE COD-CURSO-NS       TO COD-CURSO-CADNOTA
+           MOVE COD-ALUNO-NS       TO COD-ALUNO-CADNOTA
+           MOVE COD-DISCI-NS       TO COD-DISCI-CADNOTA
+           READ CADNOTAS INVALID KEY
+              MOVE NOME-ALUNO-NS TO NOME-ALUNO-CADNOTA
+              MOVE ZEROS         TO BIM-CADNOTA
+              MOVE ZEROS TO NOTA-CADNOTA(1)
+              MOVE ZEROS TO FALTAS-CADNOTA(1)
+              MOVE ZEROS TO NOTA-CADNOTA(2)
+              MOVE ZEROS TO FALTAS-CADNOTA(2)
+              MOVE ZEROS TO NOTA-CADNOTA(3)
+              MOVE ZEROS TO FALTAS-CADNOTA(3)
+              MOVE ZEROS TO NOTA-CADNOTA(4)
+              MOVE ZEROS TO FALTAS-CADNOTA(4)
+              MOVE ZEROS TO NOTA-CADNOTA(5)
+              MOVE ZEROS TO FALTAS-CADNOTA(5)
+              WRITE REG-CADNOTAS
+              ADD 1 TO CONT-COPIADAS
+              GO TO 0710-LE-SORT.
+           ADD 1 TO CONT-EXISTENTES
+           GO TO 0710-LE-SORT.
+
+       0799-FIM. EXIT.
