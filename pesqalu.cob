@@ -0,0 +1,231 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID PESQALU-COB.
+      *           SISTEMAS DE COMPUTACAO
+      *    ANALISTA         :ENZO 19 - JAMILE 26
+      *    PROGRAMADOR(A)   :ENZO 19 - JAMILE 26
+      *    DATA             :
+      *    FINALIDADE       :PESQUISA DE ALUNOS PELO NOME, PARA
+      *                      LOCALIZAR A MATRICULA (CODIGO DO ALUNO)
+      *    VRS              DATA              DESCRICAO
+      *    1.5                /  /            IMPLANTACAO
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT alucad ASSIGN TO DISK
+                         ORGANIZATION INDEXED
+                         ACCESS MODE DYNAMIC
+                         RECORD KEY chave-aluno
+                         FILE STATUS status-arq.
+
+           SELECT nomework ASSIGN TO DISK
+                         ORGANIZATION INDEXED
+                         ACCESS MODE DYNAMIC
+                         RECORD KEY chave-nome-work
+                         FILE STATUS status-work.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD alucad
+           LABEL record STANDARD
+           value OF FILE-ID 'alunos.dat'
+           record contains 144 characteres.
+
+       01 reg-oarq.
+           05 chave-aluno.
+              10 cod-aluno         PIC 9(06).
+              10 cod-curso         PIC 9(06).
+           05 nome                 PIC X(40).
+           05 resto-reg            PIC X(92).
+
+       FD nomework
+           LABEL record STANDARD
+           value OF FILE-ID 'nomealu.dat'
+           record contains 52 characteres.
+
+       01 reg-nomework.
+           05 chave-nome-work.
+              10 nome-work            PIC X(40).
+              10 cod-aluno-work        PIC 9(06).
+              10 cod-curso-work        PIC 9(06).
+
+       WORKING-STORAGE SECTION.
+       01 ws-resp                  PIC x.
+       01 linha-branco             PIC X(40) value spaces.
+       01 status-arq               PIC X(02) value spaces.
+       01 status-work              PIC X(02) value spaces.
+       01 ws-nome-pesq             PIC X(40) value spaces.
+       01 ws-tamanho-pesq          PIC 9(02) value 0.
+       01 ws-achou-sw              PIC X value 'N'.
+           88 ACHOU-ALGUM          VALUE 'S'.
+
+       SCREEN SECTION.
+       01  tela-cadastra.
+           05 blank screen.
+           05  LINE 01 COLUMN 01   VALUE "ษอออออออออออออออออออออออออออออ
+      -            "อออออออออออออออออออออออออออออออออออออออออออออออออป".
+           05  LINE 02 COLUMN 01 VALUE "บ".
+           05  LINE 02 COLUMN 80 VALUE "บ".
+           05  LINE 03 COLUMN 01 VALUE "บ".
+           05  LINE 03 COLUMN 80 VALUE "บ".
+           05  LINE 04 COLUMN 01   VALUE "ฬอออออออออออออออออออออออออออออ
+      -            "อออออออออออออออออออออออออออออออออออออออออออออออออน".
+           05  LINE 05 COLUMN 01 VALUE "บ".
+           05  LINE 05 COLUMN 80 VALUE "บ".
+           05  LINE 06 COLUMN 01 VALUE "บ".
+           05  LINE 06 COLUMN 80 VALUE "บ".
+           05  LINE 07 COLUMN 01 VALUE "บ".
+           05  LINE 07 COLUMN 80 VALUE "บ".
+           05  LINE 08 COLUMN 01 VALUE "บ".
+           05  LINE 08 COLUMN 80 VALUE "บ".
+           05  LINE 09 COLUMN 01 VALUE "บ".
+           05  LINE 09 COLUMN 80 VALUE "บ".
+           05  LINE 10 COLUMN 01 VALUE "บ".
+           05  LINE 10 COLUMN 80 VALUE "บ".
+           05  LINE 11 COLUMN 01 VALUE "บ".
+           05  LINE 11 COLUMN 80 VALUE "บ".
+           05  LINE 12 COLUMN 01 VALUE "บ".
+           05  LINE 12 COLUMN 80 VALUE "บ".
+           05  LINE 13 COLUMN 01 VALUE "บ".
+           05  LINE 13 COLUMN 80 VALUE "บ".
+           05  LINE 14 COLUMN 01 VALUE "บ".
+           05  LINE 14 COLUMN 80 VALUE "บ".
+           05  LINE 15 COLUMN 01 VALUE "บ".
+           05  LINE 15 COLUMN 80 VALUE "บ".
+           05  LINE 16 COLUMN 01 VALUE "บ".
+           05  LINE 16 COLUMN 80 VALUE "บ".
+           05  LINE 17 COLUMN 01 VALUE "บ".
+           05  LINE 17 COLUMN 80 VALUE "บ".
+           05  LINE 18 COLUMN 01 VALUE "บ".
+           05  LINE 18 COLUMN 80 VALUE "บ".
+           05  LINE 19 COLUMN 01 VALUE "บ".
+           05  LINE 19 COLUMN 80 VALUE "บ".
+           05  LINE 20 COLUMN 01 VALUE "บ".
+           05  LINE 20 COLUMN 80 VALUE "บ".
+           05  LINE 21 COLUMN 01 VALUE "บ".
+           05  LINE 21 COLUMN 80 VALUE "บ".
+           05  LINE 22 COLUMN 01 VALUE "บ".
+           05  LINE 22 COLUMN 80 VALUE "บ".
+           05  LINE 23 COLUMN 01 VALUE "บ".
+           05  LINE 23 COLUMN 80 VALUE "บ".
+
+           05  LINE 24 COLUMN 01   VALUE "ศอออออออออออออออออออออออออออออ
+      -            "อออออออออออออออออออออออออออออออออออออออออออออออออผ".
+           05 line  02   column 02  value 'MENU'.
+           05 line  02   column 25  value 'PESQUISA DE ALUNOS POR NOME'.
+           05 line  02   column 72  value 'VRS 1.5'.
+           05 line  06   column 07  value 'NOME OU INICIO DO NOME ['.
+           05 line  06   column 72  value ']'.
+           05 line  09   column 07  value 'CODIGO ALUNO [000000]'.
+           05 line  11   column 07  value 'CODIGO CURSO [000000]'.
+           05 line  13   column 07  value 'NOME ['.
+           05 line  13   column 53  value ']'.
+
+       PROCEDURE DIVISION.
+       0100-open.
+           OPEN INPUT alucad
+           IF status-arq = '00'
+              GO TO 0150-build-index.
+           DISPLAY (12 30) '[ALUNOS.DAT INEXISTENTE]'
+           STOP RUN.
+
+       0150-build-index.
+           OPEN OUTPUT nomework
+           CLOSE nomework
+           OPEN I-O nomework.
+
+       0200-le-aluno.
+           READ alucad NEXT
+           IF status-arq = '10'
+              CLOSE alucad
+                    nomework
+              OPEN INPUT nomework
+              GO TO 0300-tela.
+           IF status-arq NOT = '00'
+              DISPLAY (23 20) 'PROBLEMA NA LEITURA DE ALUNOS.DAT'
+              CLOSE alucad
+                    nomework
+              STOP RUN.
+           MOVE nome      TO nome-work
+           MOVE cod-aluno TO cod-aluno-work
+           MOVE cod-curso TO cod-curso-work
+           WRITE reg-nomework
+           GO TO 0200-le-aluno.
+
+       0300-tela.
+           DISPLAY tela-cadastra.
+
+       0400-nome-pesq.
+           ACCEPT(06 32) ws-nome-pesq with prompt AUTO-SKIP
+           DISPLAY (22 20) linha-branco.
+           IF ws-nome-pesq = spaces
+              GO TO 1300-finaliza.
+           INSPECT ws-nome-pesq TALLYING ws-tamanho-pesq
+                   FOR CHARACTERS BEFORE INITIAL SPACES.
+
+           MOVE ws-nome-pesq TO nome-work
+           MOVE ZEROS        TO cod-aluno-work
+           MOVE ZEROS        TO cod-curso-work
+           START nomework KEY NOT LESS chave-nome-work
+              INVALID KEY
+                 DISPLAY (22 20) 'NENHUM REGISTRO ENCONTRADO'
+                 GO TO 0400-nome-pesq.
+           MOVE 'N' TO ws-achou-sw
+           GO TO 0500-le-nomework.
+
+       0500-le-nomework.
+           READ nomework NEXT
+           IF status-work = '10'
+              GO TO 0700-fim-pesquisa.
+           IF status-work NOT = '00'
+              DISPLAY (22 20) 'PROBLEMA NA LEITURA DO INDICE'
+              GO TO 0700-fim-pesquisa.
+
+           IF nome-work(1:ws-tamanho-pesq) NOT =
+              ws-nome-pesq(1:ws-tamanho-pesq)
+              GO TO 0700-fim-pesquisa.
+
+           MOVE 'S' TO ws-achou-sw
+           DISPLAY (09 22) cod-aluno-work
+           DISPLAY (11 22) cod-curso-work
+           DISPLAY (13 13) nome-work
+           DISPLAY (21 20) 'VER PROXIMA OCORRENCIA ? S/N [ ]'.
+
+       0600-resp-proxima.
+           ACCEPT (21 51) ws-resp with prompt AUTO-SKIP
+           DISPLAY (22 20) linha-branco
+           DISPLAY (21 20) linha-branco
+           IF ws-resp = 'S' or 's'
+              GO TO 0500-le-nomework.
+           IF ws-resp = 'N' or 'n'
+              GO TO 1300-finaliza.
+           DISPLAY (22 20) 'RESPOSTA INVALIDA'
+           GO TO 0600-resp-proxima.
+
+       0700-fim-pesquisa.
+           IF ACHOU-ALGUM
+              DISPLAY (22 20) 'FIM DAS OCORRENCIAS'
+           ELSE
+              DISPLAY (22 20) 'NENHUM REGISTRO ENCONTRADO'.
+
+       1300-finaliza.
+           DISPLAY (21 20) 'DESEJA CONTINUAR A PESQUISA ? S/N [ ]'.
+
+       1400-resp.
+           ACCEPT (21 55) ws-resp with prompt AUTO-SKIP
+           DISPLAY (22 20) linha-branco
+           IF ws-resp = 'S' or 's'
+              MOVE 'N' TO ws-achou-sw
+              GO TO 0300-tela.
+           IF ws-resp = 'N' or 'n'
+              CLOSE nomework
+              CHAIN 'FACAD.EXE '
+           ELSE
+              DISPLAY (22 20) 'RESPOSTA INVALIDA'
+              GO TO 1400-resp.
