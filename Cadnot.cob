@@ -26,6 +26,11 @@
                        RECORD KEY CHAVE-CADNT
                        FILE STATUS STATUS-CADNT.
 
+           SELECT LOGCADNOTA ASSIGN TO DISK
+                       FILE STATUS STATUS-LOG.
+
+           SELECT CHECKPT ASSIGN TO DISK
+                       FILE STATUS STATUS-CKPT.
 
        DATA DIVISION.
        FILE SECTION.
@@ -33,7 +38,7 @@
        FD  ENTNOTAS
            LABEL RECORD STANDARD
            VALUE OF FILE-ID 'NOTAS.DAT'
-           RECORD CONTAINS 62 CHARACTERS.
+           RECORD CONTAINS 71 CHARACTERS.
 
        01  REG-ENTNOTAS.
            05  CHAVE-ENTNT.
@@ -45,6 +50,8 @@
            05  NOTA                     PIC 99V9.
            05  FALTAS                   PIC 9(02).
            05  NOME-ALUNO-NOTA          PIC X(40).
+           05  IND-SEG-CHAMADA          PIC X(01).
+           05  DATA-SEG-CHAMADA         PIC 9(08).
 
        FD  CADNOTAS
            LABEL RECORD STANDARD
@@ -63,9 +70,44 @@
            05  BIM-CADNOTA                PIC 9.
            05  NOME-ALUNO-CADNOTA         PIC X(40).
 
+       FD  LOGCADNOTA
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID 'LOGCADNOTA.DAT'
+           RECORD CONTAINS 40 CHARACTERS.
+
+       01  REG-LOGCADNOTA.
+           05  DATA-LOG                  PIC 9(06).
+           05  HORA-LOG                  PIC 9(06).
+           05  TIPO-LOG                  PIC X(08).
+           05  LIDOS-LOG                 PIC 9(05).
+           05  GRAVADOS-LOG              PIC 9(05).
+           05  ATUALIZADOS-LOG           PIC 9(05).
+           05  FILLER                    PIC X(10).
+
+       FD  CHECKPT
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID 'CHECKPT.DAT'
+           RECORD CONTAINS 36 CHARACTERS.
+
+       01  REG-CHECKPT.
+           05  CHAVE-CKPT.
+               10 ANO-CKPT               PIC 9(04).
+               10 COD-CURSO-CKPT         PIC 9(02).
+               10 COD-ALUNO-CKPT         PIC 9(06).
+               10 COD-DISCI-CKPT         PIC 9(04).
+           05  SITUACAO-CKPT             PIC X(02).
+           05  FILLER                    PIC X(18).
+
        WORKING-STORAGE SECTION.
        01  STATUS-ENTNT        PIC X(02) VALUE SPACES.
        01  STATUS-CADNT        PIC X(02) VALUE SPACES.
+       01  STATUS-LOG          PIC X(02) VALUE SPACES.
+       01  STATUS-CKPT         PIC X(02) VALUE SPACES.
+       01  CONT-LIDOS          PIC 9(05) VALUE ZEROS.
+       01  CONT-GRAVADOS       PIC 9(05) VALUE ZEROS.
+       01  CONT-ATUALIZADOS    PIC 9(05) VALUE ZEROS.
+       01  WS-RETOMAR          PIC X VALUE 'N'.
+           88 RETOMA-SW        VALUE 'S'.
        01  WS-RESPOSTA         PIC X.
        01  RETORNO             PIC X(02).
            88 ESC              VALUE '01'.
@@ -134,7 +176,7 @@
        0100-INICIO.
            OPEN I-O CADNOTAS
            IF STATUS-CADNT = '00'
-              GO TO 0200-TELA.
+              GO TO 0160-OPEN-LOG.
            DISPLAY (12 20) 'CADANOTAS.DAT INEXISTENTE'
            DISPLAY (14 20)'DESEJA GERAR(S OU N)  [ X ]'.
 
@@ -157,26 +199,96 @@
            GO TO 0150-RESP.
 
 
+       0160-OPEN-LOG.
+           OPEN EXTEND LOGCADNOTA
+           IF STATUS-LOG NOT = '00'
+              OPEN OUTPUT LOGCADNOTA
+              CLOSE LOGCADNOTA
+              OPEN EXTEND LOGCADNOTA.
+
+           ACCEPT DATA-LOG FROM DATE
+           ACCEPT HORA-LOG FROM TIME
+           MOVE 'INICIO'   TO TIPO-LOG
+           MOVE ZEROS      TO LIDOS-LOG
+           MOVE ZEROS      TO GRAVADOS-LOG
+           MOVE ZEROS      TO ATUALIZADOS-LOG
+           WRITE REG-LOGCADNOTA.
+
+       0170-VER-CKPT.
+           OPEN INPUT CHECKPT
+           IF STATUS-CKPT NOT = '00'
+              GO TO 0200-TELA.
+
+           READ CHECKPT
+           CLOSE CHECKPT
+           IF SITUACAO-CKPT NOT = 'EM'
+              GO TO 0200-TELA.
+
+           DISPLAY (16 20) 'EXECUCAO ANTERIOR NAO FINALIZOU'
+           DISPLAY (17 20) 'RETOMAR DO PONTO DE PARADA (S/N) [ ]'.
+
+       0180-RESP-RETOMA.
+           ACCEPT (17 54) WS-RESPOSTA WITH PROMPT AUTO-SKIP
+           DISPLAY (16 20) '                                '
+           DISPLAY (17 20) '                                     '
+
+           IF WS-RESPOSTA = 'S' OR 's'
+              MOVE 'S' TO WS-RETOMAR
+              GO TO 0200-TELA.
+           IF WS-RESPOSTA = 'N' OR 'n'
+              MOVE 'N' TO WS-RETOMAR
+              GO TO 0200-TELA.
+
+           DISPLAY (22 20) 'RESPOSTA INVALIDA'
+           GO TO 0180-RESP-RETOMA.
+
        0200-TELA.
            DISPLAY TELA-1.
 
+       0210-POSICIONA.
+           IF NOT RETOMA-SW
+              GO TO 0300-LE-ENTNOTAS.
+
+           OPEN INPUT CHECKPT
+           READ CHECKPT
+           CLOSE CHECKPT
+           MOVE CHAVE-CKPT TO CHAVE-ENTNT
+           START ENTNOTAS KEY GREATER CHAVE-ENTNT
+              INVALID KEY
+                 DISPLAY (22 20) 'PONTO DE PARADA NAO ENCONTRADO'.
+
        0300-LE-ENTNOTAS.
            READ ENTNOTAS NEXT
            IF STATUS-ENTNT = '10'
+              ACCEPT DATA-LOG FROM DATE
+              ACCEPT HORA-LOG FROM TIME
+              MOVE 'FIM'          TO TIPO-LOG
+              MOVE CONT-LIDOS     TO LIDOS-LOG
+              MOVE CONT-GRAVADOS  TO GRAVADOS-LOG
+              MOVE CONT-ATUALIZADOS TO ATUALIZADOS-LOG
+              WRITE REG-LOGCADNOTA
+              OPEN OUTPUT CHECKPT
+              MOVE ZEROS TO CHAVE-CKPT
+              MOVE 'OK' TO SITUACAO-CKPT
+              WRITE REG-CHECKPT
+              CLOSE CHECKPT
               CLOSE ENTNOTAS
                     CADNOTAS
+                    LOGCADNOTA
               DISPLAY (23 20)
                 'FINALIZADO-PRESSIONE QUALQUER TECLA P/ VOLTAR'
               STOP ' '
-              CHAIN 'menu.exe'.
+              CHAIN 'FACAD.EXE'.
 
            IF STATUS-ENTNT NOT = '00'
               DISPLAY (22 30)
               'PROBLEMA NO READ ENTNOTAS FS ' STATUS-ENTNT
               CLOSE ENTNOTAS
                     CADNOTAS
-              CHAIN 'menu.exe'.
+                    LOGCADNOTA
+              CHAIN 'FACAD.EXE'.
 
+           ADD 1 TO CONT-LIDOS
            MOVE CHAVE-ENTNT TO CHAVE-CADNT
            MOVE NOME-ALUNO-NOTA TO NOME-ALUNO-CADNOTA
            READ CADNOTAS INVALID KEY
@@ -215,18 +327,29 @@
             READ CADNOTAS INVALID KEY
                  MOVE 1 TO BIM-CADNOTA
                  WRITE REG-CADNOTAS
+                 ADD 1 TO CONT-GRAVADOS
                  DISPLAY (22 26)
                        '                                   '
                  DISPLAY (22 29)'REGISTRO GRAVADO NO CADASTRO'
+                 PERFORM 1150-GRAVA-CKPT
                  GO TO 0300-LE-ENTNOTAS.
 
             MOVE BIM-NOTA TO BIM-CADNOTA
-            MOVE NOTA TO NOTA-CADNOTA(BIM-NOTA)          
+            MOVE NOTA TO NOTA-CADNOTA(BIM-NOTA)
             MOVE FALTAS TO FALTAS-CADNOTA(BIM-NOTA)
 
             REWRITE REG-CADNOTAS
+            ADD 1 TO CONT-ATUALIZADOS
             DISPLAY (22 26)
                '                                   '
             DISPLAY (22 29)'REGISTRO ATUALIZADO NO CADASTRO'
+            PERFORM 1150-GRAVA-CKPT
             GO TO 0300-LE-ENTNOTAS.
 
+       1150-GRAVA-CKPT.
+            OPEN OUTPUT CHECKPT
+            MOVE CHAVE-ENTNT TO CHAVE-CKPT
+            MOVE 'EM' TO SITUACAO-CKPT
+            WRITE REG-CHECKPT
+            CLOSE CHECKPT.
+
