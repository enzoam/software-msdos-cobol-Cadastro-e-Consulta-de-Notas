@@ -0,0 +1,227 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECALU-COB.
+      *       SISTEMA DE NOTAS
+      *    ANALISTA: FABIO
+      *    PROGRAMADOR(A):
+      *    FINALIDADE: RECONCILIA O CADASTRO DE ALUNOS MANTIDO POR
+      *                CADALUNO.COB (ALUNO.DAT) COM O CADASTRO MANTIDO
+      *                POR INCALU.COB/EXCALU.COB (ALUNOS.DAT) E EMITE
+      *                UM RELATORIO DE MATRICULAS QUE EXISTEM EM UM
+      *                ARQUIVO E NAO EXISTEM NO OUTRO
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CADALUNO ASSIGN TO DISK
+                       ORGANIZATION INDEXED
+                       ACCESS MODE DYNAMIC
+                       RECORD KEY CHAVE-ALU
+                       FILE STATUS STATUS-ALU.
+
+           SELECT ALUCAD ASSIGN TO DISK
+                       ORGANIZATION INDEXED
+                       ACCESS MODE DYNAMIC
+                       RECORD KEY CHAVE-ALUCAD
+                       FILE STATUS STATUS-ALUCAD.
+
+           SELECT RECSORT ASSIGN TO DISK.
+
+           SELECT RELREC ASSIGN TO PRINTER.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CADALUNO
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID 'ALUNO.DAT'
+           RECORD CONTAINS 128 CHARACTERS.
+
+       01  REG-CADALUNO.
+           05  CHAVE-ALU.
+               10  COD-ALUNO           PIC 9(06).
+               10  COD-CURSO-ALU       PIC 9(02).
+           05  NOME-ALUNO              PIC X(35).
+           05  SEXO                    PIC X.
+           05  ENDERECO                PIC X(40).
+           05  CIDADE                  PIC X(15).
+           05  CEP                     PIC 9(08).
+           05  FONE                    PIC 9(12).
+           05  SITUACAO-ALU            PIC X(01).
+               88  ALU-ATIVO           VALUE 'A'.
+               88  ALU-FORMADO         VALUE 'F'.
+               88  ALU-DESISTENTE      VALUE 'D'.
+           05  DATA-SITUACAO-ALU       PIC 9(08).
+
+       FD  ALUCAD
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID 'alunos.dat'
+           RECORD CONTAINS 144 CHARACTERS.
+
+       01  REG-ALUCAD.
+           05  CHAVE-ALUCAD.
+               10  COD-ALUNO-B         PIC 9(06).
+               10  COD-CURSO-B         PIC 9(06).
+           05  NOME-B                  PIC X(40).
+           05  ENDERECO-B              PIC X(30).
+           05  BAIRRO-B                PIC X(20).
+           05  CIDADE-B                PIC X(15).
+           05  ESTADO-B                PIC X(02).
+           05  DATA-NASC-B             PIC 9(08).
+           05  RG-B                    PIC 9(08).
+           05  SITUACAO-ALU-B          PIC X(01).
+           05  DATA-SITUACAO-ALU-B     PIC 9(08).
+
+       SD  RECSORT
+           VALUE OF FILE-ID 'RECALU.TMP'.
+
+       01  REG-RECSORT.
+           05  COD-ALU-RS              PIC 9(06).
+           05  ORIGEM-RS               PIC X(01).
+           05  NOME-RS                 PIC X(40).
+
+       FD  RELREC
+           LABEL RECORD OMITTED.
+
+       01  REG-ORELATO                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  STATUS-ALU               PIC X(02) VALUE SPACES.
+       01  STATUS-ALUCAD            PIC X(02) VALUE SPACES.
+       01  CONTPAG                  PIC 9(05) VALUE ZEROS.
+       01  PRIMEIRO-SW              PIC X VALUE 'S'.
+       01  FOUND-A                  PIC X VALUE 'N'.
+       01  FOUND-B                  PIC X VALUE 'N'.
+       01  ANT-MATRICULA            PIC 9(06) VALUE ZEROS.
+       01  NOME-ULTIMO              PIC X(40) VALUE SPACES.
+       01  CONT-DIVERG              PIC 9(05) VALUE ZEROS.
+
+       01  CAB1.
+           05 FILLER               PIC X(40) VALUE
+           'RECONCILIACAO DE CADASTROS DE ALUNOS ('.
+           05 FILLER               PIC X(40) VALUE
+           'ALUNO.DAT X ALUNOS.DAT)'.
+
+       01  CAB2.
+           05 FILLER               PIC X(40) VALUE
+           '[MATRICULA][NOME                      '.
+           05 FILLER               PIC X(40) VALUE
+           '             ][SITUACAO]'.
+
+       01  DET1.
+           05 FILLER               PIC X(01) VALUE SPACES.
+           05 MAT-DET1             PIC 9(06).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 NOME-DET1            PIC X(40).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 SIT-DET1             PIC X(25).
+
+       01  RODAPE.
+           05 FILLER               PIC X(35) VALUE
+           'TOTAL DE MATRICULAS DIVERGENTES...:'.
+           05 TOT-RODAPE           PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       0100-OPEN-ARQS.
+           OPEN INPUT CADALUNO
+           IF STATUS-ALU = '30'
+              DISPLAY (17 25) 'ALUNO.DAT INEXISTENTE - ABORTADO'
+              STOP ' '
+              CHAIN 'FACAD.EXE'.
+
+           OPEN INPUT ALUCAD
+           IF STATUS-ALUCAD = '30'
+              DISPLAY (17 25) 'ALUNOS.DAT INEXISTENTE - ABORTADO'
+              CLOSE CADALUNO
+              STOP ' '
+              CHAIN 'FACAD.EXE'.
+
+           OPEN OUTPUT RELREC
+           SORT RECSORT ASCENDING KEY COD-ALU-RS ORIGEM-RS
+                INPUT  PROCEDURE 0200-ALIMENTA-SORT
+                OUTPUT PROCEDURE 0500-EMITE-RELATORIO.
+
+           CLOSE CADALUNO
+                 ALUCAD
+                 RELREC
+           CHAIN 'FACAD.EXE'.
+
+       0200-ALIMENTA-SORT SECTION.
+       0210-LE-CADALUNO.
+           READ CADALUNO NEXT
+           IF STATUS-ALU = '10'
+              GO TO 0220-LE-ALUCAD.
+           IF STATUS-ALU NOT = '00'
+              GO TO 0220-LE-ALUCAD.
+           MOVE COD-ALUNO TO COD-ALU-RS
+           MOVE 'A'        TO ORIGEM-RS
+           MOVE NOME-ALUNO TO NOME-RS
+           RELEASE REG-RECSORT
+           GO TO 0210-LE-CADALUNO.
+
+       0220-LE-ALUCAD.
+           READ ALUCAD NEXT
+           IF STATUS-ALUCAD = '10'
+              GO TO 0299-FIM.
+           IF STATUS-ALUCAD NOT = '00'
+              GO TO 0299-FIM.
+           MOVE COD-ALUNO-B TO COD-ALU-RS
+           MOVE 'B'         TO ORIGEM-RS
+           MOVE NOME-B      TO NOME-RS
+           RELEASE REG-RECSORT
+           GO TO 0220-LE-ALUCAD.
+
+       0299-FIM. EXIT.
+
+       0500-EMITE-RELATORIO SECTION.
+       0500-INICIO.
+           PERFORM 0600-CABECALHO.
+
+       0500-LE-SORT.
+           RETURN RECSORT AT END
+              PERFORM 0550-AVALIA-GRUPO
+              MOVE CONT-DIVERG TO TOT-RODAPE
+              WRITE REG-ORELATO FROM RODAPE AFTER 3
+              GO TO 0599-FIM.
+
+           IF PRIMEIRO-SW = 'S'
+              MOVE 'N' TO PRIMEIRO-SW
+              MOVE COD-ALU-RS TO ANT-MATRICULA
+              GO TO 0520-MARCA.
+
+           IF COD-ALU-RS NOT = ANT-MATRICULA
+              PERFORM 0550-AVALIA-GRUPO
+              MOVE COD-ALU-RS TO ANT-MATRICULA
+              MOVE 'N' TO FOUND-A
+              MOVE 'N' TO FOUND-B.
+
+       0520-MARCA.
+           IF ORIGEM-RS = 'A'
+              MOVE 'S' TO FOUND-A
+           ELSE
+              MOVE 'S' TO FOUND-B.
+           MOVE NOME-RS TO NOME-ULTIMO
+           GO TO 0500-LE-SORT.
+
+       0550-AVALIA-GRUPO.
+           IF FOUND-A = 'S' AND FOUND-B = 'N'
+              MOVE ANT-MATRICULA TO MAT-DET1
+              MOVE NOME-ULTIMO   TO NOME-DET1
+              MOVE 'SO EM ALUNO.DAT'  TO SIT-DET1
+              ADD 1 TO CONT-DIVERG
+              WRITE REG-ORELATO FROM DET1 AFTER 1.
+           IF FOUND-A = 'N' AND FOUND-B = 'S'
+              MOVE ANT-MATRICULA TO MAT-DET1
+              MOVE NOME-ULTIMO   TO NOME-DET1
+              MOVE 'SO EM ALUNOS.DAT' TO SIT-DET1
+              ADD 1 TO CONT-DIVERG
+              WRITE REG-ORELATO FROM DET1 AFTER 1.
+
+       0599-FIM. EXIT.
+
+       0600-CABECALHO.
+           ADD 1 TO CONTPAG
+           WRITE REG-ORELATO FROM CAB1 AFTER PAGE
+           WRITE REG-ORELATO FROM CAB2 AFTER 2.
