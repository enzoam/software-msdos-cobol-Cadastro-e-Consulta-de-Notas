@@ -27,6 +27,9 @@
                          RECORD KEY chave-curso
                          FILE STATUS statcur-arq.
 
+           SELECT alubak ASSIGN TO DISK
+                         FILE STATUS status-bak.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -34,7 +37,7 @@
        FD alucad
            LABEL record STANDARD
            value OF FILE-ID 'alunos.dat'
-           record contains 135 characteres.
+           record contains 144 characteres.
 
        01 reg-oarq.
            05 chave-aluno.
@@ -54,6 +57,11 @@
               10 rg-num            PIC 9(07).
               10 rg-dig            PIC 9(01).
            05 rg-r REDEFINES rg    PIC 9(08).
+           05 situacao-alu         PIC X(01).
+              88 alu-ativo         VALUE 'A'.
+              88 alu-formado       VALUE 'F'.
+              88 alu-desistente    VALUE 'D'.
+           05 data-situacao-alu    PIC 9(08).
 
        FD curcad
            LABEL record STANDARD
@@ -64,15 +72,30 @@
            05 chave-curso.
               10 codcurso          PIC 9(06).
            05 descricao            PIC X(40).
-           05 mensalidade          PIC 9(04)v99.                  
+           05 mensalidade          PIC 9(04)v99.
+
+       FD alubak
+           LABEL record STANDARD
+           value OF FILE-ID 'alubak.dat'
+           record contains 150 characteres.
+
+       01 reg-alubak.
+           05 data-exclusao        PIC 9(06).
+           05 reg-aluno-antigo     PIC X(144).
 
        WORKING-STORAGE SECTION.
        01 ws-resp                  PIC x.
        01 linha-branco             PIC X(40) value spaces.
        01 status-arq               PIC X(02) value spaces.
        01 statcur-arq              PIC X(02) value spaces.
+       01 status-bak               PIC X(02) value spaces.
        01 codcur                   PIC 9(06) value 0.
        01 resp                     PIC 9(01) value 1.
+       01 ws-modo-excl             PIC 9(01) value 1.
+       01 ws-qtd-lista             PIC 9(02) value 0.
+       01 ws-idx-lista             PIC 9(02) value 0.
+       01 ws-lista-alunos.
+           05 ws-lista-item OCCURS 20 TIMES PIC 9(06).
 
        SCREEN SECTION.
        01  tela-cadastra.
@@ -154,12 +177,19 @@
        0160-opencurso.
            OPEN INPUT curcad
            IF statcur-arq = '00'
-              GO TO 0200-tela.
+              GO TO 0170-open-bak.
            DISPLAY (12 30) '[CURSO.DAT INEXISTENTE]'
            CLOSE alucad
            CLOSE curcad
            STOP RUN.
 
+       0170-open-bak.
+           OPEN EXTEND alubak
+           IF status-bak NOT = '00'
+              OPEN OUTPUT alubak
+              CLOSE alubak
+              OPEN EXTEND alubak.
+
        0200-tela.
            DISPLAY tela-cadastra.
 
@@ -176,6 +206,75 @@
               IF cod-curso = ZEROS
                  GO TO 1300-finaliza.
 
+       0220-modo-exclusao.
+           DISPLAY (20 07) 'EXCLUIR 1-UM POR VEZ  2-VARIOS [ ]'
+           ACCEPT (20 57) ws-modo-excl with prompt AUTO-SKIP
+           DISPLAY (22 20) linha-branco
+           IF ws-modo-excl = 1
+              GO TO 0300-cod-aluno.
+           IF ws-modo-excl = 2
+              GO TO 0320-monta-lista.
+           DISPLAY (22 20) 'RESPOSTA INVALIDA'
+           GO TO 0220-modo-exclusao.
+
+       0320-monta-lista.
+           MOVE ZEROS TO ws-qtd-lista
+           DISPLAY (20 07) linha-branco
+
+       0330-proximo-item.
+           DISPLAY(06 21) codcur
+           ACCEPT(08 21) cod-aluno with prompt AUTO-SKIP
+           IF cod-aluno = 999999
+              GO TO 0350-confirma-lista.
+           IF cod-aluno = ZEROS
+              GO TO 0350-confirma-lista.
+           READ alucad INVALID KEY
+              DISPLAY (22 20) 'cliente inexistente para exclusao'
+              GO TO 0330-proximo-item.
+           IF ws-qtd-lista = 20
+              DISPLAY (22 20) 'LISTA CHEIA - MAXIMO DE 20 ALUNOS'
+              GO TO 0350-confirma-lista.
+           ADD 1 TO ws-qtd-lista
+           MOVE cod-aluno TO ws-lista-item (ws-qtd-lista)
+           DISPLAY (22 20) linha-branco
+           DISPLAY (22 07) 'ADICIONADO A LISTA - TOTAL:'
+           DISPLAY (22 35) ws-qtd-lista
+           GO TO 0330-proximo-item.
+
+       0350-confirma-lista.
+           IF ws-qtd-lista = ZEROS
+              GO TO 1300-finaliza.
+           DISPLAY (18 20) 'CONFIRMA EXCLUSAO DA LISTA ? S/N [ ]'
+           ACCEPT (18 62) ws-resp with prompt AUTO-SKIP
+           DISPLAY (22 20) linha-branco
+           IF ws-resp = 'N' or 'n'
+              GO TO 0200-tela.
+           IF ws-resp not= 'S' and 's'
+              DISPLAY (23 20) 'RESPOSTA INVALIDA'
+              GO TO 0350-confirma-lista.
+           MOVE 1 TO ws-idx-lista
+           GO TO 0360-processa-item.
+
+       0360-processa-item.
+           IF ws-idx-lista > ws-qtd-lista
+              DISPLAY (23 20)'exclusao em lote efetuada com sucesso'
+              STOP '  '
+              GO TO 1300-finaliza.
+           MOVE ws-lista-item (ws-idx-lista) TO cod-aluno
+           READ alucad INVALID KEY
+              ADD 1 TO ws-idx-lista
+              GO TO 0360-processa-item.
+           ACCEPT data-exclusao FROM DATE
+           MOVE reg-oarq TO reg-aluno-antigo
+           WRITE reg-alubak
+           DELETE ALUCAD invalid key
+              DISPLAY (23 20)'problema na exclusao ' status-arq
+              CLOSE ALUCAD
+                    alubak
+              CHAIN 'FACAD.EXE '.
+           ADD 1 TO ws-idx-lista
+           GO TO 0360-processa-item.
+
        0300-cod-aluno.
            MOVE 2 TO resp
            DISPLAY(06 21) codcur
@@ -207,9 +306,13 @@
               DISPLAY (23 20) 'RESPOSTA INVALIDA'
               GO TO 1200-confirma
            ELSE
+               ACCEPT data-exclusao FROM DATE
+               MOVE reg-oarq TO reg-aluno-antigo
+               WRITE reg-alubak
                DELETE ALUCAD invalid key
                    DISPLAY (23 20)'problema na exclusao ' status-arq
                    CLOSE ALUCAD
+                         alubak
                    CHAIN 'FACAD.EXE '.
                DISPLAY (23 20)'exclusao efetuada com sucesso'
                STOP '  '
@@ -222,6 +325,7 @@
               REWRITE reg-oarq
               DISPLAY (23 20) 'ARQUIVO CHEIO-ABORTADO'
               CLOSE alucad
+                    alubak
               CHAIN 'FACAD.EXE '
            ELSE
               GO TO 0200-tela.
@@ -236,6 +340,7 @@
               GO TO 0200-tela.
            IF ws-resp = 'N' or 'n'
               CLOSE alucad
+                    alubak
               CHAIN 'FACAD.EXE '
            ELSE
               DISPLAY (22 20) 'RESPOSTA INVALIDA'
