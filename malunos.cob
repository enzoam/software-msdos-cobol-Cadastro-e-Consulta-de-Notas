@@ -0,0 +1,141 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID MALUNOS-COB.
+      *    FESP - FUNDACAO DE ESTUDOS SOCIAIS DO PARANA
+      *    ANALISTA         :ENZO 19 - JAMILE 26
+      *    PROGRAMADOR(A)   :ENZO 19 - JAMILE 26
+      *    DATA             :
+      *    FINALIDADE       :SUBMENU ALUNOS
+      *                      - CADASTRO DE ALUNOS
+      *                      - ALTERACAO
+      *                      - EXCLUSAO
+      *                      - CONSULTA
+      *    VRS              DATA              DESCRICAO
+      *    1.5                /  /            TRABALHO.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01 ws-opcao                  PIC X.
+       01 ws-resp                   PIC X.
+       01 ws-limpa-tela             PIC X(70) VALUE SPACES.
+
+       SCREEN SECTION.
+       01 tela-menu.
+          05 blank screen.
+          05 line  02   column 02  value 'SISTEMA - FACAD'.
+          05 line  02   column 29  value 'CONTROLE DE FACULDADE'.
+          05 line  02   column 72  value 'VRS 0.0'.
+          05 line  05   column 24  value 'C A D A S T R O  D E  A L U N
+      -                                  'O S'.
+          05 line  08   column 10  value 'I N C L U S A O --------------
+      -                                  '-------------------------[ ]'.
+          05 line  10   column 10  value 'A L T E R A C A O ------------
+      -                                  '-------------------------[ ]'.
+          05 line  12   column 10  value 'E X C L U S A O --------------
+      -                                  '-------------------------[ ]'.
+          05 line  14   column 10  value 'C O N S U L T A --------------
+      -                                  '-------------------------[ ]'.
+          05 line  16   column 10  value 'P E S Q U I S A --------------
+      -                                  '-------------------------[ ]'.
+          05 line  18   column 10  value 'I N C L U S A O  E M  L O T E 
+      -                                  '-------------------------[ ]'.
+          05 line  20   column 10  value 'M E N S A L I D A D E S ------
+      -                                  '-------------------------[ ]'.
+          05 line  22   column 10  value 'V O L T A R ------------------
+      -                                  '-------------------------[ ]'.
+          05 line  24   column 25  value 'MARQUE COM UM <X> A OPCAO'.
+
+
+       PROCEDURE DIVISION.
+
+       0100-inicio.
+            DISPLAY tela-menu.
+
+       0200-inclusao.
+            ACCEPT (08 66) ws-opcao with prompt AUTO-SKIP
+            DISPLAY (23 03) ws-limpa-tela
+            IF ws-opcao = 'X' or 'x'
+               CHAIN 'incalu.EXE'
+               GO TO 0100-inicio.
+            IF ws-opcao = spaces
+               GO TO 0300-alteracao.
+            DISPLAY (23 29) 'RESPOSTA INVALIDA'.
+               GO TO 0200-inclusao.
+
+       0300-alteracao.
+            ACCEPT (10 66) ws-opcao with prompt AUTO-SKIP
+            DISPLAY (23 03) ws-limpa-tela
+            IF ws-opcao = 'X' or 'x'
+               CHAIN 'altalu.EXE'
+               GO TO 0100-inicio.
+           IF ws-opcao = spaces
+               GO TO 0400-exclusao.
+           DISPLAY (23 29) 'RESPOSTA INVALIDA'.
+               GO TO 0300-alteracao.
+
+       0400-exclusao.
+            ACCEPT (12 66) ws-opcao with prompt AUTO-SKIP
+            DISPLAY (23 03) ws-limpa-tela
+            IF ws-opcao = 'X' or 'x'
+               CHAIN 'excalu.EXE'
+               GO TO 0100-inicio.
+            IF ws-opcao = spaces
+               GO TO 0500-consulta.
+           DISPLAY (23 29) 'RESPOSTA INVALIDA'.
+               GO TO 0400-exclusao.
+
+       0500-consulta.
+            ACCEPT (14 66) ws-opcao with prompt AUTO-SKIP
+            DISPLAY (23 03) ws-limpa-tela
+            IF ws-opcao = 'X' or 'x'
+               CHAIN 'consalu.EXE'
+               GO TO 0100-inicio.
+            IF ws-opcao = spaces
+               GO TO 0550-pesquisa.
+           DISPLAY (23 29) 'RESPOSTA INVALIDA'.
+               GO TO 0500-consulta.
+
+       0550-pesquisa.
+            ACCEPT (16 66) ws-opcao with prompt AUTO-SKIP
+            DISPLAY (23 03) ws-limpa-tela
+            IF ws-opcao = 'X' or 'x'
+               CHAIN 'pesqalu.EXE'
+               GO TO 0100-inicio.
+            IF ws-opcao = spaces
+               GO TO 0560-inclusao-lote.
+           DISPLAY (23 29) 'RESPOSTA INVALIDA'.
+               GO TO 0550-pesquisa.
+
+       0560-inclusao-lote.
+            ACCEPT (18 66) ws-opcao with prompt AUTO-SKIP
+            DISPLAY (23 03) ws-limpa-tela
+            IF ws-opcao = 'X' or 'x'
+               CHAIN 'incalote.EXE'
+               GO TO 0100-inicio.
+            IF ws-opcao = spaces
+               GO TO 0570-mensalidades.
+           DISPLAY (23 29) 'RESPOSTA INVALIDA'.
+               GO TO 0560-inclusao-lote.
+
+       0570-mensalidades.
+            ACCEPT (20 66) ws-opcao with prompt AUTO-SKIP
+            DISPLAY (23 03) ws-limpa-tela
+            IF ws-opcao = 'X' or 'x'
+               CHAIN 'cadmens.EXE'
+               GO TO 0100-inicio.
+            IF ws-opcao = spaces
+               GO TO 0600-sair.
+           DISPLAY (23 29) 'RESPOSTA INVALIDA'.
+               GO TO 0570-mensalidades.
+
+       0600-sair.
+            ACCEPT (22 66) ws-opcao with prompt AUTO-SKIP
+            DISPLAY (23 03) ws-limpa-tela
+            IF ws-opcao = 'X' or 'x'
+               CHAIN 'FACAD.EXE'
+               GO TO 0100-inicio.
+            IF ws-opcao = spaces
+               GO TO 0200-inclusao.
+           DISPLAY (23 29) 'RESPOSTA INVALIDA'.
+               GO TO 0600-sair.
