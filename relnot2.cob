@@ -100,6 +100,7 @@
        01  ws-dis-cod              PIC 9(06) VALUE ZEROS.
        01  ws-alu-cod              PIC 9(06) VALUE ZEROS.
        01  ws-cont-alu             PIC 9(06) VALUE ZEROS.
+       01  ws-todos                PIC X VALUE 'N'.
 
        01  CABE1.
            05 filler               PIC X(33) VALUE 'CURSO'.
@@ -266,15 +267,25 @@
             DISPLAY (12 20) 'DIGITE O ANO PARA OBTER O RELATORIO'
             DISPLAY (13 20) 'ANO [....]'
             ACCEPT (13 25) ano-notaf
-            DISPLAY (15 20) 'DIGITE O CODIGO DO CURSO'
+            DISPLAY (15 20) 'DIGITE O CODIGO DO CURSO (0=TODOS)'
             DISPLAY (16 20) 'CURSO [......]'
             ACCEPT (16 27) notaf-cod-cur
-            MOVE notaf-cod-cur TO cod-curso
-            READ CADCUR INVALID KEY
-                 DISPLAY (24 25) 'CURSO NAO CADASTRADO'
-                 GO TO 0300-print-impressora.
+            IF notaf-cod-cur = 0
+               MOVE 'S' TO ws-todos
+               PERFORM 0305-proximo-curso
+            ELSE
+               MOVE 'N' TO ws-todos
+               MOVE notaf-cod-cur TO cod-curso
+               READ CADCUR INVALID KEY
+                    DISPLAY (24 25) 'CURSO NAO CADASTRADO'
+                    GO TO 0300-print-impressora.
             DISPLAY (20 20) 'PROCESSANDO......'.
 
+       0305-proximo-curso.
+            READ CADCUR NEXT AT END
+               GO TO 0600-finaliza.
+            MOVE cod-curso TO notaf-cod-cur.
+
        0310-seleciona-alunos.
             MOVE ws-alu-cod TO notaf-cod-alu
             DISPLAY (21 44) ws-alu-cod
@@ -282,7 +293,14 @@
                MOVE 1 TO ws-alu-cod
                GO TO 0310-seleciona-alunos.
             IF ws-alu-cod > 9
-               GO TO 0600-finaliza.
+               IF ws-todos = 'S'
+                  MOVE ZEROS TO ws-alu-cod
+                  MOVE ZEROS TO ws-dis-cod
+                  MOVE ZEROS TO ws-flag
+                  PERFORM 0305-proximo-curso
+                  GO TO 0310-seleciona-alunos
+               ELSE
+                  GO TO 0600-finaliza.
 
         0320-seleciona-disciplinas.
             MOVE ws-dis-cod TO notaf-cod-dis
@@ -406,13 +424,18 @@
             DISPLAY (12 20) 'DIGITE O ANO PARA OBTER O RELATORIO'
             DISPLAY (13 20) 'ANO [....]'
             ACCEPT (13 25) ano-notaf
-            DISPLAY (15 20) 'DIGITE O CODIGO DO CURSO'
+            DISPLAY (15 20) 'DIGITE O CODIGO DO CURSO (0=TODOS)'
             DISPLAY (16 20) 'CURSO [......]'
             ACCEPT (16 27) notaf-cod-cur
-            MOVE notaf-cod-cur TO cod-curso
-            READ CADCUR INVALID KEY
-                 DISPLAY (24 25) 'CURSO NAO CADASTRADO'
-                 GO TO 0700-print-tela.
+            IF notaf-cod-cur = 0
+               MOVE 'S' TO ws-todos
+               PERFORM 0305-proximo-curso
+            ELSE
+               MOVE 'N' TO ws-todos
+               MOVE notaf-cod-cur TO cod-curso
+               READ CADCUR INVALID KEY
+                    DISPLAY (24 25) 'CURSO NAO CADASTRADO'
+                    GO TO 0700-print-tela.
             DISPLAY (20 20) 'PROCESSANDO......'.
 
        0710-seleciona-alunos.
@@ -422,7 +445,14 @@
                MOVE 1 TO ws-alu-cod
                GO TO 0710-seleciona-alunos.
             IF ws-alu-cod > 9
-               GO TO 0600-finaliza.
+               IF ws-todos = 'S'
+                  MOVE ZEROS TO ws-alu-cod
+                  MOVE ZEROS TO ws-dis-cod
+                  MOVE ZEROS TO ws-flag
+                  PERFORM 0305-proximo-curso
+                  GO TO 0710-seleciona-alunos
+               ELSE
+                  GO TO 0600-finaliza.
 
         0720-seleciona-disciplinas.
             MOVE ws-dis-cod TO notaf-cod-dis
