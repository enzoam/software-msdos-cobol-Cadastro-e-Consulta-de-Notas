@@ -25,23 +25,29 @@
                        RECORD KEY CHAVE-ALU
                        FILE STATUS STATUS-ALU.
 
+           SELECT COMPROV ASSIGN TO PRINTER.
+
 
        DATA DIVISION.
        FILE SECTION.
        FD  CADCURSO
            LABEL RECORD STANDARD
            VALUE OF FILE-ID 'CURSO.DAT'
-           RECORD CONTAINS 42 CHARACTERS.
+           RECORD CONTAINS 44 CHARACTERS.
 
        01  REG-CADCURSO.
            05  CHAVE-CURSO.
                10  COD-CURSO           PIC 9(02).
            05  NOME-CURSO              PIC X(40).
+           05  SITUACAO-CURSO        PIC X(01).
+               88  CURSO-ATIVO      VALUE 'A'.
+               88  CURSO-INATIVO    VALUE 'I'.
+               05  PERIODOS-CURSO        PIC 9(01).
 
        FD  CADALUNO
            LABEL RECORD STANDARD
            VALUE OF FILE-ID 'ALUNO.DAT'
-           RECORD CONTAINS 119 CHARACTERS.
+           RECORD CONTAINS 128 CHARACTERS.
 
        01  REG-CADALUNO.
            05  CHAVE-ALU.
@@ -53,6 +59,16 @@
            05  CIDADE                  PIC X(15).
            05  CEP                     PIC 9(08).
            05  FONE                    PIC 9(12).
+           05  SITUACAO-ALU            PIC X(01).
+               88  ALU-ATIVO           VALUE 'A'.
+               88  ALU-FORMADO         VALUE 'F'.
+               88  ALU-DESISTENTE      VALUE 'D'.
+           05  DATA-SITUACAO-ALU       PIC 9(08).
+
+       FD  COMPROV
+           LABEL RECORD OMITTED.
+
+       01  REG-COMPROV                 PIC X(80).
 
        WORKING-STORAGE SECTION.
        01  STATUS-CUR          PIC X(02) VALUE SPACES.
@@ -63,6 +79,34 @@
        01  RESP-ALU            PIC X.
        01  RETORNO             PIC X(02).
            88 ESC              VALUE '01'.
+       01  WS-DATA-ATUAL.
+           05 WS-ANO-ATUAL     PIC 9(04).
+           05 WS-MES-ATUAL     PIC 9(02).
+           05 WS-DIA-ATUAL     PIC 9(02).
+
+       01  SLIP-L1.
+           05 FILLER           PIC X(38) VALUE
+              'COMPROVANTE DE MATRICULA DE ALUNO'.
+
+       01  SLIP-L2.
+           05 FILLER           PIC X(12) VALUE 'MATRICULA..:'.
+           05 SLIP-COD-ALU     PIC Z(05)9.
+           05 FILLER           PIC X(03) VALUE SPACES.
+           05 SLIP-NOME-ALU    PIC X(35).
+
+       01  SLIP-L3.
+           05 FILLER           PIC X(12) VALUE 'CURSO......:'.
+           05 SLIP-COD-CURSO   PIC Z9.
+           05 FILLER           PIC X(03) VALUE SPACES.
+           05 SLIP-NOME-CURSO  PIC X(40).
+
+       01  SLIP-L4.
+           05 FILLER           PIC X(12) VALUE 'DATA.......:'.
+           05 SLIP-DIA         PIC 99.
+           05 FILLER           PIC X(01) VALUE '/'.
+           05 SLIP-MES         PIC 99.
+           05 FILLER           PIC X(01) VALUE '/'.
+           05 SLIP-ANO         PIC 9(04).
 
        SCREEN SECTION.
        01  TELA-ENTRADA.
@@ -163,7 +207,7 @@
            IF WS-RESPOSTA = 'N' OR 'n'
               DISPLAY(17 20) 'ALUNO ABORTADO!'
               CLOSE CADCURSO
-              CHAIN 'menu.EXE'.
+              CHAIN 'FACAD.EXE'.
 
            DISPLAY(17 20) 'RESPOSTA INVALIDA'
            STOP ' '
@@ -186,6 +230,10 @@
                 DISPLAY (22 30) 'CURSO NAO CADASTRADO'
                 STOP ' '
                 GO TO 0200-TELA.
+           IF CURSO-INATIVO
+              DISPLAY (22 30) 'CURSO INATIVO'
+              STOP ' '
+              GO TO 0300-CURSO.
            DISPLAY (07 39) NOME-CURSO
            MOVE COD-CURSO TO COD-CURSO-ALU.
 
@@ -286,7 +334,10 @@
 
            IF RESP-ALU = 'S' OR 's'
               READ CADALUNO INVALID KEY
+                   MOVE 'A' TO SITUACAO-ALU
+                   MOVE ZEROS TO DATA-SITUACAO-ALU
                    WRITE REG-CADALUNO
+                   PERFORM 1120-IMPRIME-COMPROVANTE
                    DISPLAY (22 29)'ALUNO CADASTRADO'
                    STOP ' '
                    GO TO 0200-TELA.
@@ -294,6 +345,22 @@
            DISPLAY (22 30)'RESPOSTA INVALIDA'
            GO TO 1100-RESP-CADALU.
 
+       1120-IMPRIME-COMPROVANTE.
+           OPEN OUTPUT COMPROV
+           MOVE COD-ALUNO TO SLIP-COD-ALU
+           MOVE NOME-ALUNO TO SLIP-NOME-ALU
+           MOVE COD-CURSO-ALU TO SLIP-COD-CURSO
+           MOVE NOME-CURSO TO SLIP-NOME-CURSO
+           ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD
+           MOVE WS-DIA-ATUAL TO SLIP-DIA
+           MOVE WS-MES-ATUAL TO SLIP-MES
+           MOVE WS-ANO-ATUAL TO SLIP-ANO
+           WRITE REG-COMPROV FROM SLIP-L1
+           WRITE REG-COMPROV FROM SLIP-L2 AFTER 2
+           WRITE REG-COMPROV FROM SLIP-L3 AFTER 1
+           WRITE REG-COMPROV FROM SLIP-L4 AFTER 2
+           CLOSE COMPROV.
+
        1200-FINALIZA.
            DISPLAY (22 17)
            "[ENTER] P/ CONTINUAR  [F] P/FINALIZAR    [   ]".
@@ -310,4 +377,4 @@
               GO TO 1200-FINALIZA.
            CLOSE CADCURSO
                  CADALUNO
-           CHAIN 'menu.EXE'.
+           CHAIN 'FACAD.EXE'.
