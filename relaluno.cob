@@ -20,35 +20,51 @@
 
            SELECT RELALUNO ASSIGN TO PRINTER.
 
+           SELECT SORTALU2 ASSIGN TO DISK.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD  CADALUNO
            LABEL RECORD STANDARD
            VALUE OF FILE-ID 'ALUNO.DAT'
-           RECORD CONTAINS 119 CHARACTERS.
+           RECORD CONTAINS 128 CHARACTERS.
 
        01  REG-CADALUNO.
            05  CHAVE-ALU.
                10  COD-ALUNO           PIC 9(06).
                10  COD-CURSO-ALU       PIC 9(02).
            05  NOME-ALUNO              PIC X(35).
-           05  SEXO                    PIC X. 
+           05  SEXO                    PIC X.
            05  ENDERECO                PIC X(40).
            05  CIDADE                  PIC X(15).
            05  CEP                     PIC 9(08).
            05  FONE                    PIC 9(12).
+           05  SITUACAO-ALU            PIC X(01).
+               88  ALU-ATIVO           VALUE 'A'.
+               88  ALU-FORMADO         VALUE 'F'.
+               88  ALU-DESISTENTE      VALUE 'D'.
+           05  DATA-SITUACAO-ALU       PIC 9(08).
 
        FD RELALUNO
            LABEL RECORD OMITTED.
        01  REG-ORELATO              PIC X(80).
 
+       SD SORTALU2
+          VALUE OF FILE-ID 'SORTAL2.DAT'.
+
+       01  REG-SORTALU2.
+           05  CURSO-SD2              PIC 9(02).
+           05  NOME-SD2                PIC X(35).
+           05  ALUNO-SD2               PIC 9(06).
 
        WORKING-STORAGE SECTION.
        01  STATUS-ALU              PIC X(02) VALUE SPACE.
        01  CONTLIN                 PIC 99 VALUE 99.
        01  CONTPAG                 PIC 9(05) VALUE ZEROS.
        01  REL-RESP                PIC 9.
+       01  ORDEM-RESP              PIC 9 VALUE ZEROS.
+       01  LIN                     PIC 99 VALUE ZEROS.
 
        01  CAB1.
            05 FILLER               PIC X(33) VALUE 'CURSO'.
@@ -139,7 +155,7 @@
            IF STATUS-ALU = '30'
               DISPLAY (17 25) 'ALUNO.DAT INEXISTENTE - ABORTADO'
               STOP ' '
-              CHAIN 'muni.EXE'.
+              CHAIN 'FACAD.EXE'.
 
        0150-TELA.
            DISPLAY TELA-INICIO.
@@ -151,27 +167,61 @@
            ACCEPT (13 42) REL-RESP WITH PROMPT AUTO-SKIP
 
            IF REL-RESP = 1
-              DISPLAY (01 01) ERASE
-              GO TO 0400-LE-CADASTRO-TELA.
+              GO TO 0210-ORDEM-TELA.
            IF REL-RESP = 2
               OPEN OUTPUT RELALUNO
-              GO TO 0300-LE-CADASTRO-IMPRESSORA.
+              GO TO 0220-ORDEM-IMPRESSORA.
            DISPLAY (17 33) 'RESPOSTA INVALIDA'
               GO TO 0200-RESP.
 
+       0210-ORDEM-TELA.
+           DISPLAY (01 01) ERASE
+           DISPLAY (10 20) 'ORDENAR RELATORIO POR:'
+           DISPLAY (12 20) '1-MATRICULA  2-NOME  3-CURSO'
+           DISPLAY (14 30) '### OPCAO [ X ] ###'
+           ACCEPT (14 42) ORDEM-RESP WITH PROMPT AUTO-SKIP
+
+           IF ORDEM-RESP = 1
+              DISPLAY (01 01) ERASE
+              GO TO 0400-LE-CADASTRO-TELA.
+           IF ORDEM-RESP = 2
+              DISPLAY (01 01) ERASE
+              GO TO 0460-SORT-NOME-TELA.
+           IF ORDEM-RESP = 3
+              DISPLAY (01 01) ERASE
+              GO TO 0470-SORT-CURSO-TELA.
+           DISPLAY (17 33) 'RESPOSTA INVALIDA'
+              GO TO 0210-ORDEM-TELA.
+
+       0220-ORDEM-IMPRESSORA.
+           DISPLAY (01 01) ERASE
+           DISPLAY (10 20) 'ORDENAR RELATORIO POR:'
+           DISPLAY (12 20) '1-MATRICULA  2-NOME  3-CURSO'
+           DISPLAY (14 30) '### OPCAO [ X ] ###'
+           ACCEPT (14 42) ORDEM-RESP WITH PROMPT AUTO-SKIP
+
+           IF ORDEM-RESP = 1
+              GO TO 0300-LE-CADASTRO-IMPRESSORA.
+           IF ORDEM-RESP = 2
+              GO TO 0360-SORT-NOME-IMPRESSORA.
+           IF ORDEM-RESP = 3
+              GO TO 0370-SORT-CURSO-IMPRESSORA.
+           DISPLAY (17 33) 'RESPOSTA INVALIDA'
+              GO TO 0220-ORDEM-IMPRESSORA.
+
        0300-LE-CADASTRO-IMPRESSORA.
            READ CADALUNO NEXT
            IF STATUS-ALU = '10'
               CLOSE CADALUNO
               CLOSE RELALUNO
               STOP ' '
-              CHAIN 'menu.EXE'.
+              CHAIN 'FACAD.EXE'.
            IF STATUS-ALU NOT= '00'
               DISPLAY (17 33) 'PROBLEMA READ ' STATUS-ALU
               CLOSE CADALUNO
               CLOSE RELALUNO
               STOP ' '
-              CHAIN 'menu.EXE'.
+              CHAIN 'FACAD.EXE'.
 
 
 
@@ -198,12 +248,12 @@
            IF STATUS-ALU = '10'
               CLOSE CADALUNO
               STOP ' '
-              CHAIN 'menu.EXE'.
+              CHAIN 'FACAD.EXE'.
            IF STATUS-ALU NOT= '00'
               DISPLAY (17 33) 'PROBLEMA READ ' STATUS-ALU
               CLOSE CADALUNO
               STOP ' '
-              CHAIN 'menu.EXE'.
+              CHAIN 'FACAD.EXE'.
 
            IF CONTLIN > 14
               ADD 1 TO CONTPAG
@@ -223,5 +273,104 @@
               ADD 1 TO CONTLIN.
            GO TO 0400-LE-CADASTRO-TELA.
 
+       0360-SORT-NOME-IMPRESSORA.
+           SORT SORTALU2 ASCENDING KEY NOME-SD2
+                INPUT PROCEDURE 0500-SELECIONA-ALU2
+                OUTPUT PROCEDURE 0550-EMITE-IMPRESSORA2
+           CLOSE CADALUNO
+           CLOSE RELALUNO
+           STOP ' '
+           CHAIN 'FACAD.EXE'.
+
+       0370-SORT-CURSO-IMPRESSORA.
+           SORT SORTALU2 ASCENDING KEY CURSO-SD2 NOME-SD2
+                INPUT PROCEDURE 0500-SELECIONA-ALU2
+                OUTPUT PROCEDURE 0550-EMITE-IMPRESSORA2
+           CLOSE CADALUNO
+           CLOSE RELALUNO
+           STOP ' '
+           CHAIN 'FACAD.EXE'.
+
+       0460-SORT-NOME-TELA.
+           SORT SORTALU2 ASCENDING KEY NOME-SD2
+                INPUT PROCEDURE 0500-SELECIONA-ALU2
+                OUTPUT PROCEDURE 0560-EMITE-TELA2
+           CLOSE CADALUNO
+           STOP ' '
+           CHAIN 'FACAD.EXE'.
+
+       0470-SORT-CURSO-TELA.
+           SORT SORTALU2 ASCENDING KEY CURSO-SD2 NOME-SD2
+                INPUT PROCEDURE 0500-SELECIONA-ALU2
+                OUTPUT PROCEDURE 0560-EMITE-TELA2
+           CLOSE CADALUNO
+           STOP ' '
+           CHAIN 'FACAD.EXE'.
+
+       0500-SELECIONA-ALU2 SECTION.
+       0500-LE-CADALUNO2.
+           READ CADALUNO NEXT
+           IF STATUS-ALU = '10'
+              GO TO 0599-FIM-SELECIONA2.
+           IF STATUS-ALU NOT= '00'
+              DISPLAY (17 33) 'PROBLEMA READ ' STATUS-ALU
+              CLOSE CADALUNO
+              STOP ' '
+              CHAIN 'FACAD.EXE'.
+
+           IF COD-CURSO-ALU NOT= 00
+              MOVE COD-CURSO-ALU TO CURSO-SD2
+              MOVE NOME-ALUNO TO NOME-SD2
+              MOVE COD-ALUNO TO ALUNO-SD2
+              RELEASE REG-SORTALU2.
+           GO TO 0500-LE-CADALUNO2.
+       0599-FIM-SELECIONA2.
+           EXIT.
+
+       0550-EMITE-IMPRESSORA2 SECTION.
+       0550-LE-SORT2.
+           RETURN SORTALU2 AT END
+              GO TO 0598-FIM-EMITE2.
+
+           IF CONTLIN > 14
+              ADD 1 TO CONTPAG
+              MOVE CONTPAG TO PAG-CAB1
+              WRITE REG-ORELATO FROM CAB1 AFTER PAGE
+              WRITE REG-ORELATO FROM CAB2 AFTER 4
+              WRITE REG-ORELATO FROM CAB3 AFTER 3
+              MOVE 8 TO CONTLIN.
+
+           MOVE CURSO-SD2 TO COD-CURSO-DET1
+           MOVE ALUNO-SD2 TO COD-ALUNO-DET1
+           MOVE NOME-SD2 TO NOME-ALUNO-DET1
+           WRITE REG-ORELATO FROM DET1 AFTER 2
+           ADD 1 TO CONTLIN
+           GO TO 0550-LE-SORT2.
+       0598-FIM-EMITE2.
+           EXIT.
+
+       0560-EMITE-TELA2 SECTION.
+       0560-LE-SORT2.
+           RETURN SORTALU2 AT END
+              GO TO 0569-FIM-EMITE2.
+
+           IF CONTLIN > 14
+              ADD 1 TO CONTPAG
+              MOVE CONTPAG TO PAG-CAB1
+              DISPLAY (03 01) CAB1
+              DISPLAY (05 01) CAB2
+              DISPLAY (08 01) CAB3
+              MOVE 6 TO CONTLIN
+              MOVE 08 TO LIN.
+
+           MOVE CURSO-SD2 TO COD-CURSO-DET1
+           MOVE ALUNO-SD2 TO COD-ALUNO-DET1
+           MOVE NOME-SD2 TO NOME-ALUNO-DET1
+           ADD 2 TO LIN
+           DISPLAY (LIN) DET1
+           ADD 1 TO CONTLIN
+           GO TO 0560-LE-SORT2.
+       0569-FIM-EMITE2.
+           EXIT.
 
 
