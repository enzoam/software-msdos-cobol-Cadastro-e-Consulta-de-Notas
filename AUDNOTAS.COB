@@ -0,0 +1,244 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDNOTAS-COB.
+      *       SISTEMA DE NOTAS
+      *    ANALISTA: FABIO
+      *    PROGRAMADOR(A):
+      *    FINALIDADE: CONFERE SE O CALCULO DE SITUACAO (APROVADO /
+      *                REPROVADO) DA TELA E DA IMPRESSORA DO RELNOTAS
+      *                BATEM PARA O MESMO REGISTRO DE CADNOTAS, E
+      *                EMITE UM RELATORIO DAS DIVERGENCIAS ENCONTRADAS
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CADDISCI ASSIGN TO DISK
+                       ORGANIZATION INDEXED
+                       ACCESS MODE DYNAMIC
+                       RECORD KEY CHAVE-DIS
+                       FILE STATUS STATUS-DIS.
+
+           SELECT CADNOTAS ASSIGN TO DISK
+                       ORGANIZATION INDEXED
+                       ACCESS MODE DYNAMIC
+                       RECORD KEY CHAVE-CADNT
+                       FILE STATUS STATUS-CADNT.
+
+           SELECT RELDIVERG ASSIGN TO PRINTER.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CADDISCI
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID 'DISCI.DAT'
+           RECORD CONTAINS 77 CHARACTERS.
+
+       01  REG-CADDISCI.
+           05  CHAVE-DIS.
+               10  COD-CURSO-DIS       PIC 9(02).
+               10  COD-DISCIPLINA      PIC 9(04).
+               10  ANO-DISCI           PIC 9(04).
+           05  NOME-DISCIPLINA         PIC X(35).
+           05  QTDE-AULAS-DIS          PIC 9(03).
+           05  CARGA-DIS               PIC 9(04).
+           05  PROFESSOR-DIS           PIC X(25).
+
+       FD  CADNOTAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID 'CADNOTAS.DAT'
+           RECORD CONTAINS 87 CHARACTERS.
+
+       01  REG-CADNOTAS.
+           05  CHAVE-CADNT.
+               10 ANO-CADNOTA              PIC 9(04).
+               10 COD-CURSO-CADNOTA        PIC 9(02).
+               10 COD-ALUNO-CADNOTA        PIC 9(06).
+               10 COD-DISCI-CADNOTA        PIC 9(04).
+           05  NOTA-FALTA OCCURS 5 TIMES.
+               10  NOTA-CADNOTA           PIC 99V9.
+               10  FALTAS-CADNOTA         PIC 9(03).
+           05  BIM-CADNOTA                PIC 9.
+           05  NOME-ALUNO-CADNOTA         PIC X(40).
+
+       FD  RELDIVERG
+           LABEL RECORD OMITTED.
+
+       01  REG-ORELATO                    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  STATUS-DIS              PIC X(02) VALUE SPACE.
+       01  STATUS-CADNT            PIC X(02) VALUE SPACE.
+       01  CONTPAG                 PIC 9(05) VALUE ZEROS.
+       01  CONT-DIVERG             PIC 9(05) VALUE ZEROS.
+       01  CONT-LIDOS              PIC 9(05) VALUE ZEROS.
+       01  TOT-FALTAS              PIC 9(03) VALUE ZEROS.
+       01  TOT-PRES                PIC 9(04) VALUE ZEROS.
+       01  NOTA-FINAL-W            PIC 99V9 VALUE ZEROS.
+       01  FREQ-W                  PIC 9(03) VALUE ZEROS.
+       01  NOT1-CORTE              PIC 99V9 VALUE ZEROS.
+       01  SIT-TELA-W              PIC X(12) VALUE SPACES.
+       01  SIT-IMP-W               PIC X(12) VALUE SPACES.
+
+       01  CAB1.
+           05 FILLER               PIC X(33) VALUE 'CURSO'.
+           05 FILLER               PIC X(37) VALUE
+              'AUDITORIA TELA X IMPRESSORA'.
+           05 FILLER               PIC X(04) VALUE 'PAG.'.
+           05 PAG-CAB1             PIC ZZ.ZZ9.
+
+       01  CAB2.
+           05 FILLER               PIC X(24) VALUE SPACES.
+           05 FILLER               PIC X(56) VALUE
+           'RELATORIO DE DIVERGENCIAS DE SITUACAO'.
+
+       01  CAB3.
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 FILLER               PIC X(36) VALUE
+           '[ANO][CUR][ ALUNO][DISC][SITUACAO'.
+           05 FILLER               PIC X(42) VALUE
+           'TELA][SITUACAO IMPRESSORA]'.
+
+       01  DET1.
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 ANO-DET1             PIC 9(04).
+           05 FILLER               PIC X(01) VALUE SPACES.
+           05 CUR-DET1             PIC 9(02).
+           05 FILLER               PIC X(01) VALUE SPACES.
+           05 ALU-DET1             PIC 9(06).
+           05 FILLER               PIC X(01) VALUE SPACES.
+           05 DIS-DET1             PIC 9(04).
+           05 FILLER               PIC X(03) VALUE SPACES.
+           05 SIT-TELA-DET1        PIC X(12).
+           05 FILLER               PIC X(04) VALUE SPACES.
+           05 SIT-IMP-DET1         PIC X(12).
+
+       01  RODAPE.
+           05 FILLER               PIC X(30) VALUE
+              'TOTAL DE REGISTROS LIDOS....:'.
+           05 TOT-LIDOS-RODAPE     PIC ZZZZ9.
+           05 FILLER               PIC X(10) VALUE SPACES.
+           05 FILLER               PIC X(30) VALUE
+              'TOTAL DE DIVERGENCIAS........:'.
+           05 TOT-DIVERG-RODAPE    PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       0100-OPEN-ARQS.
+           OPEN INPUT CADDISCI
+           IF STATUS-DIS = '30'
+              DISPLAY (17 25) 'DISCI.DAT INEXISTENTE - ABORTADO'
+              STOP ' '
+              CHAIN 'FACAD.EXE'.
+
+           OPEN INPUT CADNOTAS
+           IF STATUS-CADNT = '30'
+              DISPLAY (17 25) 'CADNOTAS.DAT INEXISTENTE - ABORTADO'
+              CLOSE CADDISCI
+              STOP ' '
+              CHAIN 'FACAD.EXE'.
+
+           OPEN OUTPUT RELDIVERG
+           ADD 1 TO CONTPAG
+           MOVE CONTPAG TO PAG-CAB1
+           WRITE REG-ORELATO FROM CAB1 AFTER PAGE
+           WRITE REG-ORELATO FROM CAB2 AFTER 4
+           WRITE REG-ORELATO FROM CAB3 AFTER 3.
+
+       0200-LE-CADNOTAS.
+           READ CADNOTAS NEXT
+           IF STATUS-CADNT = '10'
+              GO TO 0900-FIM.
+           IF STATUS-CADNT NOT= '00'
+              DISPLAY (17 33) 'PROBLEMA READ ' STATUS-CADNT
+              GO TO 0900-FIM.
+
+           ADD 1 TO CONT-LIDOS
+
+           MOVE COD-CURSO-CADNOTA TO COD-CURSO-DIS
+           MOVE COD-DISCI-CADNOTA TO COD-DISCIPLINA
+           MOVE ANO-CADNOTA       TO ANO-DISCI
+           READ CADDISCI INVALID KEY
+              GO TO 0200-LE-CADNOTAS.
+
+           PERFORM 0300-CALCULA-SITUACAO.
+
+           IF SIT-TELA-W NOT = SIT-IMP-W
+              PERFORM 0400-IMPRIME-DIVERG.
+
+           GO TO 0200-LE-CADNOTAS.
+
+       0300-CALCULA-SITUACAO.
+           MOVE ZEROS TO NOTA-FINAL-W
+           MOVE ZEROS TO TOT-FALTAS
+           MOVE ZEROS TO TOT-PRES
+
+           ADD NOTA-CADNOTA(1) TO NOTA-FINAL-W
+           ADD NOTA-CADNOTA(2) TO NOTA-FINAL-W
+           ADD NOTA-CADNOTA(3) TO NOTA-FINAL-W
+           ADD NOTA-CADNOTA(4) TO NOTA-FINAL-W
+
+           ADD FALTAS-CADNOTA(1) TO TOT-FALTAS
+           ADD FALTAS-CADNOTA(2) TO TOT-FALTAS
+           ADD FALTAS-CADNOTA(3) TO TOT-FALTAS
+           ADD FALTAS-CADNOTA(4) TO TOT-FALTAS
+
+           DIVIDE 4 INTO NOTA-FINAL-W
+
+           SUBTRACT TOT-FALTAS FROM QTDE-AULAS-DIS GIVING TOT-PRES
+           MULTIPLY 100 BY TOT-PRES GIVING TOT-PRES
+           DIVIDE QTDE-AULAS-DIS INTO TOT-PRES
+           MOVE TOT-PRES TO FREQ-W
+
+           MOVE 10 TO NOT1-CORTE
+           SUBTRACT NOTA-FINAL-W FROM NOT1-CORTE
+
+           MOVE SPACES TO SIT-IMP-W
+           IF NOTA-FINAL-W > 7 AND FREQ-W > 75
+              MOVE "APROVADO" TO SIT-IMP-W.
+           IF NOTA-FINAL-W > 7 AND FREQ-W < 75
+              MOVE "REPROVADO-F" TO SIT-IMP-W.
+           IF NOTA-FINAL-W < 7 AND FREQ-W < 75
+              MOVE "REPROVADO-NF" TO SIT-IMP-W.
+           IF NOTA-FINAL-W < 7 AND FREQ-W > 75
+              AND NOTA-CADNOTA(5) < NOT1-CORTE
+              MOVE "REPROVADO-N" TO SIT-IMP-W.
+           IF NOTA-FINAL-W < 7 AND FREQ-W > 75
+              AND NOTA-CADNOTA(5) > NOT1-CORTE OR NOTA-FINAL-W < 7
+              AND FREQ-W > 75 AND NOTA-CADNOTA(5) = NOT1-CORTE
+              MOVE "APROVADO-F" TO SIT-IMP-W.
+
+           MOVE SPACES TO SIT-TELA-W
+           IF NOTA-FINAL-W > 7 AND FREQ-W > 75
+              MOVE "APROVADO" TO SIT-TELA-W.
+           IF NOTA-FINAL-W > 7 AND FREQ-W < 75
+              MOVE "REPROVADO-F" TO SIT-TELA-W.
+           IF NOTA-FINAL-W < 7 AND FREQ-W < 75
+              MOVE "REPROVADO-NF" TO SIT-TELA-W.
+           IF NOTA-FINAL-W < 7 AND FREQ-W > 75
+              AND NOTA-CADNOTA(5) < NOT1-CORTE
+                  MOVE "REPROVADO-N" TO SIT-TELA-W.
+           IF NOTA-FINAL-W < 7 AND FREQ-W > 75
+              AND NOTA-CADNOTA(5) > NOT1-CORTE OR NOTA-FINAL-W < 7
+                  AND FREQ-W > 7 AND NOTA-CADNOTA(5) = NOT1-CORTE
+                      MOVE "APROVADO-F" TO SIT-TELA-W.
+
+       0400-IMPRIME-DIVERG.
+           ADD 1 TO CONT-DIVERG
+           MOVE ANO-CADNOTA       TO ANO-DET1
+           MOVE COD-CURSO-CADNOTA TO CUR-DET1
+           MOVE COD-ALUNO-CADNOTA TO ALU-DET1
+           MOVE COD-DISCI-CADNOTA TO DIS-DET1
+           MOVE SIT-TELA-W        TO SIT-TELA-DET1
+           MOVE SIT-IMP-W         TO SIT-IMP-DET1
+           WRITE REG-ORELATO FROM DET1 AFTER 1.
+
+       0900-FIM.
+           MOVE CONT-LIDOS TO TOT-LIDOS-RODAPE
+           MOVE CONT-DIVERG TO TOT-DIVERG-RODAPE
+           WRITE REG-ORELATO FROM RODAPE AFTER 3
+           CLOSE CADDISCI
+                 CADNOTAS
+                 RELDIVERG
+           CHAIN 'FACAD.EXE'.
