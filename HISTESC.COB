@@ -0,0 +1,473 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HISTESC-COB.
+      *       SISTEMA DE NOTAS
+      *    ANALISTA: FABIO
+      *    PROGRAMADOR(A): FABIO
+      *    FINALIDADE: EFETUA A EMISSAO DO HISTORICO ESCOLAR DE UM
+      *                ALUNO, VARRENDO O CADNOTAS.DAT EM TODOS OS
+      *                ANOS CADASTRADOS - TELA E IMPRESSORA
+      *    DATA :
+      *    VRS         DATA           DESCRICAO
+      *    1.0      /  /            IMPLANTACAO
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CADCURSO ASSIGN TO DISK
+                       ORGANIZATION INDEXED
+                       ACCESS MODE DYNAMIC
+                       RECORD KEY CHAVE-CURSO
+                       FILE STATUS STATUS-CUR.
+
+           SELECT CADDISCI ASSIGN TO DISK
+                       ORGANIZATION INDEXED
+                       ACCESS MODE DYNAMIC
+                       RECORD KEY CHAVE-DIS
+                       FILE STATUS STATUS-DIS.
+
+           SELECT CADALUNO ASSIGN TO DISK
+                       ORGANIZATION INDEXED
+                       ACCESS MODE DYNAMIC
+                       RECORD KEY CHAVE-ALU
+                       FILE STATUS STATUS-ALU.
+
+           SELECT CADNOTAS ASSIGN TO DISK
+                       ORGANIZATION INDEXED
+                       ACCESS MODE DYNAMIC
+                       RECORD KEY CHAVE-CADNT
+                       FILE STATUS STATUS-CADNT.
+
+           SELECT RELHIST ASSIGN TO PRINTER.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CADCURSO
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID 'CURSO.DAT'
+           RECORD CONTAINS 44 CHARACTERS.
+
+       01  REG-CADCURSO.
+           05 CHAVE-CURSO.
+              10 COD-CURSO         PIC 9(02).
+           05 NOME-CURSO           PIC X(40).
+           05  SITUACAO-CURSO        PIC X(01).
+               88  CURSO-ATIVO      VALUE 'A'.
+               88  CURSO-INATIVO    VALUE 'I'.
+               05  PERIODOS-CURSO        PIC 9(01).
+
+       FD  CADDISCI
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID 'DISCI.DAT'
+           RECORD CONTAINS 77 CHARACTERS.
+
+       01  REG-CADDISCI.
+           05  CHAVE-DIS.
+               10  COD-CURSO-DIS       PIC 9(02).
+               10  COD-DISCIPLINA      PIC 9(04).
+               10  ANO-DISCI           PIC 9(04).
+           05  NOME-DISCIPLINA         PIC X(35).
+           05  QTDE-AULAS-DIS          PIC 9(03).
+           05  CARGA-DIS               PIC 9(04).
+           05  PROFESSOR-DIS           PIC X(25).
+
+       FD  CADALUNO
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID 'ALUNO.DAT'
+           RECORD CONTAINS 128 CHARACTERS.
+
+       01  REG-CADALUNO.
+           05  CHAVE-ALU.
+               10  COD-ALUNO           PIC 9(06).
+               10  COD-CURSO-ALU       PIC 9(02).
+           05  NOME-ALUNO              PIC X(35).
+           05  SEXO                    PIC X.
+           05  ENDERECO                PIC X(40).
+           05  CIDADE                  PIC X(15).
+           05  CEP                     PIC 9(08).
+           05  FONE                    PIC 9(12).
+           05  SITUACAO-ALU            PIC X(01).
+               88  ALU-ATIVO           VALUE 'A'.
+               88  ALU-FORMADO         VALUE 'F'.
+               88  ALU-DESISTENTE      VALUE 'D'.
+           05  DATA-SITUACAO-ALU       PIC 9(08).
+
+       FD  CADNOTAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID 'CADNOTAS.DAT'
+           RECORD CONTAINS 87 CHARACTERS.
+
+       01  REG-CADNOTAS.
+           05  CHAVE-CADNT.
+               10 ANO-CADNOTA              PIC 9(04).
+               10 COD-CURSO-CADNOTA        PIC 9(02).
+               10 COD-ALUNO-CADNOTA        PIC 9(06).
+               10 COD-DISCI-CADNOTA        PIC 9(04).
+           05  NOTA-FALTA OCCURS 5 TIMES.
+               10  NOTA-CADNOTA           PIC 99V9.
+               10  FALTAS-CADNOTA         PIC 9(03).
+           05  BIM-CADNOTA                PIC 9.
+           05  NOME-ALUNO-CADNOTA         PIC X(40).
+
+       FD RELHIST
+           LABEL RECORD OMITTED.
+
+       01  REG-ORELATO                    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  STATUS-CUR              PIC X(02) VALUE SPACE.
+       01  STATUS-DIS              PIC X(02) VALUE SPACE.
+       01  STATUS-ALU              PIC X(02) VALUE SPACE.
+       01  STATUS-CADNT            PIC X(02) VALUE SPACE.
+       01  CONTLIN                 PIC 99 VALUE ZEROS.
+       01  CONTPAG                 PIC 9(05) VALUE ZEROS.
+       01  REL-RESP                PIC 9.
+       01  COD-ALU-REL             PIC 9(06) VALUE ZEROS.
+       01  TOT-FALTAS              PIC 9(03) VALUE ZEROS.
+       01  TOT-PRES                PIC 9(04) VALUE ZEROS.
+       01  FREQ-WS                 PIC 9(03) VALUE ZEROS.
+       01  SITUACAO                PIC X(12).
+       01  NOTA-FINAL              PIC 99V9 VALUE ZEROS.
+       01  NOT1-WS                 PIC 99V9.
+       01  LIN                     PIC 99 VALUE ZEROS.
+       01  WS-PERIODOS             PIC 9 VALUE 4.
+
+       01  CAB1.
+           05 FILLER               PIC X(33) VALUE 'CURSO'.
+           05 FILLER               PIC X(37) VALUE 'SISTEMA DE NOTAS'.
+           05 FILLER               PIC X(04) VALUE 'PAG.'.
+           05 PAG-CAB1             PIC ZZ.ZZ9.
+
+       01  CAB2.
+           05 FILLER               PIC X(24) VALUE SPACES.
+           05 FILLER               PIC X(56) VALUE
+           'HISTORICO ESCOLAR'.
+
+       01  CAB3.
+           05 COD-ALUNO-CAB3       PIC 9(06).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 NOME-ALUNO-CAB3      PIC X(35).
+
+       01  CAB4.
+           05 FILLER               PIC X(04) VALUE SPACES.
+           05 FILLER               PIC X(38) VALUE
+           'ANO [COD][   DISCIPLINA   ] NOT1 NOT2'.
+           05 FILLER               PIC X(38) VALUE
+           'NOT3 NOT4 NOTF FREQ   SITUACAO'.
+
+       01  DET1.
+           05 FILLER               PIC X(01) VALUE SPACES.
+           05 ANO-DET1             PIC 9(04).
+           05 FILLER               PIC X(01) VALUE SPACES.
+           05 COD-DISCI-DET1       PIC 9(04).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 NOME-DISCI-DET1      PIC X(17).
+           05 FILLER               PIC X(01) VALUE SPACES.
+           05 NOTA1-DET1           PIC 99,9.
+           05 FILLER               PIC X(01) VALUE SPACES.
+           05 NOTA2-DET1           PIC 99,9.
+           05 FILLER               PIC X(01) VALUE SPACES.
+           05 NOTA3-DET1           PIC 99,9.
+           05 FILLER               PIC X(01) VALUE SPACES.
+           05 NOTA4-DET1           PIC 99,9.
+           05 FILLER               PIC X(01) VALUE SPACES.
+           05 NOTAF-DET1           PIC 99,9.
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 FREQ-DET1            PIC 9(03).
+           05 FILLER               PIC X(01) VALUE "%".
+           05 FILLER               PIC X(01) VALUE SPACES.
+           05 SIT-DET1             PIC X(12) VALUE SPACES.
+
+       SCREEN SECTION.
+       01  TELA-INICIO.
+           05  BLANK SCREEN.
+           05  LINE 01 COLUMN 01   VALUE "ษอออออออออออออออออออออออออออออ
+      -            "อออออออออออออออออออออออออออออออออออออออออออออออออป".
+           05  LINE 02 COLUMN 01 VALUE "บ".
+           05  LINE 02 COLUMN 80 VALUE "บ".
+           05  LINE 03 COLUMN 01 VALUE "บ".
+           05  LINE 03 COLUMN 80 VALUE "บ".
+           05  LINE 04 COLUMN 01 VALUE "บ".
+           05  LINE 04 COLUMN 80 VALUE "บ".
+           05  LINE 05 COLUMN 01 VALUE "บ".
+           05  LINE 05 COLUMN 80 VALUE "บ".
+           05  LINE 06 COLUMN 01 VALUE "บ".
+           05  LINE 06 COLUMN 80 VALUE "บ".
+           05  LINE 07 COLUMN 01 VALUE "บ".
+           05  LINE 07 COLUMN 80 VALUE "บ".
+           05  LINE 08 COLUMN 01 VALUE "บ".
+           05  LINE 08 COLUMN 80 VALUE "บ".
+           05  LINE 09 COLUMN 01 VALUE "บ".
+           05  LINE 09 COLUMN 80 VALUE "บ".
+           05  LINE 10 COLUMN 01 VALUE "บ".
+           05  LINE 10 COLUMN 80 VALUE "บ".
+           05  LINE 11 COLUMN 01 VALUE "บ".
+           05  LINE 11 COLUMN 80 VALUE "บ".
+           05  LINE 12 COLUMN 01 VALUE "บ".
+           05  LINE 12 COLUMN 80 VALUE "บ".
+           05  LINE 13 COLUMN 01 VALUE "บ".
+           05  LINE 13 COLUMN 80 VALUE "บ".
+           05  LINE 14 COLUMN 01 VALUE "บ".
+           05  LINE 14 COLUMN 80 VALUE "บ".
+           05  LINE 15 COLUMN 01 VALUE "บ".
+           05  LINE 15 COLUMN 80 VALUE "บ".
+           05  LINE 16 COLUMN 01 VALUE "บ".
+           05  LINE 16 COLUMN 80 VALUE "บ".
+           05  LINE 17 COLUMN 01 VALUE "บ".
+           05  LINE 17 COLUMN 80 VALUE "บ".
+           05  LINE 18 COLUMN 01 VALUE "บ".
+           05  LINE 18 COLUMN 80 VALUE "บ".
+           05  LINE 19 COLUMN 01 VALUE "บ".
+           05  LINE 19 COLUMN 80 VALUE "บ".
+           05  LINE 20 COLUMN 01 VALUE "บ".
+           05  LINE 20 COLUMN 80 VALUE "บ".
+           05  LINE 21 COLUMN 01   VALUE "ฬอออออออออออออออออออออออออออออ
+      -            "อออออออออออออออออออออออออออออออออออออออออออออออออน".
+           05  LINE 22 COLUMN 01 VALUE "บ".
+           05  LINE 22 COLUMN 80 VALUE "บ".
+           05  LINE 23 COLUMN 01 VALUE "บ".
+           05  LINE 23 COLUMN 80 VALUE "บ".
+           05  LINE 24 COLUMN 01   VALUE "ศอออออออออออออออออออออออออออออ
+      -            "อออออออออออออออออออออออออออออออออออออออออออออออออ".
+           05  LINE 02   COLUMN 02   VALUE "HISTESC".
+           05  LINE 02   COLUMN 35   VALUE "SISTEMA DE NOTAS".
+           05  LINE 02   COLUMN 73   VALUE "VRS 1.0".
+           05  LINE 04   COLUMN 24   VALUE "[ HISTORICO ESCOLAR DO ALUNO ]".
+           05  LINE 11   COLUMN 20   VALUE "CODIGO DO ALUNO [      ]".
+           05  LINE 13   COLUMN 17   VALUE
+               "1-TELA  2-IMPRESSORA".
+           05  LINE 15   COLUMN 30   VALUE "### OPCAO [ X ] ###".
+
+       PROCEDURE DIVISION.
+
+       0050-OPEN-CURSO.
+           OPEN INPUT CADCURSO
+           IF STATUS-CUR = '30'
+              DISPLAY (17 25) 'CURSO.DAT INEXISTENTE - ABORTADO'
+              STOP ' '
+              CHAIN 'FACAD.EXE'.
+
+       0100-OPEN-DISCI.
+           OPEN INPUT CADDISCI
+           IF STATUS-DIS = '30'
+              DISPLAY (17 25) 'DISCI.DAT INEXISTENTE - ABORTADO'
+              STOP ' '
+              CLOSE CADCURSO
+              CHAIN 'FACAD.EXE'.
+
+       0150-OPEN-ALUNO.
+           OPEN INPUT CADALUNO
+           IF STATUS-ALU = '30'
+              DISPLAY (17 25) 'ALUNO.DAT INEXISTENTE - ABORTADO'
+              STOP ' '
+              CLOSE CADCURSO
+                    CADDISCI
+              CHAIN 'FACAD.EXE'.
+
+       0170-OPEN-CADNOTAS.
+           OPEN INPUT CADNOTAS
+           IF STATUS-CADNT = '30'
+              DISPLAY (17 25) 'CADNOTAS.DAT INEXISTENTE - ABORTADO'
+              STOP ' '
+              CLOSE CADCURSO
+                    CADDISCI
+                    CADALUNO
+              CHAIN 'FACAD.EXE'.
+
+       0200-TELA.
+           DISPLAY TELA-INICIO.
+
+       0210-CODALU.
+           ACCEPT (11 37) COD-ALU-REL WITH PROMPT AUTO-SKIP
+           IF COD-ALU-REL = ZEROS
+              CLOSE CADCURSO
+                    CADDISCI
+                    CADALUNO
+                    CADNOTAS
+              STOP ' '
+              CHAIN 'FACAD.EXE'.
+
+           MOVE COD-ALU-REL TO COD-ALUNO
+       0220-VALIDA-ALUNO.
+           START CADALUNO KEY NOT LESS THAN CHAVE-ALU INVALID KEY
+              DISPLAY (17 20) 'ALUNO NAO CADASTRADO'
+              STOP ' '
+              GO TO 0210-CODALU.
+           READ CADALUNO NEXT
+           IF COD-ALUNO NOT= COD-ALU-REL
+              DISPLAY (17 20) 'ALUNO NAO CADASTRADO'
+              STOP ' '
+              GO TO 0210-CODALU.
+
+       0300-RESP.
+           ACCEPT (15 42) REL-RESP WITH PROMPT AUTO-SKIP
+
+           IF REL-RESP = 1
+              DISPLAY (01 01) ERASE
+              GO TO 0600-LE-CADNOTAS-TELA.
+           IF REL-RESP = 2
+              OPEN OUTPUT RELHIST
+              GO TO 0400-LE-CADNOTAS-IMPRESSORA.
+           DISPLAY (17 33) 'RESPOSTA INVALIDA'
+           GO TO 0300-RESP.
+
+       0400-LE-CADNOTAS-IMPRESSORA.
+           READ CADNOTAS NEXT
+           IF STATUS-CADNT = '10'
+              ADD 1 TO CONTPAG
+              MOVE CONTPAG TO PAG-CAB1
+              IF CONTLIN = 0
+                 WRITE REG-ORELATO FROM CAB1 AFTER PAGE
+                 WRITE REG-ORELATO FROM CAB2 AFTER 4
+                 MOVE COD-ALU-REL TO COD-ALUNO-CAB3
+                 MOVE NOME-ALUNO TO NOME-ALUNO-CAB3
+                 WRITE REG-ORELATO FROM CAB3 AFTER 2
+                 WRITE REG-ORELATO FROM CAB4 AFTER 2
+                 DISPLAY (17 20) 'ALUNO SEM NOTAS LANCADAS'.
+              CLOSE CADCURSO
+                    CADDISCI
+                    CADALUNO
+                    CADNOTAS
+                    RELHIST
+              STOP ' '
+              CHAIN 'FACAD.EXE'.
+           IF STATUS-CADNT NOT= '00'
+              DISPLAY (17 33) 'PROBLEMA READ ' STATUS-CADNT
+              CLOSE CADCURSO
+                    CADDISCI
+                    CADALUNO
+                    CADNOTAS
+                    RELHIST
+              STOP ' '
+              CHAIN 'FACAD.EXE'.
+
+           IF COD-ALUNO-CADNOTA NOT= COD-ALU-REL
+              GO TO 0400-LE-CADNOTAS-IMPRESSORA.
+
+           IF CONTLIN = 0 OR CONTLIN > 14
+              ADD 1 TO CONTPAG
+              MOVE CONTPAG TO PAG-CAB1
+              WRITE REG-ORELATO FROM CAB1 AFTER PAGE
+              WRITE REG-ORELATO FROM CAB2 AFTER 4
+              MOVE COD-ALU-REL TO COD-ALUNO-CAB3
+              MOVE NOME-ALUNO TO NOME-ALUNO-CAB3
+              WRITE REG-ORELATO FROM CAB3 AFTER 2
+              WRITE REG-ORELATO FROM CAB4 AFTER 2
+              MOVE 6 TO CONTLIN.
+
+           PERFORM 0450-CALCULA-LINHA
+           WRITE REG-ORELATO FROM DET1 AFTER 1
+           ADD 1 TO CONTLIN
+           GO TO 0400-LE-CADNOTAS-IMPRESSORA.
+
+       0450-CALCULA-LINHA.
+           MOVE ANO-CADNOTA TO ANO-DET1
+           MOVE COD-DISCI-CADNOTA TO COD-DISCI-DET1
+           MOVE COD-CURSO-CADNOTA TO COD-CURSO-DIS
+           MOVE COD-DISCI-CADNOTA TO COD-DISCIPLINA
+           MOVE ANO-CADNOTA TO ANO-DISCI
+           READ CADDISCI INVALID KEY
+              MOVE SPACES TO NOME-DISCIPLINA
+              MOVE ZEROS TO QTDE-AULAS-DIS.
+           MOVE NOME-DISCIPLINA TO NOME-DISCI-DET1
+
+           MOVE NOTA-CADNOTA (1) TO NOTA1-DET1
+           MOVE NOTA-CADNOTA (2) TO NOTA2-DET1
+           MOVE NOTA-CADNOTA (3) TO NOTA3-DET1
+           MOVE NOTA-CADNOTA (4) TO NOTA4-DET1
+
+           MOVE COD-CURSO-CADNOTA TO COD-CURSO
+           READ CADCURSO INVALID KEY
+              MOVE ZEROS TO PERIODOS-CURSO.
+           MOVE PERIODOS-CURSO TO WS-PERIODOS
+           IF WS-PERIODOS = 0
+              MOVE 4 TO WS-PERIODOS.
+
+           ADD NOTA-CADNOTA (1) TO NOTA-FINAL
+           ADD FALTAS-CADNOTA (1) TO TOT-FALTAS
+           IF WS-PERIODOS NOT< 2
+              ADD NOTA-CADNOTA (2) TO NOTA-FINAL
+              ADD FALTAS-CADNOTA (2) TO TOT-FALTAS.
+           IF WS-PERIODOS NOT< 3
+              ADD NOTA-CADNOTA (3) TO NOTA-FINAL
+              ADD FALTAS-CADNOTA (3) TO TOT-FALTAS.
+           IF WS-PERIODOS NOT< 4
+              ADD NOTA-CADNOTA (4) TO NOTA-FINAL
+              ADD FALTAS-CADNOTA (4) TO TOT-FALTAS.
+
+           DIVIDE WS-PERIODOS INTO NOTA-FINAL
+           MOVE NOTA-FINAL TO NOTAF-DET1
+
+           IF QTDE-AULAS-DIS = 0
+              MOVE ZEROS TO FREQ-WS
+           ELSE
+              SUBTRACT TOT-FALTAS
+                FROM QTDE-AULAS-DIS GIVING TOT-PRES
+              MULTIPLY 100 BY TOT-PRES GIVING TOT-PRES
+              DIVIDE QTDE-AULAS-DIS INTO TOT-PRES
+              MOVE TOT-PRES TO FREQ-WS.
+           MOVE FREQ-WS TO FREQ-DET1
+
+           MOVE 10 TO NOT1-WS
+           SUBTRACT NOTA-FINAL FROM NOT1-WS
+
+           MOVE SPACES TO SIT-DET1
+           IF NOTA-FINAL > 7 AND FREQ-WS > 75
+              MOVE "APROVADO" TO SIT-DET1.
+           IF NOTA-FINAL > 7 AND FREQ-WS < 75
+              MOVE "REPROVADO-F" TO SIT-DET1.
+           IF NOTA-FINAL < 7 AND FREQ-WS < 75
+              MOVE "REPROVADO-NF" TO SIT-DET1.
+           IF NOTA-FINAL < 7 AND FREQ-WS > 75
+              AND NOTA-CADNOTA (5) < NOT1-WS
+              MOVE "REPROVADO-N" TO SIT-DET1.
+           IF NOTA-FINAL < 7 AND FREQ-WS > 75
+              AND NOTA-CADNOTA (5) > NOT1-WS OR NOTA-FINAL < 7
+              AND FREQ-WS > 75 AND NOTA-CADNOTA (5) = NOT1-WS
+              MOVE "APROVADO-F" TO SIT-DET1.
+
+           MOVE ZEROS TO NOTA-FINAL
+           MOVE ZEROS TO TOT-FALTAS
+           MOVE ZEROS TO TOT-PRES.
+
+       0600-LE-CADNOTAS-TELA.
+           MOVE 9 TO LIN
+           DISPLAY (01 01) ERASE
+           MOVE COD-ALU-REL TO COD-ALUNO-CAB3
+           DISPLAY (17 20) NOME-ALUNO
+           MOVE NOME-ALUNO TO NOME-ALUNO-CAB3
+           DISPLAY (03 01) CAB2
+           DISPLAY (05 01) CAB3
+           DISPLAY (07 01) CAB4.
+
+       0610-LE-CADNOTAS.
+           READ CADNOTAS NEXT
+           IF STATUS-CADNT = '10'
+              GO TO 0699-FIM.
+           IF STATUS-CADNT NOT= '00'
+              DISPLAY (17 33) 'PROBLEMA READ ' STATUS-CADNT
+              GO TO 0699-FIM.
+
+           IF COD-ALUNO-CADNOTA NOT= COD-ALU-REL
+              GO TO 0610-LE-CADNOTAS.
+
+           IF LIN > 22
+              DISPLAY (23 24) 'PRESSIONE [ ENTER ] PARA CONTINUAR!'
+              STOP ' '
+              GO TO 0600-LE-CADNOTAS-TELA.
+
+           PERFORM 0450-CALCULA-LINHA
+           ADD 1 TO LIN
+           DISPLAY (LIN , 01) DET1
+           GO TO 0610-LE-CADNOTAS.
+
+       0699-FIM.
+           DISPLAY (23 24) 'PRESSIONE [ ENTER ] PARA FINALIZAR!'
+           STOP ' '
+           CLOSE CADCURSO
+                 CADDISCI
+                 CADALUNO
+                 CADNOTAS
+           CHAIN 'FACAD.EXE'.
