@@ -0,0 +1,197 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID EXCCUR-COB.
+      *           SISTEMAS DE COMPUTACAO
+      *    ANALISTA         :ENZO 19 - JAMILE 26
+      *    PROGRAMADOR(A)   :ENZO 19 - JAMILE 26
+      *    DATA             :
+      *    FINALIDADE       :EXCLUSAO DE CURSOS
+      *    VRS              DATA              DESCRICAO
+      *    1.5              15/08/2000        IMPLANTACAO
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT curcad ASSIGN TO DISK
+                         ORGANIZATION INDEXED
+                         ACCESS MODE DYNAMIC
+                         RECORD KEY chave-curso
+                         FILE STATUS status-arq.
+
+           SELECT curbak ASSIGN TO DISK
+                         FILE STATUS status-bak.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD curcad
+           LABEL record STANDARD
+           value OF FILE-ID 'curso.dat'
+           record contains 52 characteres.
+
+       01 reg-oarq.
+           05 chave-curso.
+              10 codcurso          PIC 9(06).
+           05 descricao            PIC X(40).
+           05 mensalidade          PIC 9(04)v99.
+
+       FD curbak
+           LABEL record STANDARD
+           value OF FILE-ID 'curbak.dat'
+           record contains 58 characteres.
+
+       01 reg-curbak.
+           05 data-exclusao        PIC 9(06).
+           05 reg-curso-antigo     PIC X(52).
+
+       WORKING-STORAGE SECTION.
+       01 ws-resp                  PIC x.
+       01 linha-branco             PIC X(40) value spaces.
+       01 status-arq               PIC X(02) value spaces.
+       01 status-bak               PIC X(02) value spaces.
+
+       SCREEN SECTION.
+       01  tela-cadastra.
+           05 blank screen.
+           05  LINE 01 COLUMN 01   VALUE "浜様様様様様様様様様様様様様様
+      -            "様様様様様様様様様様様様様様様様様様様様様様様様融".
+           05  LINE 02 COLUMN 01 VALUE "�".
+           05  LINE 02 COLUMN 80 VALUE "�".
+           05  LINE 03 COLUMN 01 VALUE "�".
+           05  LINE 03 COLUMN 80 VALUE "�".
+           05  LINE 04 COLUMN 01   VALUE "麺様様様様様様様様様様様様様様
+      -            "様様様様様様様様様様様様様様様様様様様様様様様様郵".
+           05  LINE 05 COLUMN 01 VALUE "�".
+           05  LINE 05 COLUMN 80 VALUE "�".
+           05  LINE 06 COLUMN 01 VALUE "�".
+           05  LINE 06 COLUMN 80 VALUE "�".
+           05  LINE 07 COLUMN 01 VALUE "�".
+           05  LINE 07 COLUMN 80 VALUE "�".
+           05  LINE 08 COLUMN 01 VALUE "�".
+           05  LINE 08 COLUMN 80 VALUE "�".
+           05  LINE 09 COLUMN 01 VALUE "�".
+           05  LINE 09 COLUMN 80 VALUE "�".
+           05  LINE 10 COLUMN 01 VALUE "�".
+           05  LINE 10 COLUMN 80 VALUE "�".
+           05  LINE 11 COLUMN 01 VALUE "�".
+           05  LINE 11 COLUMN 80 VALUE "�".
+           05  LINE 12 COLUMN 01 VALUE "�".
+           05  LINE 12 COLUMN 80 VALUE "�".
+           05  LINE 13 COLUMN 01 VALUE "�".
+           05  LINE 13 COLUMN 80 VALUE "�".
+           05  LINE 14 COLUMN 01 VALUE "�".
+           05  LINE 14 COLUMN 80 VALUE "�".
+           05  LINE 15 COLUMN 01 VALUE "�".
+           05  LINE 15 COLUMN 80 VALUE "�".
+           05  LINE 16 COLUMN 01 VALUE "�".
+           05  LINE 16 COLUMN 80 VALUE "�".
+           05  LINE 17 COLUMN 01 VALUE "�".
+           05  LINE 17 COLUMN 80 VALUE "�".
+           05  LINE 18 COLUMN 01 VALUE "�".
+           05  LINE 18 COLUMN 80 VALUE "�".
+           05  LINE 19 COLUMN 01 VALUE "�".
+           05  LINE 19 COLUMN 80 VALUE "�".
+           05  LINE 20 COLUMN 01 VALUE "�".
+           05  LINE 20 COLUMN 80 VALUE "�".
+           05  LINE 21 COLUMN 01 VALUE "�".
+           05  LINE 21 COLUMN 80 VALUE "�".
+           05  LINE 22 COLUMN 01 VALUE "�".
+           05  LINE 22 COLUMN 80 VALUE "�".
+           05  LINE 23 COLUMN 01 VALUE "�".
+           05  LINE 23 COLUMN 80 VALUE "�".
+
+           05  LINE 24 COLUMN 01   VALUE "藩様様様様様様様様様様様様様様
+      -            "様様様様様様様様様様様様様様様様様様様様様様様様夕".
+           05 line  02   column 02  value 'MENU'.
+           05 line  02   column 31  value 'EXCLUSAO DE CURSOS'.
+           05 line  02   column 72  value 'VRS 1.5'.
+           05 line  06   column 07  value 'CODIGO CURSO [000000]'.
+           05 line  08   column 07  value 'DESCRICAO ['.
+           05 line  08   column 58  value ']'.
+           05 line  10   column 07  value 'MENSALIDADE [      ]'.
+
+       PROCEDURE DIVISION.
+       0100-open.
+           OPEN I-O curcad
+           IF status-arq = '00'
+              GO TO 0170-open-bak.
+           DISPLAY (12 30) '[CURSO.DAT INEXISTENTE]'
+           STOP RUN.
+
+       0170-open-bak.
+           OPEN EXTEND curbak
+           IF status-bak NOT = '00'
+              OPEN OUTPUT curbak
+              CLOSE curbak
+              OPEN EXTEND curbak.
+
+       0200-tela.
+           DISPLAY tela-cadastra.
+
+       0300-cod-curso.
+           ACCEPT(06 21) codcurso with prompt AUTO-SKIP
+           IF codcurso = ZEROS
+              DISPLAY (22 20) 'CODIGO DO CURSO INVALIDO'
+              GO TO 0300-cod-curso.
+           IF codcurso = 999999
+              GO TO 1300-finaliza.
+           READ curcad INVALID KEY
+              DISPLAY (22 20) 'curso inexistente para exclusao'
+              GO TO 0300-cod-curso.
+           DISPLAY (08 18) descricao
+           DISPLAY (10 21) mensalidade.
+
+       1200-confirma.
+           DISPLAY (18 20) 'CONFIRMA OS DADOS ACIMA ? S/N [ ]'
+           ACCEPT (18 51) ws-resp with update AUTO-SKIP
+           DISPLAY (22 20) linha-branco
+
+           IF ws-resp='N' or 'n'
+              GO TO 0200-tela.
+
+           IF ws-resp not = 'S' and 's'
+              DISPLAY (23 20) 'RESPOSTA INVALIDA'
+              GO TO 1200-confirma
+           ELSE
+               ACCEPT data-exclusao FROM DATE
+               MOVE reg-oarq TO reg-curso-antigo
+               WRITE reg-curbak
+               DELETE CURCAD invalid key
+                   DISPLAY (23 20)'problema na exclusao ' status-arq
+                   CLOSE CURCAD
+                         curbak
+                   CHAIN 'FACAD.EXE '.
+               DISPLAY (23 20)'exclusao efetuada com sucesso'
+               STOP '  '
+               GO TO 1300-finaliza.
+
+
+           IF STATUS-ARQ = '24' OR '34'
+              REWRITE reg-oarq
+              DISPLAY (23 20) 'ARQUIVO CHEIO-ABORTADO'
+              CLOSE CURCAD
+                    curbak
+              CHAIN 'FACAD.EXE '
+           ELSE
+              GO TO 0200-tela.
+
+
+       1300-finaliza.
+           DISPLAY (21 20) 'DESEJA CONTINUAR A EXCLUSAO ? S/N [ ]'.
+
+       1400-resp.
+           ACCEPT (21 55) ws-resp with prompt AUTO-SKIP
+           DISPLAY (22 20) linha-branco
+           IF ws-resp = 'S' or 's'
+              GO TO 0200-tela.
+           IF ws-resp = 'N' or 'n'
+              CLOSE curcad
+                    curbak
+              CHAIN 'FACAD.EXE '
+           ELSE
+              DISPLAY (22 20) 'RESPOSTA INVALIDA'
+              GO TO 1400-resp.
