@@ -0,0 +1,326 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECDIS-COB.
+      *       SISTEMA DE NOTAS
+      *    ANALISTA: FABIO
+      *    PROGRAMADOR(A):
+      *    FINALIDADE: RECONCILIA OS TRES LAYOUTS DE CADASTRO DE
+      *                DISCIPLINAS DO SISTEMA: O DE CADDISCI.COB
+      *                (DISCI.DAT, 52 BYTES, CHAVE COM ANO-DISCI), O DE
+      *                EXCDIS.COB/ALTDIS.COB (disc.dat, 62 BYTES, CHAVE
+      *                COM ANO-DISCI) E O DE NOTAS.COB (QUE ABRE O
+      *                PROPRIO DISCI.DAT COM UM REGISTRO DE 48 BYTES,
+      *                SEM ANO-DISCI NA CHAVE). EMITE UM RELATORIO DAS
+      *                DISCIPLINAS QUE SO EXISTEM EM UM DOS CADASTROS
+      *                OU CUJA DESCRICAO DIVERGE ENTRE ELES, E UM TOTAL
+      *                DE DISCIPLINAS CUJA LEITURA PELO LAYOUT DE
+      *                NOTAS.COB FICA DESALINHADA POR FALTA DO ANO
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CADDISCI ASSIGN TO DISK
+                       ORGANIZATION INDEXED
+                       ACCESS MODE DYNAMIC
+                       RECORD KEY CHAVE-DIS
+                       FILE STATUS STATUS-DIS.
+
+           SELECT DISCAD ASSIGN TO DISK
+                       ORGANIZATION INDEXED
+                       ACCESS MODE DYNAMIC
+                       RECORD KEY CHAVE-DISCAD
+                       FILE STATUS STATUS-DISCAD.
+
+           SELECT NOTASVIEW ASSIGN TO DISK
+                       ORGANIZATION INDEXED
+                       ACCESS MODE DYNAMIC
+                       RECORD KEY CHAVE-NOTASVIEW
+                       FILE STATUS STATUS-NOTASVIEW.
+
+           SELECT RECSORT ASSIGN TO DISK.
+
+           SELECT RELREC ASSIGN TO PRINTER.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CADDISCI
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID 'DISCI.DAT'
+           RECORD CONTAINS 77 CHARACTERS.
+
+       01  REG-CADDISCI.
+           05  CHAVE-DIS.
+               10  COD-CURSO-DIS       PIC 9(02).
+               10  COD-DISCIPLINA      PIC 9(04).
+               10  ANO-DISCI           PIC 9(04).
+           05  NOME-DISCIPLINA         PIC X(35).
+           05  QTDE-AULAS-DIS          PIC 9(03).
+           05  CARGA-DIS               PIC 9(04).
+           05  PROFESSOR-DIS           PIC X(25).
+
+       FD  DISCAD
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID 'disc.dat'
+           RECORD CONTAINS 62 CHARACTERS.
+
+       01  REG-DISCAD.
+           05  CHAVE-DISCAD.
+               10  COD-DISC-B          PIC 9(06).
+               10  COD-CURSO-B         PIC 9(06).
+               10  ANO-DIS-B           PIC 9(04).
+           05  DESC-DISC-B             PIC X(40).
+           05  QTD-AULAS-B             PIC 9(03).
+           05  CARGA-H-B               PIC 9(03).
+
+      *    MESMO ARQUIVO FISICO DE CADDISCI, LIDO COM O LAYOUT MAIS
+      *    CURTO (SEM ANO-DISCI NA CHAVE) QUE NOTAS.COB USA, PARA
+      *    DETECTAR O DESALINHAMENTO DE CAMPOS QUE ESSE LAYOUT PRODUZ
+       FD  NOTASVIEW
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID 'DISCI.DAT'
+           RECORD CONTAINS 48 CHARACTERS.
+
+       01  REG-NOTASVIEW.
+           05  CHAVE-NOTASVIEW.
+               10  COD-CURSO-NV        PIC 9(02).
+               10  COD-DISCIPLINA-NV   PIC 9(04).
+           05  NOME-DISCIPLINA-NV      PIC X(35).
+           05  QTDE-AULAS-NV           PIC 9(03).
+           05  CARGA-NV                PIC 9(04).
+
+       SD  RECSORT
+           VALUE OF FILE-ID 'RECDIS.TMP'.
+
+       01  REG-RECSORT.
+           05  COD-CUR-RS              PIC 9(06).
+           05  COD-DIS-RS              PIC 9(06).
+           05  ANO-RS                  PIC 9(04).
+           05  ORIGEM-RS               PIC X(01).
+           05  DESC-RS                 PIC X(40).
+
+       FD  RELREC
+           LABEL RECORD OMITTED.
+
+       01  REG-ORELATO                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  STATUS-DIS                PIC X(02) VALUE SPACES.
+       01  STATUS-DISCAD             PIC X(02) VALUE SPACES.
+       01  STATUS-NOTASVIEW          PIC X(02) VALUE SPACES.
+       01  PRIMEIRO-SW               PIC X VALUE 'S'.
+       01  FOUND-A                   PIC X VALUE 'N'.
+       01  FOUND-B                   PIC X VALUE 'N'.
+       01  ANT-CURSO                 PIC 9(06) VALUE ZEROS.
+       01  ANT-DISC                  PIC 9(06) VALUE ZEROS.
+       01  ANT-ANO                   PIC 9(04) VALUE ZEROS.
+       01  DESC-A-ULT                PIC X(40) VALUE SPACES.
+       01  DESC-B-ULT                PIC X(40) VALUE SPACES.
+       01  CONT-DIVERG               PIC 9(05) VALUE ZEROS.
+       01  CONT-DESALINHADO          PIC 9(05) VALUE ZEROS.
+
+       01  CAB1.
+           05 FILLER               PIC X(40) VALUE
+           'RECONCILIACAO DE CADASTROS DE DISCIPLIN'.
+           05 FILLER               PIC X(40) VALUE
+           'AS (DISCI.DAT X disc.dat)'.
+
+       01  CAB2.
+           05 FILLER               PIC X(40) VALUE
+           '[CUR][DISC][ANO][DESCRICAO DISCI.DAT  '.
+           05 FILLER               PIC X(40) VALUE
+           ' ][DESCRICAO disc.dat      ][SITUACAO]'.
+
+       01  DET1.
+           05 FILLER               PIC X(01) VALUE SPACES.
+           05 CUR-DET1             PIC 9(06).
+           05 FILLER               PIC X(01) VALUE SPACES.
+           05 DIS-DET1             PIC 9(06).
+           05 FILLER               PIC X(01) VALUE SPACES.
+           05 ANO-DET1             PIC 9(04).
+           05 FILLER               PIC X(01) VALUE SPACES.
+           05 DESCA-DET1           PIC X(20).
+           05 FILLER               PIC X(01) VALUE SPACES.
+           05 DESCB-DET1           PIC X(20).
+           05 FILLER               PIC X(01) VALUE SPACES.
+           05 SIT-DET1             PIC X(21).
+
+       01  RODAPE1.
+           05 FILLER               PIC X(35) VALUE
+           'TOTAL DE DIVERGENCIAS ENCONTRADAS.:'.
+           05 TOT-RODAPE1          PIC ZZZZ9.
+
+       01  RODAPE2.
+           05 FILLER               PIC X(40) VALUE
+           'TOTAL DE DISCIPLINAS DESALINHADAS PELO '.
+           05 FILLER               PIC X(23) VALUE
+           'LAYOUT DE NOTAS.COB...:'.
+           05 TOT-RODAPE2          PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       0100-OPEN-ARQS.
+           OPEN INPUT CADDISCI
+           IF STATUS-DIS = '30'
+              DISPLAY (17 25) 'DISCI.DAT INEXISTENTE - ABORTADO'
+              STOP ' '
+              CHAIN 'FACAD.EXE'.
+
+           OPEN INPUT DISCAD
+           IF STATUS-DISCAD = '30'
+              DISPLAY (17 25) 'disc.dat INEXISTENTE - ABORTADO'
+              CLOSE CADDISCI
+              STOP ' '
+              CHAIN 'FACAD.EXE'.
+
+           OPEN OUTPUT RELREC
+           SORT RECSORT ASCENDING KEY COD-CUR-RS COD-DIS-RS ANO-RS
+                                      ORIGEM-RS
+                INPUT  PROCEDURE 0200-ALIMENTA-SORT
+                OUTPUT PROCEDURE 0500-EMITE-RELATORIO.
+
+           PERFORM 0700-CONFERE-LAYOUT-NOTAS.
+
+           WRITE REG-ORELATO FROM RODAPE2 AFTER 3
+
+           CLOSE CADDISCI
+                 DISCAD
+                 RELREC
+           CHAIN 'FACAD.EXE'.
+
+       0200-ALIMENTA-SORT SECTION.
+       0210-LE-CADDISCI.
+           READ CADDISCI NEXT
+           IF STATUS-DIS = '10'
+              GO TO 0220-LE-DISCAD.
+           IF STATUS-DIS NOT = '00'
+              GO TO 0220-LE-DISCAD.
+           MOVE ZEROS TO COD-CUR-RS
+           MOVE ZEROS TO COD-DIS-RS
+           MOVE COD-CURSO-DIS   TO COD-CUR-RS
+           MOVE COD-DISCIPLINA  TO COD-DIS-RS
+           MOVE ANO-DISCI       TO ANO-RS
+           MOVE 'A'             TO ORIGEM-RS
+           MOVE NOME-DISCIPLINA TO DESC-RS
+           RELEASE REG-RECSORT
+           GO TO 0210-LE-CADDISCI.
+
+       0220-LE-DISCAD.
+           READ DISCAD NEXT
+           IF STATUS-DISCAD = '10'
+              GO TO 0299-FIM.
+           IF STATUS-DISCAD NOT = '00'
+              GO TO 0299-FIM.
+           MOVE COD-CURSO-B  TO COD-CUR-RS
+           MOVE COD-DISC-B   TO COD-DIS-RS
+           MOVE ANO-DIS-B    TO ANO-RS
+           MOVE 'B'          TO ORIGEM-RS
+           MOVE DESC-DISC-B  TO DESC-RS
+           RELEASE REG-RECSORT
+           GO TO 0220-LE-DISCAD.
+
+       0299-FIM. EXIT.
+
+       0500-EMITE-RELATORIO SECTION.
+       0500-INICIO.
+           PERFORM 0600-CABECALHO.
+
+       0500-LE-SORT.
+           RETURN RECSORT AT END
+              PERFORM 0550-AVALIA-GRUPO
+              MOVE CONT-DIVERG TO TOT-RODAPE1
+              WRITE REG-ORELATO FROM RODAPE1 AFTER 3
+              GO TO 0599-FIM.
+
+           IF PRIMEIRO-SW = 'S'
+              MOVE 'N' TO PRIMEIRO-SW
+              MOVE COD-CUR-RS TO ANT-CURSO
+              MOVE COD-DIS-RS TO ANT-DISC
+              MOVE ANO-RS     TO ANT-ANO
+              GO TO 0520-MARCA.
+
+           IF COD-CUR-RS NOT = ANT-CURSO
+              OR COD-DIS-RS NOT = ANT-DISC
+              OR ANO-RS NOT = ANT-ANO
+              PERFORM 0550-AVALIA-GRUPO
+              MOVE COD-CUR-RS TO ANT-CURSO
+              MOVE COD-DIS-RS TO ANT-DISC
+              MOVE ANO-RS     TO ANT-ANO
+              MOVE 'N' TO FOUND-A
+              MOVE 'N' TO FOUND-B
+              MOVE SPACES TO DESC-A-ULT
+              MOVE SPACES TO DESC-B-ULT.
+
+       0520-MARCA.
+           IF ORIGEM-RS = 'A'
+              MOVE 'S' TO FOUND-A
+              MOVE DESC-RS TO DESC-A-ULT
+           ELSE
+              MOVE 'S' TO FOUND-B
+              MOVE DESC-RS TO DESC-B-ULT.
+           GO TO 0500-LE-SORT.
+
+       0550-AVALIA-GRUPO.
+           IF FOUND-A = 'S' AND FOUND-B = 'N'
+              MOVE ANT-CURSO TO CUR-DET1
+              MOVE ANT-DISC  TO DIS-DET1
+              MOVE ANT-ANO   TO ANO-DET1
+              MOVE DESC-A-ULT TO DESCA-DET1
+              MOVE SPACES     TO DESCB-DET1
+              MOVE 'SO EM DISCI.DAT' TO SIT-DET1
+              ADD 1 TO CONT-DIVERG
+              WRITE REG-ORELATO FROM DET1 AFTER 1.
+           IF FOUND-A = 'N' AND FOUND-B = 'S'
+              MOVE ANT-CURSO TO CUR-DET1
+              MOVE ANT-DISC  TO DIS-DET1
+              MOVE ANT-ANO   TO ANO-DET1
+              MOVE SPACES     TO DESCA-DET1
+              MOVE DESC-B-ULT TO DESCB-DET1
+              MOVE 'SO EM disc.dat' TO SIT-DET1
+              ADD 1 TO CONT-DIVERG
+              WRITE REG-ORELATO FROM DET1 AFTER 1.
+           IF FOUND-A = 'S' AND FOUND-B = 'S'
+              AND DESC-A-ULT NOT = DESC-B-ULT
+              MOVE ANT-CURSO TO CUR-DET1
+              MOVE ANT-DISC  TO DIS-DET1
+              MOVE ANT-ANO   TO ANO-DET1
+              MOVE DESC-A-ULT TO DESCA-DET1
+              MOVE DESC-B-ULT TO DESCB-DET1
+              MOVE 'DESCRICAO DIVERGENTE' TO SIT-DET1
+              ADD 1 TO CONT-DIVERG
+              WRITE REG-ORELATO FROM DET1 AFTER 1.
+
+       0599-FIM. EXIT.
+
+       0600-CABECALHO.
+           WRITE REG-ORELATO FROM CAB1 AFTER PAGE
+           WRITE REG-ORELATO FROM CAB2 AFTER 2.
+
+       0700-CONFERE-LAYOUT-NOTAS.
+           CLOSE CADDISCI
+           OPEN INPUT CADDISCI
+           OPEN INPUT NOTASVIEW
+           IF STATUS-NOTASVIEW NOT = '00'
+              GO TO 0799-FIM.
+
+       0710-LE-CADDISCI-2.
+           READ CADDISCI NEXT
+           IF STATUS-DIS = '10'
+              GO TO 0790-FECHA.
+           IF STATUS-DIS NOT = '00'
+              GO TO 0790-FECHA.
+           MOVE COD-CURSO-DIS  TO COD-CURSO-NV
+           MOVE COD-DISCIPLINA TO COD-DISCIPLINA-NV
+           READ NOTASVIEW INVALID KEY
+              ADD 1 TO CONT-DESALINHADO
+              GO TO 0710-LE-CADDISCI-2.
+           IF NOME-DISCIPLINA-NV NOT = NOME-DISCIPLINA
+              ADD 1 TO CONT-DESALINHADO.
+           GO TO 0710-LE-CADDISCI-2.
+
+       0790-FECHA.
+           CLOSE NOTASVIEW
+           MOVE CONT-DESALINHADO TO TOT-RODAPE2.
+
+       0799-FIM. EXIT.
