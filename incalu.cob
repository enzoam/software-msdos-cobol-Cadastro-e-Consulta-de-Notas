@@ -34,7 +34,7 @@
        FD alucad
            LABEL record STANDARD
            value OF FILE-ID 'alunos.dat'
-           record contains 135 characteres.
+           record contains 144 characteres.
 
        01 reg-oarq.
            05 chave-aluno.
@@ -54,6 +54,11 @@
               10 rg-num            PIC 9(07).
               10 rg-dig            PIC 9(01).
            05 rg-r REDEFINES rg    PIC 9(08).
+           05 situacao-alu         PIC X(01).
+              88 alu-ativo         VALUE 'A'.
+              88 alu-formado       VALUE 'F'.
+              88 alu-desistente    VALUE 'D'.
+           05 data-situacao-alu    PIC 9(08).
 
        FD curcad
            LABEL record STANDARD
@@ -73,8 +78,17 @@
        01 statcur-arq              PIC X(02) value spaces.
        01 codcur                   PIC 9(06) value 0.
        01 resp                     PIC 9(01) value 1.
-       01 ws-retorno               PIC X(02). 
+       01 ws-retorno               PIC X(02).
           88 ESC                   VALUE '01'.
+       01 ws-quoc-ano              PIC 9(04).
+       01 ws-rem-4                 PIC 9(04).
+       01 ws-rem-100               PIC 9(04).
+       01 ws-rem-400                PIC 9(04).
+       01 ws-max-dia-fev           PIC 9(02).
+       01 ws-cod-aluno-dup         PIC 9(06).
+       01 ws-cod-curso-dup         PIC 9(06).
+       01 ws-nome-dup              PIC X(40).
+       01 ws-data-nasc-dup         PIC 9(08).
 
        SCREEN SECTION.
        01  tela-cadastra.
@@ -265,10 +279,55 @@
                  GO TO 0500-dia-nasc
               ELSE
                  GO TO 0800-rg.
-           IF dia-nasc > 29
+
+           DIVIDE ano-nasc BY 4 GIVING ws-quoc-ano
+                                 REMAINDER ws-rem-4
+           DIVIDE ano-nasc BY 100 GIVING ws-quoc-ano
+                                  REMAINDER ws-rem-100
+           DIVIDE ano-nasc BY 400 GIVING ws-quoc-ano
+                                  REMAINDER ws-rem-400
+           IF ws-rem-400 = 0 OR (ws-rem-4 = 0 AND ws-rem-100 NOT = 0)
+              MOVE 29 TO ws-max-dia-fev
+           ELSE
+              MOVE 28 TO ws-max-dia-fev.
+
+           IF dia-nasc > ws-max-dia-fev
               DISPLAY (22 20) 'DIA INVALIDO...'
               GO TO 0500-dia-nasc.
 
+       0750-verifica-duplic.
+           MOVE cod-aluno    TO ws-cod-aluno-dup
+           MOVE cod-curso    TO ws-cod-curso-dup
+           MOVE nome         TO ws-nome-dup
+           MOVE data-nasc-r  TO ws-data-nasc-dup
+
+           MOVE ZEROS TO chave-aluno
+           START alucad KEY NOT LESS chave-aluno INVALID KEY
+              GO TO 0780-restaura-dup.
+
+       0760-le-prox-dup.
+           READ alucad NEXT
+           IF status-arq = '10'
+              GO TO 0780-restaura-dup.
+           IF nome = ws-nome-dup AND data-nasc-r = ws-data-nasc-dup
+              GO TO 0770-duplicado.
+           GO TO 0760-le-prox-dup.
+
+       0770-duplicado.
+           MOVE ws-cod-aluno-dup TO cod-aluno
+           MOVE ws-cod-curso-dup TO cod-curso
+           MOVE ws-nome-dup      TO nome
+           MOVE ws-data-nasc-dup TO data-nasc-r
+           DISPLAY (22 20) 'ALUNO JA CADASTRADO COM MESMO NOME/NASC'
+           STOP ' '
+           GO TO 0400-nome.
+
+       0780-restaura-dup.
+           MOVE ws-cod-aluno-dup TO cod-aluno
+           MOVE ws-cod-curso-dup TO cod-curso
+           MOVE ws-nome-dup      TO nome
+           MOVE ws-data-nasc-dup TO data-nasc-r.
+
        0800-rg.
            ACCEPT(12 41) rg with prompt AUTO-SKIP
            DISPLAY (22 20) linha-branco
@@ -321,6 +380,8 @@
            ACCEPT (18 51) ws-resp with prompt AUTO-SKIP
            DISPLAY (22 20) linha-branco
            IF ws-resp='S' or 's'
+              MOVE 'A' TO situacao-alu
+              MOVE ZEROS TO data-situacao-alu
               WRITE reg-oarq
               IF status-arq = '24' or '34'
                  DISPLAY (22 20) 'ARQUIVO CHEIO - ABORTADO...'
