@@ -27,6 +27,12 @@
                          RECORD KEY chave-curso
                          FILE STATUS statcur-arq.
 
+           SELECT disalt ASSIGN TO DISK
+                         FILE STATUS status-disalt.
+
+           SELECT OPERADOR ASSIGN TO DISK
+                         FILE STATUS status-operador.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -50,22 +56,44 @@
            value OF FILE-ID 'curso.dat'
            record contains 52 characteres.
 
-       01 regoarq.               
+       01 regoarq.
            05 chave-curso.
               10 codcurso          PIC 9(06).
            05 descricao            PIC X(40).
-           05 mensalidade          PIC 9(04)v99.                  
+           05 mensalidade          PIC 9(04)v99.
+
+       FD disalt
+           LABEL record STANDARD
+           value OF FILE-ID 'disalt.dat'
+           record contains 140 characters.
+
+       01 reg-disalt.
+           05 data-alteracao       PIC 9(06).
+           05 cod-operador-disalt  PIC X(10).
+           05 reg-disc-antes       PIC X(62).
+           05 reg-disc-depois      PIC X(62).
+
+       FD OPERADOR
+           LABEL record STANDARD
+           value OF FILE-ID 'OPERADOR.DAT'
+           record contains 10 characteres.
+
+       01 REG-OPERADOR             PIC X(10).
 
        WORKING-STORAGE SECTION.
        01 ws-resp                  PIC x.
        01 linha-branco             PIC X(40) value spaces.
        01 status-arq               PIC X(02) value spaces.
        01 statcur-arq              PIC X(02) value spaces.
+       01 status-disalt            PIC X(02) value spaces.
+       01 status-operador          PIC X(02) value spaces.
+       01 ws-cod-operador          PIC X(10) value spaces.
+       01 ws-disc-antes            PIC X(62).
        01 codcur                   PIC 9(06) value 0.
        01 resp                     PIC 9(01) value 1.
-       01 ws-retorno               PIC X(02). 
+       01 ws-retorno               PIC X(02).
            88 ESC                  VALUE '01'.
-       01 carga                    PIC 9(03) value 45. 
+       01 carga                    PIC 9(03) value 45.
 
 
        SCREEN SECTION.
@@ -144,12 +172,27 @@
         0160-open.
            OPEN I-O discad
            IF statcur-arq = '00'
-              GO TO 0200-tela.
+              GO TO 0170-open-log.
            DISPLAY (12 30) '[DISC.DAT INEXISTENTE]'
            CLOSE curcad
            CLOSE discad
            STOP RUN.
 
+       0170-open-log.
+           OPEN EXTEND disalt
+           IF status-disalt NOT = '00'
+              OPEN OUTPUT disalt
+              CLOSE disalt
+              OPEN EXTEND disalt.
+           OPEN INPUT OPERADOR
+           IF status-operador = '00'
+              READ OPERADOR
+              MOVE REG-OPERADOR TO ws-cod-operador
+              CLOSE OPERADOR
+           ELSE
+              MOVE SPACES TO ws-cod-operador.
+           GO TO 0200-tela.
+
 	0200-tela.
            DISPLAY tela-cadastra. 
        
@@ -190,6 +233,7 @@
               DISPLAY (22 20) linha-branco
               DISPLAY (22 20) 'DISCIPLINA NAO CADASTRADA'
               GO TO 0300-cod-disc.
+           MOVE reg-oarq TO ws-disc-antes
            DISPLAY (22 20) linha-branco
            GO TO 0400-descricao.
 
@@ -230,8 +274,14 @@
               IF status-arq = '24' or '34'
                  DISPLAY (22 20) 'ARQUIVO CHEIO - ABORTADO...'
                  CLOSE discad
+                       disalt
                  CHAIN 'FACAD.EXE '
               ELSE
+                 ACCEPT data-alteracao FROM DATE
+                 MOVE ws-cod-operador TO cod-operador-disalt
+                 MOVE ws-disc-antes TO reg-disc-antes
+                 MOVE reg-oarq TO reg-disc-depois
+                 WRITE reg-disalt
                  GO TO 1300-finaliza.
            IF ws-resp='N' or 'n'
               GO TO 1300-finaliza.
@@ -248,6 +298,7 @@
               GO TO 0200-tela.
            IF ws-resp = 'N' or 'n'
               CLOSE discad
+                    disalt
               CHAIN 'FACAD.EXE '
            ELSE
               DISPLAY (22 20) 'RESPOSTA INVALIDA'
