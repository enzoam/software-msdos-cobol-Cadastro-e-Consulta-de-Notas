@@ -32,7 +32,9 @@
       -                                  'L T A -------------------[ ]'.
           05 line  12   column 10  value 'R E L A T O R I O ------------
       -                                  '-------------------------[ ]'.
-          05 line  14   column 10  value 'V O L T A R ------------------
+          05 line  14   column 10  value 'C O R R E C A O  D E  N O T A
+      -                                  'S -----------------------[ ]'.
+          05 line  16   column 10  value 'V O L T A R ------------------
       -                                  '-------------------------[ ]'.
 
           05 line  18   column 25  value 'MARQUE COM UM <X> A OPCAO'.
@@ -72,13 +74,24 @@
                CHAIN 'relnot.EXE'
                GO TO 0100-inicio.
            IF ws-opcao = spaces
-               GO TO 0600-sair.
+               GO TO 0500-correcao.
            DISPLAY (23 29) 'RESPOSTA INVALIDA'.
                GO TO 0400-relatorio.
 
-       0600-sair.
+       0500-correcao.
             ACCEPT (14 66) ws-opcao with prompt AUTO-SKIP
             DISPLAY (23 03) ws-limpa-tela
+            IF ws-opcao = 'X' or 'x'
+               CHAIN 'CORRNOTA.EXE'
+               GO TO 0100-inicio.
+           IF ws-opcao = spaces
+               GO TO 0600-sair.
+           DISPLAY (23 29) 'RESPOSTA INVALIDA'.
+               GO TO 0500-correcao.
+
+       0600-sair.
+            ACCEPT (16 66) ws-opcao with prompt AUTO-SKIP
+            DISPLAY (23 03) ws-limpa-tela
             IF ws-opcao = 'X' or 'x'
                CHAIN 'FACAD.EXE'
                GO TO 0100-inicio.
