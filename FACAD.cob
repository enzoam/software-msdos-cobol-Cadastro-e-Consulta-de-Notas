@@ -14,14 +14,35 @@
       *    1.5              10/11/2000        TRABALHO.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPERADOR ASSIGN TO DISK.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  OPERADOR
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID 'OPERADOR.DAT'
+           RECORD CONTAINS 10 CHARACTERS.
+
+       01  REG-OPERADOR             PIC X(10).
 
        WORKING-STORAGE SECTION.
        01 ws-opcao                  PIC X.
        01 ws-resp                   PIC X.
        01 ws-limpa-tela             PIC X(70) VALUE SPACES.
+       01 ws-cod-operador           PIC X(10).
 
        SCREEN SECTION.
+       01 tela-login.
+          05 blank screen.
+          05 line  02   column 02  value 'SISTEMA - FACAD'.
+          05 line  02   column 29  value 'CONTROLE DE FACULDADE'.
+          05 line  02   column 72  value 'VRS 0.0'.
+          05 line  10   column 20  value 'IDENTIFICACAO DO OPERADOR'.
+          05 line  12   column 20  value 'CODIGO DO OPERADOR
+      -                                  '[          ]'.
+
        01 tela-menu.
           05 blank screen.
           05 line  02   column 02  value 'SISTEMA - FACAD'.
@@ -45,6 +66,19 @@
 
        PROCEDURE DIVISION.
 
+       0050-login.
+            DISPLAY tela-login.
+
+       0060-cod-operador.
+            ACCEPT (12 40) ws-cod-operador with prompt AUTO-SKIP
+            IF ws-cod-operador = spaces
+               DISPLAY (23 29) 'CODIGO INVALIDO'
+               GO TO 0060-cod-operador.
+            MOVE ws-cod-operador TO REG-OPERADOR
+            OPEN OUTPUT OPERADOR
+            WRITE REG-OPERADOR
+            CLOSE OPERADOR.
+
        0100-inicio.
             DISPLAY tela-menu.
 
